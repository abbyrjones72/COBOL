@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODLST01.
+
+      ******************************************************************
+      * This program displays the contents of the product file.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT OPTIONAL PRODUCT-FILE
+                 ASSIGN TO "PRODUCT.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PRODUCT-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WPRODF.
+
+       WORKING-STORAGE SECTION.
+
+      * Structure for SCREEN DISPLAY
+       01  FIELDS-TO-DISPLAY.
+                05 PROMPT-1              PIC X(5) VALUE "CODE:".
+                05 DISPLAY-CODE          PIC X(10).
+                05 PROMPT-2              PIC X(6) VALUE "DESC:".
+                05 DISPLAY-DESCRIPTION   PIC X(30).
+                05 PROMPT-3              PIC X(7) VALUE "PRICE:".
+                05 DISPLAY-PRICE         PIC Z(6)9.99.
+                05 PROMPT-4              PIC X(5) VALUE "QTY:".
+                05 DISPLAY-QTY           PIC Z(4)9.
+
+       01  END-OF-FILE                PIC X.
+       01  SCREEN-LINES               PIC 99.
+       01  A-DUMMY                    PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE.
+            MOVE ZEROES TO SCREEN-LINES.
+            MOVE "N" TO END-OF-FILE.
+            PERFORM READ-NEXT-RECORD.
+            PERFORM DISPLAY-RECORDS
+                 UNTIL END-OF-FILE = "Y".
+            PERFORM CLOSING-PROCEDURE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+                 OPEN INPUT PRODUCT-FILE.
+
+       CLOSING-PROCEDURE.
+                 CLOSE PRODUCT-FILE.
+
+       DISPLAY-RECORDS.
+                 PERFORM DISPLAY-FIELDS.
+                 PERFORM READ-NEXT-RECORD.
+
+       DISPLAY-FIELDS.
+                 IF SCREEN-LINES = 15
+                           PERFORM PRESS-ENTER.
+                 MOVE PRODUCT-CODE TO DISPLAY-CODE.
+                 MOVE PRODUCT-DESCRIPTION TO DISPLAY-DESCRIPTION.
+                 MOVE PRODUCT-PRICE TO DISPLAY-PRICE.
+                 MOVE PRODUCT-QTY-ON-HAND TO DISPLAY-QTY.
+                 DISPLAY FIELDS-TO-DISPLAY.
+                 ADD 1 TO SCREEN-LINES.
+
+       READ-NEXT-RECORD.
+                 READ PRODUCT-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       PRESS-ENTER.
+                 DISPLAY "PRESS ENTER TO CONTINUE..."
+                 ACCEPT A-DUMMY.
+                 MOVE 0 TO SCREEN-LINES.
+
+       END PROGRAM PRODLST01.
