@@ -0,0 +1,244 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESRPT01.
+      ******************************************************************
+      * This program reads SALES.DAT (one record per salesperson,
+      * carrying a sales total and a commission percent) and prints a
+      * commission line per salesperson plus a grand-total line.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT OPTIONAL SALES-FILE
+                 ASSIGN TO "SALES.DAT"
+                 ORGANIZATION IS SEQUENTIAL.
+
+                 SELECT OPTIONAL SALES-YTD-FILE
+                 ASSIGN TO "SALESYTD.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS SALES-YTD-ID
+                 FILE STATUS IS SALES-YTD-STATUS.
+
+                 SELECT PRINTER-FILE
+                 ASSIGN TO PRINTER
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SALES-RECORD.
+                 05 SALES-ID                   PIC X(10).
+                 05 SALES-TOTAL                PIC 9(7)V99.
+                 05 SALES-COMMISSION-PERCENT   PIC 99.
+
+      * SALES-YTD-FILE CARRIES ONE RECORD PER SALESPERSON, ACCUMULATING
+      * COMMISSION EARNED ACROSS EVERY RUN OF THIS REPORT FOR THE YEAR.
+       FD  SALES-YTD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SALES-YTD-RECORD.
+                 05 SALES-YTD-ID               PIC X(10).
+                 05 SALES-YTD-COMMISSION       PIC 9(9)V99.
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Structure for printing title line.
+       01  TITLE-LINE.
+                 05 FILLER                     PIC X(21) VALUE SPACE.
+                 05 FILLER                     PIC X(20) VALUE
+                                               "SALES COMMISSION RPT".
+                 05 FILLER                     PIC X(11) VALUE SPACE.
+                 05 FILLER                     PIC X(5) VALUE "Page".
+                 05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+      * Structure for printing a column heading.
+       01  COLUMN-HEADINGS.
+                 05 FILLER                     PIC X(12) VALUE
+                                                   "SALESPERSON".
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 FILLER                     PIC X(11) VALUE
+                                                   "SALES TOTAL".
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 FILLER                     PIC X(4) VALUE "PCT.".
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 FILLER                     PIC X(10) VALUE
+                                                   "COMMISSION".
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 FILLER                     PIC X(10) VALUE
+                                                   "YTD COMM.".
+
+       01  DETAIL-LINE.
+                 05 PRINT-SALES-ID             PIC X(12).
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 PRINT-SALES-TOTAL          PIC ZZZ,ZZ9.99.
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 PRINT-PERCENT              PIC Z9.
+                 05 FILLER                     PIC X(5) VALUE SPACE.
+                 05 PRINT-COMMISSION           PIC ZZZ,ZZ9.99.
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 PRINT-YTD-COMMISSION       PIC ZZZ,ZZ9.99.
+
+       01  TOTAL-LINE.
+                 05 FILLER                     PIC X(28) VALUE
+                                           "GRAND TOTAL COMMISSION:".
+                 05 PRINT-TOTAL-COMMISSION     PIC ZZZ,ZZ9.99.
+
+       01  PERCENT-AS-DECIMAL                  PIC V999.
+       01  THE-COMMISSION                      PIC 9(7)V99.
+       01  GRAND-TOTAL-COMMISSION              PIC 9(9)V99.
+
+       01  SALES-YTD-STATUS                    PIC XX.
+
+       01  END-OF-FILE                         PIC X.
+
+       01  PRINT-LINES                         PIC 99.
+       01  PAGE-NUMBER                         PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE THRU OPENING-PROCEDURE-EXIT.
+            MOVE ZEROES TO PRINT-LINES PAGE-NUMBER.
+            MOVE ZEROES TO GRAND-TOTAL-COMMISSION.
+            PERFORM START-NEW-PAGE THRU START-NEW-PAGE-EXIT.
+            MOVE "N" TO END-OF-FILE.
+            PERFORM READ-NEXT-RECORD THRU READ-NEXT-RECORD-EXIT.
+
+            IF END-OF-FILE = "Y"
+                      MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+                      WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            PERFORM PRINT-RECORDS
+                 UNTIL END-OF-FILE = "Y".
+            PERFORM PRINT-GRAND-TOTAL.
+            PERFORM CLOSING-PROCEDURE THRU CLOSING-PROCEDURE-EXIT.
+
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+                 OPEN INPUT SALES-FILE.
+                 OPEN OUTPUT PRINTER-FILE.
+                 PERFORM OPEN-SALES-YTD-FILE.
+
+       OPENING-PROCEDURE-EXIT.
+                 EXIT.
+
+      * OPEN-SALES-YTD-FILE OPENS SALESYTD.DAT FOR UPDATE, CREATING IT
+      * FIRST IF THIS IS THE FIRST TIME THE REPORT HAS EVER RUN.
+       OPEN-SALES-YTD-FILE.
+                 OPEN I-O SALES-YTD-FILE.
+                 IF SALES-YTD-STATUS = "35"
+                           OPEN OUTPUT SALES-YTD-FILE
+                           CLOSE SALES-YTD-FILE
+                           OPEN I-O SALES-YTD-FILE.
+
+       OPEN-SALES-YTD-FILE-EXIT.
+                 EXIT.
+
+       CLOSING-PROCEDURE.
+                 CLOSE SALES-FILE.
+                 PERFORM END-LAST-PAGE.
+                 CLOSE PRINTER-FILE.
+                 CLOSE SALES-YTD-FILE.
+
+       CLOSING-PROCEDURE-EXIT.
+                 EXIT.
+
+       PRINT-RECORDS.
+                 PERFORM PRINT-FIELDS.
+                 PERFORM READ-NEXT-RECORD.
+
+       PRINT-RECORDS-EXIT.
+                 EXIT.
+
+       PRINT-FIELDS.
+                 IF PRINT-LINES NOT < 55
+                           PERFORM NEXT-PAGE.
+                 COMPUTE PERCENT-AS-DECIMAL =
+                           SALES-COMMISSION-PERCENT / 100.
+                 COMPUTE THE-COMMISSION ROUNDED =
+                           SALES-TOTAL * PERCENT-AS-DECIMAL.
+                 ADD THE-COMMISSION TO GRAND-TOTAL-COMMISSION.
+                 PERFORM UPDATE-YTD-COMMISSION.
+                 MOVE SALES-ID TO PRINT-SALES-ID.
+                 MOVE SALES-TOTAL TO PRINT-SALES-TOTAL.
+                 MOVE SALES-COMMISSION-PERCENT TO PRINT-PERCENT.
+                 MOVE THE-COMMISSION TO PRINT-COMMISSION.
+                 MOVE SALES-YTD-COMMISSION TO PRINT-YTD-COMMISSION.
+                 MOVE DETAIL-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+                 ADD 1 TO PRINT-LINES.
+
+       PRINT-FIELDS-EXIT.
+                 EXIT.
+
+      * UPDATE-YTD-COMMISSION ADDS THIS RUN'S COMMISSION TO THE
+      * SALESPERSON'S RUNNING YEAR-TO-DATE TOTAL, CREATING THE
+      * SALES-YTD-FILE RECORD THE FIRST TIME A SALESPERSON IS SEEN.
+       UPDATE-YTD-COMMISSION.
+                 MOVE SALES-ID TO SALES-YTD-ID.
+                 READ SALES-YTD-FILE
+                           INVALID KEY
+                           MOVE THE-COMMISSION TO SALES-YTD-COMMISSION
+                           WRITE SALES-YTD-RECORD
+                           NOT INVALID KEY
+                           ADD THE-COMMISSION TO SALES-YTD-COMMISSION
+                           REWRITE SALES-YTD-RECORD.
+
+       UPDATE-YTD-COMMISSION-EXIT.
+                 EXIT.
+
+       PRINT-GRAND-TOTAL.
+                 IF PRINT-LINES NOT < 55
+                           PERFORM NEXT-PAGE.
+                 MOVE GRAND-TOTAL-COMMISSION TO PRINT-TOTAL-COMMISSION.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+                 MOVE TOTAL-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       READ-NEXT-RECORD.
+                 READ SALES-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       READ-NEXT-RECORD-EXIT.
+                 EXIT.
+
+       NEXT-PAGE.
+                 PERFORM END-LAST-PAGE.
+                 PERFORM START-NEW-PAGE.
+
+       NEXT-PAGE-EXIT.
+                 EXIT.
+
+       START-NEW-PAGE.
+                 ADD 1 TO PAGE-NUMBER.
+                 MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+                 MOVE TITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE COLUMN-HEADINGS TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE 4 TO PRINT-LINES.
+
+       START-NEW-PAGE-EXIT.
+                 EXIT.
+
+       END-LAST-PAGE.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+                 MOVE ZEROES TO PRINT-LINES.
+
+       END-LAST-PAGE-EXIT.
+                 EXIT.
+
+       END PROGRAM SALESRPT01.
