@@ -20,22 +20,21 @@
            "CUSTOMER.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
       ********************* RANDELL FIX - END   ************************
+
+           SELECT OPTIONAL CSV-FILE
+                 ASSIGN TO "CUSTLST.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CSV-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD.
 
+           COPY WCUSTF.
 
-           01 CUSTOMER-RECORD.
-                     05 CUSTOMER-LAST-NAME     PIC X(20).
-                     05 CUSTOMER-FIRST-NAME    PIC X(20).
-                     05 CUSTOMER-NUMBER        PIC X(15).
-                     05 CUSTOMER-EXTENSION     PIC X(5).
-                     05 CUSTOMER-FAX           PIC X(15).
-                     05 CUSTOMER-ADDRESS1      PIC X(25).
-                     05 CUSTOMER-CITY          PIC X(15).
-                     05 CUSTOMER-STATE         PIC X(15).
-                     05 CUSTOMER-ZIP           PIC X(15).
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-RECORD                          PIC X(200).
 
        WORKING-STORAGE SECTION.
 
@@ -54,20 +53,87 @@
                 05 DISPLAY-FAX        PIC X(15).
                 05 PROMPT-6           PIC X(9) VALUE "ADDRESS1:".
                 05 DISPLAY-ADDRESS1   PIC X(25).
+                05 PROMPT-6A          PIC X(9) VALUE "ADDRESS2:".
+                05 DISPLAY-ADDRESS2   PIC X(25).
                 05 PROMPT-7           PIC X(5) VALUE "CITY:".
                 05 DISPLAY-CITY       PIC X(15).
                 05 PROMPT-8           PIC X(6) VALUE "STATE:".
                 05 DISPLAY-STATE      PIC X(15).
                 05 PROMPT-9           PIC X(4) VALUE "ZIP:".
                 05 DISPLAY-ZIP        PIC X(15).
+                05 PROMPT-10          PIC X(6) VALUE "EMAIL:".
+                05 DISPLAY-EMAIL      PIC X(40).
+                05 PROMPT-11          PIC X(7) VALUE "STATUS:".
+                05 DISPLAY-STATUS     PIC X(1).
       ********************* RANDELL FIX - END   ************************
 
        01  END-OF-FILE                PIC X.
        01  SCREEN-LINES               PIC 99.
        01  A-DUMMY                    PIC X.
+       01  CSV-FILE-STATUS            PIC XX.
+       01  CSV-MODE-ANSWER            PIC X.
+       01  VIEW-LEVEL-ANSWER          PIC X.
+
+      * MASKED-CUSTOMER-NUMBER/FAX/EMAIL HOLD WHAT THE OPERATOR
+      * ACTUALLY SEES - EITHER THE FIELD AS-IS IN FULL VIEW, OR WITH
+      * MOST OF IT BLANKED OUT WHEN MASKED VIEW IS IN EFFECT.
+       01  MASKED-CUSTOMER-NUMBER     PIC X(15).
+       01  MASKED-CUSTOMER-FAX        PIC X(15).
+       01  MASKED-CUSTOMER-EMAIL      PIC X(40).
+
+      * Structure for building a comma-separated export line - each
+      * field is followed by a one-byte comma FILLER.
+       01  CSV-DETAIL-LINE.
+                05 CSV-LAST-NAME      PIC X(20).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-FIRST-NAME     PIC X(20).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-NUMBER         PIC X(15).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-EXTENSION      PIC X(5).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-FAX            PIC X(15).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-ADDRESS1       PIC X(25).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-ADDRESS2       PIC X(25).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-CITY           PIC X(15).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-STATE          PIC X(15).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-ZIP            PIC X(15).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-EMAIL          PIC X(40).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-STATUS         PIC X(1).
+
+       01  CSV-HEADER-LINE.
+                05 FILLER             PIC X(48) VALUE
+                     "LAST,FIRST,NUMBER,EXT,FAX,ADDR1,ADDR2,CITY,STATE".
+                05 FILLER             PIC X(17) VALUE
+                     ",ZIP,EMAIL,STATUS".
+
+      * ZIP-FOR-DISPLAY BUILDS THE ZIP CODE AND OPTIONAL ZIP+4 BACK
+      * INTO A SINGLE 99999-9999 STYLE FIELD FOR THE SCREEN AND CSV.
+       01  ZIP-FOR-DISPLAY.
+                05 ZFD-ZIP            PIC 9(5).
+                05 ZFD-DASH           PIC X(1).
+                05 ZFD-ZIP-PLUS4      PIC X(4).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "EXPORT TO CSV (Y/N)? " WITH NO ADVANCING.
+            ACCEPT CSV-MODE-ANSWER.
+            IF CSV-MODE-ANSWER = "y"
+                      MOVE "Y" TO CSV-MODE-ANSWER.
+            DISPLAY "VIEW LEVEL - FULL OR MASKED (F/M)? "
+                    WITH NO ADVANCING.
+            ACCEPT VIEW-LEVEL-ANSWER.
+            IF VIEW-LEVEL-ANSWER = "m"
+                      MOVE "M" TO VIEW-LEVEL-ANSWER.
+            IF VIEW-LEVEL-ANSWER NOT = "M"
+                      MOVE "F" TO VIEW-LEVEL-ANSWER.
             PERFORM OPENING-PROCEDURE.
             MOVE 0 TO SCREEN-LINES.
             MOVE "N" TO END-OF-FILE.
@@ -79,29 +145,96 @@
 
        OPENING-PROCEDURE.
                  OPEN INPUT CUSTOMER-FILE.
+                 IF CSV-MODE-ANSWER = "Y"
+                           OPEN OUTPUT CSV-FILE
+                           IF CSV-FILE-STATUS NOT = "00"
+                                     DISPLAY "UNABLE TO OPEN "
+                                             "CUSTLST.CSV - STATUS "
+                                             CSV-FILE-STATUS
+                                     STOP RUN
+                           MOVE CSV-HEADER-LINE TO CSV-RECORD
+                           WRITE CSV-RECORD.
 
        CLOSING-PROCEDURE.
                  CLOSE CUSTOMER-FILE.
+                 IF CSV-MODE-ANSWER = "Y"
+                           CLOSE CSV-FILE.
 
        DISPLAY-RECORDS.
-                 PERFORM DISPLAY-FIELDS.
+                 PERFORM APPLY-VIEW-LEVEL-MASKING.
+                 IF CSV-MODE-ANSWER = "Y"
+                           PERFORM EXPORT-FIELDS
+                 ELSE
+                           PERFORM DISPLAY-FIELDS.
                  PERFORM READ-NEXT-RECORD.
 
+      * APPLY-VIEW-LEVEL-MASKING BUILDS THE NUMBER/FAX/EMAIL FIELDS
+      * THAT DISPLAY-FIELDS AND EXPORT-FIELDS ACTUALLY USE. IN FULL
+      * VIEW THEY COME THROUGH UNCHANGED; IN MASKED VIEW MOST OF THE
+      * NUMBER AND FAX ARE BLANKED OUT AND THE EMAIL IS HIDDEN
+      * ENTIRELY, THE SAME AS A MASKED ACCOUNT NUMBER ON A STATEMENT.
+       APPLY-VIEW-LEVEL-MASKING.
+                 MOVE CUSTOMER-NUMBER TO MASKED-CUSTOMER-NUMBER.
+                 MOVE CUSTOMER-FAX TO MASKED-CUSTOMER-FAX.
+                 MOVE CUSTOMER-EMAIL TO MASKED-CUSTOMER-EMAIL.
+                 IF VIEW-LEVEL-ANSWER = "M"
+                           MOVE "XXXXXXXXXXX" TO
+                                MASKED-CUSTOMER-NUMBER (1:11)
+                           MOVE "XXXXXXXXXXX" TO
+                                MASKED-CUSTOMER-FAX (1:11)
+                           MOVE "EMAIL MASKED" TO
+                                MASKED-CUSTOMER-EMAIL.
+
+      * EXPORT-FIELDS WRITES ONE COMMA-SEPARATED LINE PER RECORD TO
+      * THE CSV FILE INSTEAD OF DISPLAYING IT ON THE SCREEN.
+       EXPORT-FIELDS.
+                 MOVE CUSTOMER-LAST-NAME TO CSV-LAST-NAME.
+                 MOVE CUSTOMER-FIRST-NAME TO CSV-FIRST-NAME.
+                 MOVE MASKED-CUSTOMER-NUMBER TO CSV-NUMBER.
+                 MOVE CUSTOMER-EXTENSION TO CSV-EXTENSION.
+                 MOVE MASKED-CUSTOMER-FAX TO CSV-FAX.
+                 MOVE CUSTOMER-ADDRESS1 TO CSV-ADDRESS1.
+                 MOVE CUSTOMER-ADDRESS2 TO CSV-ADDRESS2.
+                 MOVE CUSTOMER-CITY TO CSV-CITY.
+                 MOVE CUSTOMER-STATE TO CSV-STATE.
+                 PERFORM FORMAT-ZIP-FOR-DISPLAY.
+                 MOVE ZIP-FOR-DISPLAY TO CSV-ZIP.
+                 MOVE MASKED-CUSTOMER-EMAIL TO CSV-EMAIL.
+                 MOVE CUSTOMER-STATUS TO CSV-STATUS.
+                 MOVE CSV-DETAIL-LINE TO CSV-RECORD.
+                 WRITE CSV-RECORD.
+
        DISPLAY-FIELDS.
                  IF SCREEN-LINES = 15
                            PERFORM PRESS-ENTER.
                  MOVE CUSTOMER-LAST-NAME TO DISPLAY-LAST-NAME.
                  MOVE CUSTOMER-FIRST-NAME TO DISPLAY-FIRST-NAME.
-                 MOVE CUSTOMER-NUMBER TO DISPLAY-NUMBER.
+                 MOVE MASKED-CUSTOMER-NUMBER TO DISPLAY-NUMBER.
                  MOVE CUSTOMER-EXTENSION TO DISPLAY-EXTENSION.
-                 MOVE CUSTOMER-FAX TO DISPLAY-FAX.
+                 MOVE MASKED-CUSTOMER-FAX TO DISPLAY-FAX.
                  MOVE CUSTOMER-ADDRESS1 TO DISPLAY-ADDRESS1.
+                 MOVE CUSTOMER-ADDRESS2 TO DISPLAY-ADDRESS2.
                  MOVE CUSTOMER-CITY TO DISPLAY-CITY.
                  MOVE CUSTOMER-STATE TO DISPLAY-STATE.
-                 MOVE CUSTOMER-ZIP TO DISPLAY-ZIP.
+                 PERFORM FORMAT-ZIP-FOR-DISPLAY.
+                 MOVE ZIP-FOR-DISPLAY TO DISPLAY-ZIP.
+                 MOVE MASKED-CUSTOMER-EMAIL TO DISPLAY-EMAIL.
+                 MOVE CUSTOMER-STATUS TO DISPLAY-STATUS.
                  DISPLAY FIELDS-TO-DISPLAY.
                  ADD 1 TO SCREEN-LINES.
 
+      * FORMAT-ZIP-FOR-DISPLAY REJOINS CUSTOMER-ZIP AND
+      * CUSTOMER-ZIP-PLUS4 INTO ONE READABLE FIELD, LEAVING OFF THE
+      * DASH AND +4 WHEN THERE IS NO ZIP+4 ON FILE.
+       FORMAT-ZIP-FOR-DISPLAY.
+                 MOVE CUSTOMER-ZIP TO ZFD-ZIP.
+                 IF CUSTOMER-ZIP-PLUS4 = ZERO
+                           MOVE SPACE TO ZFD-DASH
+                           MOVE SPACE TO ZFD-ZIP-PLUS4
+                 ELSE
+                           MOVE "-" TO ZFD-DASH
+                           MOVE CUSTOMER-ZIP-PLUS4 TO ZFD-ZIP-PLUS4.
+
        READ-NEXT-RECORD.
                  READ CUSTOMER-FILE NEXT RECORD
                  AT END
