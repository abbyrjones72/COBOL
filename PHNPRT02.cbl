@@ -14,7 +14,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                  SELECT OPTIONAL PHONE-FILE
-                 ASSIGN TO "phone.dat"
+                 ASSIGN TO "PHONE.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PHONE-NAME-KEY.
+
+                 SELECT SORT-WORK-FILE
+                 ASSIGN TO "PHNSORT.WRK".
+
+                 SELECT SORTED-PHONE-FILE
+                 ASSIGN TO "PHNSORT.DAT"
                  ORGANIZATION IS SEQUENTIAL.
 
                  SELECT PRINTER-FILE
@@ -26,11 +35,36 @@
        FD  PHONE-FILE
 
            LABEL RECORDS ARE STANDARD.
-       01  PHONE-RECORD.
-                 05 PHONE-LAST-NAME            PIC X(20).
-                 05 PHONE-FIRST-NAME           PIC X(20).
-                 05 PHONE-NUMBER               PIC X(15).
-                 05 PHONE-EXTENSION            PIC X(5).
+       COPY WPHONEF.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+                 05 SORT-LAST-NAME             PIC X(20).
+                 05 SORT-FIRST-NAME            PIC X(20).
+                 05 SORT-NUMBER                PIC X(15).
+                 05 SORT-EXTENSION             PIC X(5).
+                 05 SORT-TYPE                  PIC X(1).
+                 05 SORT-ADDRESS1              PIC X(25).
+                 05 SORT-CITY                  PIC X(15).
+                 05 SORT-STATE                 PIC X(15).
+                 05 SORT-ZIP                   PIC X(15).
+                 05 SORT-LAST-CONTACT-DATE     PIC 9(8).
+                 05 SORT-DATE-ADDED            PIC 9(8).
+
+       FD  SORTED-PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-PHONE-RECORD.
+                 05 SORTED-LAST-NAME           PIC X(20).
+                 05 SORTED-FIRST-NAME          PIC X(20).
+                 05 SORTED-NUMBER              PIC X(15).
+                 05 SORTED-EXTENSION           PIC X(5).
+                 05 SORTED-TYPE                PIC X(1).
+                 05 SORTED-ADDRESS1            PIC X(25).
+                 05 SORTED-CITY                PIC X(15).
+                 05 SORTED-STATE               PIC X(15).
+                 05 SORTED-ZIP                 PIC X(15).
+                 05 SORTED-LAST-CONTACT-DATE   PIC 9(8).
+                 05 SORTED-DATE-ADDED          PIC 9(8).
 
        FD  PRINTER-FILE
            LABEL RECORDS ARE OMITTED.
@@ -46,6 +80,45 @@
                  05 FILLER                     PIC X(5) VALUE "Page".
                  05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
 
+       01  RUN-DATE.
+                 05 RUN-YEAR                   PIC 99.
+                 05 RUN-MONTH                  PIC 99.
+                 05 RUN-DAY                    PIC 99.
+
+       01  RUN-TIME.
+                 05 RUN-HOUR                   PIC 99.
+                 05 RUN-MINUTE                 PIC 99.
+                 05 RUN-SECOND                 PIC 99.
+                 05 RUN-HUNDREDTHS             PIC 99.
+
+       01  OPERATOR-ID                         PIC X(10).
+
+       01  PRINT-RUN-DATE.
+                 05 PRINT-RUN-MONTH            PIC 99.
+                 05 FILLER                     PIC X VALUE "/".
+                 05 PRINT-RUN-DAY              PIC 99.
+                 05 FILLER                     PIC X VALUE "/".
+                 05 PRINT-RUN-YEAR             PIC 99.
+
+       01  PRINT-RUN-TIME.
+                 05 PRINT-RUN-HOUR             PIC 99.
+                 05 FILLER                     PIC X VALUE ":".
+                 05 PRINT-RUN-MINUTE           PIC 99.
+                 05 FILLER                     PIC X VALUE ":".
+                 05 PRINT-RUN-SECOND           PIC 99.
+
+      * Structure for printing the date/time/operator subtitle.
+       01  SUBTITLE-LINE.
+                 05 FILLER                     PIC X(6) VALUE "DATE: ".
+                 05 SUB-RUN-DATE               PIC X(8).
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(6) VALUE "TIME: ".
+                 05 SUB-RUN-TIME               PIC X(8).
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(10) VALUE
+                                               "OPERATOR: ".
+                 05 SUB-OPERATOR-ID            PIC X(10).
+
       * Structure for printing a column heading.
        01  COLUMN-HEADINGS.
                  05 FILLER                     PIC X(9) VALUE
@@ -68,6 +141,28 @@
                  05 FILLER                     PIC X(1) VALUE SPACE.
                  05 PRINT-EXTENSION            PIC X(5).
 
+      * Structure for printing a mailing label - one name/address per
+      * label, three lines deep, with a blank line separating labels.
+       01  LABEL-NAME-LINE.
+                 05 LABEL-FIRST-NAME           PIC X(20).
+                 05 FILLER                     PIC X(1) VALUE SPACE.
+                 05 LABEL-LAST-NAME            PIC X(20).
+
+       01  LABEL-ADDRESS-LINE.
+                 05 LABEL-ADDRESS1             PIC X(25).
+
+       01  LABEL-CITY-STATE-ZIP-LINE.
+                 05 LABEL-CITY                 PIC X(15).
+                 05 FILLER                     PIC X(2) VALUE SPACE.
+                 05 LABEL-STATE                PIC X(2).
+                 05 FILLER                     PIC X(2) VALUE SPACE.
+                 05 LABEL-ZIP                  PIC X(10).
+
+       01  MAILING-LABEL-ANSWER                PIC X.
+
+       01  LINES-PER-PAGE                      PIC 99 VALUE 55.
+       01  PAGE-SIZE-ANSWER                    PIC X(2).
+
        01  END-OF-FILE                         PIC X.
 
        01  PRINT-LINES                         PIC 99.
@@ -96,14 +191,55 @@
             STOP RUN.
 
        OPENING-PROCEDURE.
-                 OPEN INPUT PHONE-FILE.
+      * PHONE.DAT IS APPENDED TO BY THE ADD PROGRAMS IN WHATEVER ORDER
+      * RECORDS ARE KEYED, SO IT IS SORTED INTO SORTED-PHONE-FILE BY
+      * LAST NAME AND FIRST NAME BEFORE THE REPORT IS PRINTED.
+                 PERFORM GET-RUN-INFO.
+                 SORT SORT-WORK-FILE
+                           ON ASCENDING KEY SORT-LAST-NAME
+                                            SORT-FIRST-NAME
+                           USING PHONE-FILE
+                           GIVING SORTED-PHONE-FILE.
+                 OPEN INPUT SORTED-PHONE-FILE.
                  OPEN OUTPUT PRINTER-FILE.
 
        OPENING-PROCEDURE-EXIT.
                  EXIT.
 
+       GET-RUN-INFO.
+                 ACCEPT RUN-DATE FROM DATE.
+                 ACCEPT RUN-TIME FROM TIME.
+                 PERFORM GET-OPERATOR-ID.
+                 DISPLAY "PRINT AS MAILING LABELS (Y/N)? "
+                         WITH NO ADVANCING.
+                 ACCEPT MAILING-LABEL-ANSWER.
+                 IF MAILING-LABEL-ANSWER = "y"
+                           MOVE "Y" TO MAILING-LABEL-ANSWER.
+                 DISPLAY "LINES PER PAGE (BLANK FOR 55)? "
+                         WITH NO ADVANCING.
+                 ACCEPT PAGE-SIZE-ANSWER.
+                 IF PAGE-SIZE-ANSWER IS NUMERIC AND
+                    PAGE-SIZE-ANSWER NOT = SPACE
+                           MOVE PAGE-SIZE-ANSWER TO LINES-PER-PAGE.
+                 MOVE RUN-MONTH TO PRINT-RUN-MONTH.
+                 MOVE RUN-DAY TO PRINT-RUN-DAY.
+                 MOVE RUN-YEAR TO PRINT-RUN-YEAR.
+                 MOVE RUN-HOUR TO PRINT-RUN-HOUR.
+                 MOVE RUN-MINUTE TO PRINT-RUN-MINUTE.
+                 MOVE RUN-SECOND TO PRINT-RUN-SECOND.
+                 MOVE PRINT-RUN-DATE TO SUB-RUN-DATE.
+                 MOVE PRINT-RUN-TIME TO SUB-RUN-TIME.
+                 MOVE OPERATOR-ID TO SUB-OPERATOR-ID.
+
+       GET-RUN-INFO-EXIT.
+                 EXIT.
+
+      * GET-OPERATOR-ID IS SHARED ACROSS THE REPORT PROGRAMS - SEE
+      * COPYBOOKS/OPERSGN.CPY.
+       COPY OPERSGN.
+
        CLOSING-PROCEDURE.
-                 CLOSE PHONE-FILE.
+                 CLOSE SORTED-PHONE-FILE.
                  PERFORM END-LAST-PAGE.
                  CLOSE PRINTER-FILE.
 
@@ -118,22 +254,51 @@
                  EXIT.
 
        PRINT-FIELDS.
-                 IF PRINT-LINES NOT < 55
+                 IF MAILING-LABEL-ANSWER = "Y"
+                           PERFORM PRINT-LABEL-FIELDS
+                 ELSE
+                           PERFORM PRINT-DETAIL-FIELDS.
+
+       PRINT-FIELDS-EXIT.
+                 EXIT.
+
+       PRINT-DETAIL-FIELDS.
+                 IF PRINT-LINES NOT < LINES-PER-PAGE
                            PERFORM NEXT-PAGE.
-                 MOVE PHONE-LAST-NAME TO PRINT-LAST-NAME.
-                 MOVE PHONE-FIRST-NAME TO PRINT-FIRST-NAME.
-                 MOVE PHONE-NUMBER TO PRINT-NUMBER.
-                 MOVE PHONE-EXTENSION TO PRINT-EXTENSION.
+                 MOVE SORTED-LAST-NAME TO PRINT-LAST-NAME.
+                 MOVE SORTED-FIRST-NAME TO PRINT-FIRST-NAME.
+                 MOVE SORTED-NUMBER TO PRINT-NUMBER.
+                 MOVE SORTED-EXTENSION TO PRINT-EXTENSION.
                  MOVE DETAIL-LINE TO PRINTER-RECORD.
                  WRITE PRINTER-RECORD BEFORE ADVANCING 1.
 
                  ADD 1 TO PRINT-LINES.
 
-       PRINT-FIELDS-EXIT.
-                 EXIT.
+      * PRINT-LABEL-FIELDS PRINTS ONE THREE-LINE MAILING LABEL PER
+      * RECORD (NAME, ADDRESS, CITY/STATE/ZIP) FOLLOWED BY A BLANK
+      * LINE TO SEPARATE IT FROM THE NEXT LABEL.
+       PRINT-LABEL-FIELDS.
+                 IF PRINT-LINES NOT < LINES-PER-PAGE - 3
+                           PERFORM NEXT-PAGE.
+                 MOVE SORTED-FIRST-NAME TO LABEL-FIRST-NAME.
+                 MOVE SORTED-LAST-NAME TO LABEL-LAST-NAME.
+                 MOVE LABEL-NAME-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+                 MOVE SORTED-ADDRESS1 TO LABEL-ADDRESS1.
+                 MOVE LABEL-ADDRESS-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+                 MOVE SORTED-CITY TO LABEL-CITY.
+                 MOVE SORTED-STATE TO LABEL-STATE.
+                 MOVE SORTED-ZIP TO LABEL-ZIP.
+                 MOVE LABEL-CITY-STATE-ZIP-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+                 ADD 4 TO PRINT-LINES.
 
        READ-NEXT-RECORD.
-                 READ PHONE-FILE NEXT RECORD
+                 READ SORTED-PHONE-FILE NEXT RECORD
                  AT END
                  MOVE "Y" TO END-OF-FILE.
 
@@ -155,12 +320,17 @@
       * indicate the number of lines used on the page so far.
        START-NEW-PAGE.
                  ADD 1 TO PAGE-NUMBER.
-                 MOVE PAGE-NUMBER TO PRINTER-RECORD.
-                 MOVE TITLE-LINE to PRINTER-RECORD.
-                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
-                 MOVE COLUMN-HEADINGS TO PRINTER-RECORD.
-                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
-                 MOVE 4 TO PRINT-LINES.
+                 IF MAILING-LABEL-ANSWER = "Y"
+                           MOVE ZEROES TO PRINT-LINES
+                 ELSE
+                           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER
+                           MOVE TITLE-LINE to PRINTER-RECORD
+                           WRITE PRINTER-RECORD BEFORE ADVANCING 2
+                           MOVE SUBTITLE-LINE TO PRINTER-RECORD
+                           WRITE PRINTER-RECORD BEFORE ADVANCING 2
+                           MOVE COLUMN-HEADINGS TO PRINTER-RECORD
+                           WRITE PRINTER-RECORD BEFORE ADVANCING 2
+                           MOVE 6 TO PRINT-LINES.
 
        START-NEW-PAGE-EXIT.
                  EXIT.
