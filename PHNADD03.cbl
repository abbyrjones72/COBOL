@@ -6,39 +6,80 @@
 000600* written to the data file and echoed to the printer.
 000700******************************************************************
 000800 ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PHONE-DIGIT IS "0123456789".
 000900 INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                  SELECT PHONE-FILE
-                           ASSIGN TO "phone.dat"
-                           ORGANIZATION IS SEQUENTIAL.
+                           ASSIGN TO "PHONE.DAT"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS PHONE-NAME-KEY
+                           FILE STATUS IS PHONE-FILE-STATUS.
 
                  SELECT PRINTER-FILE
                            ASSIGN TO PRINTER
                            ORGANIZATION IS LINE SEQUENTIAL.
+
+                 SELECT OPTIONAL AUDIT-FILE
+                           ASSIGN TO "AUDIT.DAT"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS AUDIT-FILE-STATUS.
+
+                 SELECT OPTIONAL RESTART-FILE
+                           ASSIGN TO "PHNADD03.MRK"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS RESTART-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  PHONE-FILE
            LABEL RECORDS ARE STANDARD.
 
-       01  PHONE-RECORD.
-                 05 PHONE-LAST-NAME            PIC X(20).
-                 05 PHONE-FIRST-NAME           PIC X(20).
-                 05 PHONE-NUMBER               PIC X(15).
-                 05 PHONE-EXTENSION            PIC X(5).
+           COPY WPHONEF.
 
        FD  PRINTER-FILE
            LABEL RECORDS ARE OMITTED.
        01  PRINTER-RECORD                      PIC X(80).
 
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+                 05 AUDIT-DATE                 PIC 9(6).
+                 05 AUDIT-TIME                 PIC 9(8).
+                 05 AUDIT-PROGRAM-ID           PIC X(12).
+                 05 AUDIT-ACTION               PIC X(10).
+                 05 AUDIT-LAST-NAME            PIC X(20).
+                 05 AUDIT-FIRST-NAME           PIC X(20).
+                 05 AUDIT-OPERATOR-ID          PIC X(10).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+                 05 RESTART-LAST-NAME          PIC X(20).
+                 05 RESTART-FIRST-NAME         PIC X(20).
+                 05 RESTART-OPERATOR-ID        PIC X(10).
+
        WORKING-STORAGE SECTION.
       * Variables for screen entry.
        77  PROMPT-01                 PIC X(9) VALUE "LAST NAME".
        77  PROMPT-02                 PIC X(10) VALUE "FIRST NAME".
        77  PROMPT-03                 PIC X(6) VALUE "NUMBER".
        77  PROMPT-04                 PIC X(3) VALUE "EXT".
+       77  PROMPT-05                 PIC X(4) VALUE "TYPE".
 
        77  YES-NO                    PIC X.
        77  ENTRY-OK                  PIC X.
+       77  PHONE-FILE-STATUS         PIC XX.
+       77  AUDIT-FILE-STATUS         PIC XX.
+       77  RESTART-FILE-STATUS       PIC XX.
+       77  OPERATOR-ID               PIC X(10).
+
+      * Variables for phone-number format validation.
+       77  CHAR-INDEX                PIC 99.
+       77  DIGIT-COUNT               PIC 99.
+       77  BAD-CHAR-FOUND            PIC X.
+       77  ONE-CHARACTER             PIC X.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -50,15 +91,61 @@
             STOP RUN.
 
       * Opening and closing
+      * OPEN-PHONE-FILE OPENS PHONE.DAT FOR UPDATE, CREATING IT FIRST
+      * IF THIS IS THE VERY FIRST RECORD ADDED TO THE SYSTEM.
        OPENING-PROCEDURE.
-                 OPEN EXTEND PHONE-FILE.
+                 PERFORM GET-OPERATOR-ID.
+                 PERFORM OPEN-PHONE-FILE.
                  OPEN OUTPUT PRINTER-FILE.
+                 OPEN EXTEND AUDIT-FILE.
+                 IF AUDIT-FILE-STATUS NOT = "00"
+                           DISPLAY "UNABLE TO OPEN AUDIT FILE - STATUS "
+                                   AUDIT-FILE-STATUS
+                           STOP RUN.
+                 PERFORM CHECK-FOR-RESTART-MARKER.
+
+      * CHECK-FOR-RESTART-MARKER DETECTS A MARKER LEFT BEHIND BY A RUN
+      * THAT DID NOT SHUT DOWN NORMALLY, AND TELLS THE OPERATOR WHICH
+      * RECORD WAS LAST ADDED SUCCESSFULLY BEFORE THE INTERRUPTION.
+       CHECK-FOR-RESTART-MARKER.
+                 OPEN INPUT RESTART-FILE.
+                 IF RESTART-FILE-STATUS = "00"
+                           READ RESTART-FILE
+                           CLOSE RESTART-FILE
+                           IF RESTART-FILE-STATUS = "00"
+                                     DISPLAY "PREVIOUS RUN DID NOT "
+                                             "CLOSE DOWN NORMALLY"
+                                     DISPLAY "LAST RECORD ADDED WAS: "
+                                             RESTART-LAST-NAME " "
+                                             RESTART-FIRST-NAME
+                                     DISPLAY "ADDED BY: "
+                                             RESTART-OPERATOR-ID.
+
+       OPEN-PHONE-FILE.
+                 OPEN I-O PHONE-FILE.
+                 IF PHONE-FILE-STATUS = "35"
+                           OPEN OUTPUT PHONE-FILE
+                           CLOSE PHONE-FILE
+                           OPEN I-O PHONE-FILE.
+                 IF PHONE-FILE-STATUS NOT = "00"
+                           DISPLAY "UNABLE TO OPEN PHONE FILE - STATUS "
+                                   PHONE-FILE-STATUS
+                           STOP RUN.
 
        CLOSING-PROCEDURE.
                  CLOSE PHONE-FILE.
                  MOVE SPACE TO PRINTER-RECORD.
                  WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
                  CLOSE PRINTER-FILE.
+                 CLOSE AUDIT-FILE.
+                 PERFORM CLEAR-RESTART-MARKER.
+
+      * CLEAR-RESTART-MARKER WIPES THE MARKER FILE ONCE THE RUN HAS
+      * SHUT DOWN NORMALLY, SO THE NEXT RUN WILL NOT THINK IT NEEDS
+      * TO WARN THE OPERATOR ABOUT AN INTERRUPTED SESSION.
+       CLEAR-RESTART-MARKER.
+                 OPEN OUTPUT RESTART-FILE.
+                 CLOSE RESTART-FILE.
 
 
        ADD-RECORDS.
@@ -70,6 +157,8 @@
 
        GET-FIELDS.
                 MOVE SPACE TO PHONE-RECORD.
+                MOVE ZERO TO PHONE-LAST-CONTACT-DATE.
+                ACCEPT PHONE-DATE-ADDED FROM DATE YYYYMMDD.
                 DISPLAY PROMPT-01 " ? ".
                 ACCEPT PHONE-LAST-NAME.
                 DISPLAY PROMPT-02 " ? ".
@@ -78,18 +167,121 @@
                 ACCEPT PHONE-NUMBER.
                 DISPLAY PROMPT-04 " ? ".
                 ACCEPT PHONE-EXTENSION.
+                DISPLAY PROMPT-05 " (H)OME/(W)ORK/(C)ELL ? ".
+                ACCEPT PHONE-TYPE.
+                INSPECT PHONE-TYPE CONVERTING
+                     "hwc" TO "HWC".
+                PERFORM NORMALIZE-NAME-CASE.
                 PERFORM VALIDATE-FIELDS.
 
+      * NORMALIZE-NAME-CASE PUTS THE ENTERED NAME IN A CONSISTENT
+      * "FIRST LETTER CAPITALIZED" FORM SO THE SAME PERSON DOES NOT
+      * END UP FILED UNDER SEVERAL DIFFERENT CAPITALIZATIONS.
+       NORMALIZE-NAME-CASE.
+                 IF PHONE-LAST-NAME NOT = SPACE
+                           INSPECT PHONE-LAST-NAME CONVERTING
+                                "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                                "abcdefghijklmnopqrstuvwxyz"
+                           INSPECT PHONE-LAST-NAME (1:1) CONVERTING
+                                "abcdefghijklmnopqrstuvwxyz" TO
+                                "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+                 IF PHONE-FIRST-NAME NOT = SPACE
+                           INSPECT PHONE-FIRST-NAME CONVERTING
+                                "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                                "abcdefghijklmnopqrstuvwxyz"
+                           INSPECT PHONE-FIRST-NAME (1:1) CONVERTING
+                                "abcdefghijklmnopqrstuvwxyz" TO
+                                "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
        VALIDATE-FIELDS.
                  MOVE "Y" TO ENTRY-OK.
                  IF PHONE-LAST-NAME = SPACE
                            DISPLAY "LAST NAME MUST BE ENTERED"
                            MOVE "N" TO ENTRY-OK.
+                 IF ENTRY-OK = "Y"
+                           PERFORM VALIDATE-PHONE-NUMBER.
+                 IF ENTRY-OK = "Y"
+                           PERFORM VALIDATE-PHONE-TYPE.
+
+      * VALIDATE-PHONE-TYPE MAKES SURE THE TYPE ENTERED IS ONE OF THE
+      * THREE RECOGNIZED CODES, AND THAT A WORK NUMBER HAS AN
+      * EXTENSION ON FILE SINCE WORK NUMBERS GO THROUGH A SWITCHBOARD.
+       VALIDATE-PHONE-TYPE.
+                 IF NOT PHONE-TYPE-HOME AND NOT PHONE-TYPE-WORK
+                                         AND NOT PHONE-TYPE-CELL
+                           DISPLAY "TYPE MUST BE H, W, OR C"
+                           MOVE "N" TO ENTRY-OK.
+                 IF ENTRY-OK = "Y" AND PHONE-TYPE-WORK
+                                   AND PHONE-EXTENSION = SPACE
+                           DISPLAY "EXTENSION IS REQUIRED FOR WORK "
+                                   "NUMBERS"
+                           MOVE "N" TO ENTRY-OK.
+
+       VALIDATE-PHONE-NUMBER.
+                 MOVE ZEROES TO DIGIT-COUNT.
+                 MOVE "N" TO BAD-CHAR-FOUND.
+                 PERFORM CHECK-ONE-PHONE-CHAR
+                           VARYING CHAR-INDEX FROM 1 BY 1
+                           UNTIL CHAR-INDEX > 15.
+                 IF BAD-CHAR-FOUND = "Y"
+                           DISPLAY "NUMBER HAS INVALID CHARACTERS"
+                           MOVE "N" TO ENTRY-OK.
+                 IF DIGIT-COUNT < 7
+                           DISPLAY "NUMBER NEEDS 7 OR MORE DIGITS"
+                           MOVE "N" TO ENTRY-OK.
+
+       CHECK-ONE-PHONE-CHAR.
+                 MOVE PHONE-NUMBER (CHAR-INDEX:1) TO ONE-CHARACTER.
+                 IF ONE-CHARACTER IS PHONE-DIGIT
+                           ADD 1 TO DIGIT-COUNT
+                 ELSE
+                           IF ONE-CHARACTER NOT = SPACE AND
+                              ONE-CHARACTER NOT = "(" AND
+                              ONE-CHARACTER NOT = ")" AND
+                              ONE-CHARACTER NOT = "-" AND
+                              ONE-CHARACTER NOT = "."
+                                     MOVE "Y" TO BAD-CHAR-FOUND.
 
        ADD-THIS-RECORD.
                  MOVE PHONE-RECORD TO PRINTER-RECORD.
-                 WRITE PHONE-RECORD.
-                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+                 WRITE PHONE-RECORD
+                           INVALID KEY
+                           DISPLAY "DUPLICATE ENTRY - ALREADY ON FILE".
+                 IF PHONE-FILE-STATUS NOT = "00" AND PHONE-FILE-STATUS
+                                                           NOT = "22"
+                           DISPLAY "ERROR WRITING PHONE FILE - STATUS "
+                                   PHONE-FILE-STATUS
+                           STOP RUN.
+                 IF PHONE-FILE-STATUS = "00"
+                           WRITE PRINTER-RECORD BEFORE ADVANCING 1
+                           PERFORM WRITE-AUDIT-RECORD
+                           PERFORM WRITE-RESTART-MARKER.
+
+      * WRITE-RESTART-MARKER RECORDS THE LAST RECORD SUCCESSFULLY
+      * ADDED SO A RUN THAT IS INTERRUPTED CAN TELL THE NEXT OPERATOR
+      * WHERE IT LEFT OFF.
+       WRITE-RESTART-MARKER.
+                 OPEN OUTPUT RESTART-FILE.
+                 MOVE PHONE-LAST-NAME TO RESTART-LAST-NAME.
+                 MOVE PHONE-FIRST-NAME TO RESTART-FIRST-NAME.
+                 MOVE OPERATOR-ID TO RESTART-OPERATOR-ID.
+                 WRITE RESTART-RECORD.
+                 CLOSE RESTART-FILE.
+
+      * WRITE-AUDIT-RECORD LOGS EACH SUCCESSFUL ADD TO THE SHARED
+      * AUDIT TRAIL SO WE KNOW WHO ADDED WHAT AND WHEN.
+       WRITE-AUDIT-RECORD.
+                 ACCEPT AUDIT-DATE FROM DATE.
+                 ACCEPT AUDIT-TIME FROM TIME.
+                 MOVE "PHNADD03" TO AUDIT-PROGRAM-ID.
+                 MOVE "ADD" TO AUDIT-ACTION.
+                 MOVE PHONE-LAST-NAME TO AUDIT-LAST-NAME.
+                 MOVE PHONE-FIRST-NAME TO AUDIT-FIRST-NAME.
+                 MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+                 WRITE AUDIT-RECORD.
+                 IF AUDIT-FILE-STATUS NOT = "00"
+                           DISPLAY "ERROR WRITING AUDIT FILE - STATUS "
+                                   AUDIT-FILE-STATUS.
 
        GO-AGAIN.
                  DISPLAY "GO AGAIN?".
@@ -99,4 +291,8 @@
                  IF YES-NO NOT = "Y"
                            MOVE "N" TO YES-NO.
 
+      * GET-OPERATOR-ID IS SHARED ACROSS PROGRAMS THAT NEED TO KNOW WHO
+      * IS RUNNING THEM - SEE COPYBOOKS/OPERSGN.CPY.
+       COPY OPERSGN.
+
        END PROGRAM PHNADD03.
