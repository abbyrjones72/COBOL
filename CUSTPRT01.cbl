@@ -0,0 +1,260 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTPRT01.
+      ******************************************************************
+      * This program prints the contents of the customer file.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ********************* RANDELL FIX - BEGIN ************************
+                 SELECT CUSTOMER-FILE
+                 ASSIGN TO "CUSTOMER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+      ********************* RANDELL FIX - END   ************************
+                 SELECT PRINTER-FILE
+                 ASSIGN TO PRINTER
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WCUSTF.
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      * Structure for printing title line.
+       01  TITLE-LINE.
+                 05 FILLER                     PIC X(21) VALUE SPACE.
+                 05 FILLER                     PIC X(22) VALUE
+                                               "CUSTOMER ROSTER REPORT".
+                 05 FILLER                     PIC X(13) VALUE SPACE.
+                 05 FILLER                     PIC X(5) VALUE "Page".
+                 05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+       01  RUN-DATE.
+                 05 RUN-YEAR                   PIC 99.
+                 05 RUN-MONTH                  PIC 99.
+                 05 RUN-DAY                    PIC 99.
+
+       01  RUN-TIME.
+                 05 RUN-HOUR                   PIC 99.
+                 05 RUN-MINUTE                 PIC 99.
+                 05 RUN-SECOND                 PIC 99.
+                 05 RUN-HUNDREDTHS             PIC 99.
+
+       01  OPERATOR-ID                         PIC X(10).
+
+       01  PRINT-RUN-DATE.
+                 05 PRINT-RUN-MONTH            PIC 99.
+                 05 FILLER                     PIC X VALUE "/".
+                 05 PRINT-RUN-DAY              PIC 99.
+                 05 FILLER                     PIC X VALUE "/".
+                 05 PRINT-RUN-YEAR             PIC 99.
+
+       01  PRINT-RUN-TIME.
+                 05 PRINT-RUN-HOUR             PIC 99.
+                 05 FILLER                     PIC X VALUE ":".
+                 05 PRINT-RUN-MINUTE           PIC 99.
+                 05 FILLER                     PIC X VALUE ":".
+                 05 PRINT-RUN-SECOND           PIC 99.
+
+      * Structure for printing the date/time/operator subtitle.
+       01  SUBTITLE-LINE.
+                 05 FILLER                     PIC X(6) VALUE "DATE: ".
+                 05 SUB-RUN-DATE               PIC X(8).
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(6) VALUE "TIME: ".
+                 05 SUB-RUN-TIME               PIC X(8).
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(10) VALUE
+                                               "OPERATOR: ".
+                 05 SUB-OPERATOR-ID            PIC X(10).
+
+      * Structure for printing a column heading.
+       01  COLUMN-HEADINGS.
+                 05 FILLER                     PIC X(20) VALUE
+                                                   "LAST NAME".
+                 05 FILLER                     PIC X(20) VALUE
+                                                   "FIRST NAME".
+                 05 FILLER                     PIC X(15) VALUE
+                                                   "NUMBER".
+                 05 FILLER                     PIC X(6) VALUE
+                                                   "EXT.".
+                 05 FILLER                     PIC X(15) VALUE
+                                                   "FAX".
+                 05 FILLER                     PIC X(25) VALUE
+                                                   "ADDRESS1".
+                 05 FILLER                     PIC X(25) VALUE
+                                                   "ADDRESS2".
+                 05 FILLER                     PIC X(15) VALUE
+                                                   "CITY".
+                 05 FILLER                     PIC X(15) VALUE
+                                                   "STATE".
+                 05 FILLER                     PIC X(10) VALUE
+                                                   "ZIP".
+                 05 FILLER                     PIC X(40) VALUE
+                                                   "EMAIL".
+                 05 FILLER                     PIC X(6) VALUE
+                                                   "STATUS".
+
+       01  DETAIL-LINE.
+                 05 PRINT-LAST-NAME            PIC X(20).
+                 05 PRINT-FIRST-NAME           PIC X(20).
+                 05 PRINT-NUMBER               PIC X(15).
+                 05 PRINT-EXTENSION            PIC X(6).
+                 05 PRINT-FAX                  PIC X(15).
+                 05 PRINT-ADDRESS1             PIC X(25).
+                 05 PRINT-ADDRESS2             PIC X(25).
+                 05 PRINT-CITY                 PIC X(15).
+                 05 PRINT-STATE                PIC X(15).
+                 05 PRINT-ZIP                  PIC X(5).
+                 05 PRINT-ZIP-DASH             PIC X(1).
+                 05 PRINT-ZIP-PLUS4            PIC X(4).
+                 05 PRINT-EMAIL                PIC X(40).
+                 05 PRINT-STATUS               PIC X(6).
+
+       01  END-OF-FILE                         PIC X.
+
+       01  PRINT-LINES                         PIC 99.
+       01  PAGE-NUMBER                   PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE THRU OPENING-PROCEDURE-EXIT.
+            MOVE ZEROES TO PRINT-LINES PAGE-NUMBER.
+            PERFORM START-NEW-PAGE THRU START-NEW-PAGE-EXIT.
+            MOVE "N" TO END-OF-FILE.
+            PERFORM READ-NEXT-RECORD THRU READ-NEXT-RECORD-EXIT.
+
+            IF END-OF-FILE = "Y"
+                      MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+                      WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            PERFORM PRINT-RECORDS
+                 UNTIL END-OF-FILE = "Y".
+            PERFORM CLOSING-PROCEDURE THRU CLOSING-PROCEDURE-EXIT.
+
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+                 PERFORM GET-RUN-INFO.
+                 OPEN INPUT CUSTOMER-FILE.
+                 OPEN OUTPUT PRINTER-FILE.
+
+       OPENING-PROCEDURE-EXIT.
+                 EXIT.
+
+       GET-RUN-INFO.
+                 ACCEPT RUN-DATE FROM DATE.
+                 ACCEPT RUN-TIME FROM TIME.
+                 PERFORM GET-OPERATOR-ID.
+                 MOVE RUN-MONTH TO PRINT-RUN-MONTH.
+                 MOVE RUN-DAY TO PRINT-RUN-DAY.
+                 MOVE RUN-YEAR TO PRINT-RUN-YEAR.
+                 MOVE RUN-HOUR TO PRINT-RUN-HOUR.
+                 MOVE RUN-MINUTE TO PRINT-RUN-MINUTE.
+                 MOVE RUN-SECOND TO PRINT-RUN-SECOND.
+                 MOVE PRINT-RUN-DATE TO SUB-RUN-DATE.
+                 MOVE PRINT-RUN-TIME TO SUB-RUN-TIME.
+                 MOVE OPERATOR-ID TO SUB-OPERATOR-ID.
+
+       GET-RUN-INFO-EXIT.
+                 EXIT.
+
+      * GET-OPERATOR-ID IS SHARED ACROSS THE REPORT PROGRAMS - SEE
+      * COPYBOOKS/OPERSGN.CPY.
+       COPY OPERSGN.
+
+       CLOSING-PROCEDURE.
+                 CLOSE CUSTOMER-FILE.
+                 PERFORM END-LAST-PAGE.
+                 CLOSE PRINTER-FILE.
+
+       CLOSING-PROCEDURE-EXIT.
+                 EXIT.
+
+       PRINT-RECORDS.
+                 PERFORM PRINT-FIELDS.
+                 PERFORM READ-NEXT-RECORD.
+
+       PRINT-RECORDS-EXIT.
+                 EXIT.
+
+       PRINT-FIELDS.
+                 IF PRINT-LINES NOT < 55
+                           PERFORM NEXT-PAGE.
+                 MOVE CUSTOMER-LAST-NAME TO PRINT-LAST-NAME.
+                 MOVE CUSTOMER-FIRST-NAME TO PRINT-FIRST-NAME.
+                 MOVE CUSTOMER-NUMBER TO PRINT-NUMBER.
+                 MOVE CUSTOMER-EXTENSION TO PRINT-EXTENSION.
+                 MOVE CUSTOMER-FAX TO PRINT-FAX.
+                 MOVE CUSTOMER-ADDRESS1 TO PRINT-ADDRESS1.
+                 MOVE CUSTOMER-ADDRESS2 TO PRINT-ADDRESS2.
+                 MOVE CUSTOMER-CITY TO PRINT-CITY.
+                 MOVE CUSTOMER-STATE TO PRINT-STATE.
+                 MOVE CUSTOMER-ZIP TO PRINT-ZIP.
+                 IF CUSTOMER-ZIP-PLUS4 = ZERO
+                           MOVE SPACE TO PRINT-ZIP-DASH
+                           MOVE SPACE TO PRINT-ZIP-PLUS4
+                 ELSE
+                           MOVE "-" TO PRINT-ZIP-DASH
+                           MOVE CUSTOMER-ZIP-PLUS4 TO PRINT-ZIP-PLUS4.
+                 MOVE CUSTOMER-EMAIL TO PRINT-EMAIL.
+                 MOVE CUSTOMER-STATUS TO PRINT-STATUS.
+                 MOVE DETAIL-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+                 ADD 1 TO PRINT-LINES.
+
+       PRINT-FIELDS-EXIT.
+                 EXIT.
+
+       READ-NEXT-RECORD.
+                 READ CUSTOMER-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       READ-NEXT-RECORD-EXIT.
+                 EXIT.
+
+       NEXT-PAGE.
+                 PERFORM END-LAST-PAGE.
+                 PERFORM START-NEW-PAGE.
+
+       NEXT-PAGE-EXIT.
+                 EXIT.
+
+       START-NEW-PAGE.
+                 ADD 1 TO PAGE-NUMBER.
+                 MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+                 MOVE TITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE SUBTITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE COLUMN-HEADINGS TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE 6 TO PRINT-LINES.
+
+       START-NEW-PAGE-EXIT.
+                 EXIT.
+
+       END-LAST-PAGE.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+                 MOVE ZEROES TO PRINT-LINES.
+
+       END-LAST-PAGE-EXIT.
+                 EXIT.
+
+       END PROGRAM CUSTPRT01.
