@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHNPURG01.
+      ******************************************************************
+      * This program lists phone book entries that have not been
+      * contacted since before an operator-supplied cutoff date, and,
+      * if the operator confirms, archives each one to PHONEOLD.DAT
+      * before removing it from the phone file. Entries with no
+      * last-contact date on file are left alone, since there is no
+      * way to tell how old they really are.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT PHONE-FILE
+                           ASSIGN TO "PHONE.DAT"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS PHONE-NAME-KEY
+                           FILE STATUS IS PHONE-FILE-STATUS.
+
+                 SELECT OPTIONAL PHONEOLD-FILE
+                           ASSIGN TO "PHONEOLD.DAT"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS PHONEOLD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY WPHONEF.
+
+      * PHONEOLD-FILE HOLDS A PLAIN COPY OF EACH ARCHIVED PHONE-RECORD,
+      * APPENDED TO RATHER THAN OVERWRITTEN, THE SAME WAY CMPINT01
+      * KEEPS ITS COMPOUND.DAT HISTORY.
+       FD  PHONEOLD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PHONEOLD-RECORD                PIC X(147).
+
+       WORKING-STORAGE SECTION.
+
+           01 PHONE-FILE-STATUS      PIC XX.
+           01 PHONEOLD-FILE-STATUS   PIC XX.
+           01 END-OF-FILE            PIC X.
+           01 CUTOFF-DATE            PIC 9(8).
+           01 RECORDS-READ           PIC 9(7) VALUE ZERO.
+           01 RECORDS-PURGED         PIC 9(7) VALUE ZERO.
+           01 RECORDS-SKIPPED        PIC 9(7) VALUE ZERO.
+           01 CANDIDATE-COUNT        PIC 9(7) VALUE ZERO.
+           01 CONFIRM-ANSWER         PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM LIST-CANDIDATES.
+            IF CANDIDATE-COUNT = ZERO
+                      DISPLAY "NO ENTRIES QUALIFY FOR PURGE"
+            ELSE
+                      PERFORM GET-CONFIRMATION
+                      IF CONFIRM-ANSWER = "Y"
+                                PERFORM ARCHIVE-AND-PURGE-CANDIDATES
+                      ELSE
+                                DISPLAY "PURGE CANCELLED - NO ENTRIES "
+                                        "REMOVED".
+            PERFORM PRINT-RESULTS.
+            PERFORM CLOSING-PROCEDURE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O PHONE-FILE.
+           IF PHONE-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO OPEN PHONE FILE - STATUS "
+                             PHONE-FILE-STATUS
+                     STOP RUN.
+           DISPLAY "PURGE ENTRIES LAST CONTACTED BEFORE (YYYYMMDD)? "
+                   WITH NO ADVANCING.
+           ACCEPT CUTOFF-DATE.
+
+       CLOSING-PROCEDURE.
+           CLOSE PHONE-FILE.
+
+       READ-NEXT-RECORD.
+           READ PHONE-FILE NEXT RECORD
+                     AT END
+                     MOVE "Y" TO END-OF-FILE.
+
+      * LIST-CANDIDATES MAKES A FIRST PASS OVER THE PHONE FILE,
+      * DISPLAYING EVERY ENTRY THAT QUALIFIES FOR PURGE SO THE
+      * OPERATOR CAN REVIEW THE LIST BEFORE ANYTHING IS TOUCHED. THE
+      * FILE IS THEN CLOSED AND REOPENED SO THE SECOND PASS CAN READ
+      * IT FROM THE BEGINNING AGAIN.
+       LIST-CANDIDATES.
+           MOVE "N" TO END-OF-FILE.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM LIST-ONE-CANDIDATE
+                 UNTIL END-OF-FILE = "Y".
+           CLOSE PHONE-FILE.
+           OPEN I-O PHONE-FILE.
+           IF PHONE-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO REOPEN PHONE FILE - STATUS "
+                             PHONE-FILE-STATUS
+                     STOP RUN.
+
+       LIST-ONE-CANDIDATE.
+           ADD 1 TO RECORDS-READ.
+           IF PHONE-LAST-CONTACT-DATE = ZERO
+                     ADD 1 TO RECORDS-SKIPPED
+           ELSE
+                     IF PHONE-LAST-CONTACT-DATE < CUTOFF-DATE
+                               ADD 1 TO CANDIDATE-COUNT
+                               DISPLAY PHONE-LAST-NAME " "
+                                       PHONE-FIRST-NAME
+                                       " - LAST CONTACT "
+                                       PHONE-LAST-CONTACT-DATE
+                     ELSE
+                               CONTINUE.
+           PERFORM READ-NEXT-RECORD.
+
+       GET-CONFIRMATION.
+           DISPLAY CANDIDATE-COUNT " ENTRIES LISTED ABOVE QUALIFY FOR "
+                   "PURGE."
+           DISPLAY "ARCHIVE THESE ENTRIES TO PHONEOLD.DAT AND REMOVE "
+                   "THEM (Y/N)? " WITH NO ADVANCING.
+           ACCEPT CONFIRM-ANSWER.
+           IF CONFIRM-ANSWER = "y"
+                     MOVE "Y" TO CONFIRM-ANSWER.
+           IF CONFIRM-ANSWER NOT = "Y"
+                     MOVE "N" TO CONFIRM-ANSWER.
+
+      * ARCHIVE-AND-PURGE-CANDIDATES MAKES THE SECOND PASS, ONLY RUN
+      * WHEN THE OPERATOR CONFIRMED THE LIST ABOVE. PHONEOLD-FILE IS
+      * OPENED HERE, EXTENDING IT IF IT ALREADY EXISTS THE SAME WAY
+      * CMPINT01 EXTENDS COMPOUND.DAT.
+       ARCHIVE-AND-PURGE-CANDIDATES.
+           OPEN EXTEND PHONEOLD-FILE.
+           IF PHONEOLD-FILE-STATUS NOT = "00"
+                     OPEN OUTPUT PHONEOLD-FILE.
+           IF PHONEOLD-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO OPEN PHONEOLD FILE - STATUS "
+                             PHONEOLD-FILE-STATUS
+                     STOP RUN.
+           MOVE "N" TO END-OF-FILE.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM PURGE-RECORDS
+                 UNTIL END-OF-FILE = "Y".
+           CLOSE PHONEOLD-FILE.
+
+       PURGE-RECORDS.
+           IF PHONE-LAST-CONTACT-DATE NOT = ZERO AND
+              PHONE-LAST-CONTACT-DATE < CUTOFF-DATE
+                     PERFORM PURGE-THIS-RECORD.
+           PERFORM READ-NEXT-RECORD.
+
+      * PURGE-THIS-RECORD ARCHIVES THE CURRENTLY READ RECORD TO
+      * PHONEOLD.DAT BEFORE REMOVING IT FROM THE PHONE FILE. THE
+      * RECORD IS LEFT ON PHONE.DAT IF THE ARCHIVE WRITE FAILS, SO A
+      * BAD PHONEOLD.DAT NEVER COSTS THE OPERATOR THE ORIGINAL DATA.
+       PURGE-THIS-RECORD.
+           MOVE PHONE-RECORD TO PHONEOLD-RECORD.
+           WRITE PHONEOLD-RECORD.
+           IF PHONEOLD-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO ARCHIVE TO PHONEOLD.DAT - "
+                             "STATUS " PHONEOLD-FILE-STATUS
+                             " - RECORD NOT PURGED"
+           ELSE
+                     DELETE PHONE-FILE
+                               INVALID KEY
+                               DISPLAY "DELETE FAILED - STATUS "
+                                       PHONE-FILE-STATUS
+                               NOT INVALID KEY
+                               ADD 1 TO RECORDS-PURGED.
+
+       PRINT-RESULTS.
+           DISPLAY "RECORDS READ:      " RECORDS-READ.
+           DISPLAY "RECORDS PURGED:    " RECORDS-PURGED.
+           DISPLAY "RECORDS SKIPPED:   " RECORDS-SKIPPED
+                   " (NO CONTACT DATE ON FILE)".
+
+       END PROGRAM PHNPURG01.
