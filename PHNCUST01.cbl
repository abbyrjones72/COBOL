@@ -0,0 +1,187 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHNCUST01.
+      ******************************************************************
+      * This program cross-references PHONE.DAT against CUSTOMER.DAT
+      * by last name/first name and prints the names that are on one
+      * file but not the other, so the two files can be reconciled.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT OPTIONAL PHONE-FILE
+                 ASSIGN TO "PHONE.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PHONE-NAME-KEY.
+
+                 SELECT OPTIONAL CUSTOMER-FILE
+                 ASSIGN TO "CUSTOMER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+                 SELECT SORT-WORK-FILE
+                 ASSIGN TO "CUSTSORT.WRK".
+
+                 SELECT SORTED-CUSTOMER-FILE
+                 ASSIGN TO "CUSTSORT.DAT"
+                 ORGANIZATION IS SEQUENTIAL.
+
+                 SELECT PRINTER-FILE
+                 ASSIGN TO PRINTER
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WPHONEF.
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-FILE-RECORD.
+                 05 CUST-IN-LAST-NAME          PIC X(20).
+                 05 CUST-IN-FIRST-NAME         PIC X(20).
+                 05 FILLER                     PIC X(173).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+                 05 SORT-LAST-NAME             PIC X(20).
+                 05 SORT-FIRST-NAME            PIC X(20).
+                 05 FILLER                     PIC X(173).
+
+       FD  SORTED-CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-CUSTOMER-RECORD.
+                 05 SORTED-CUSTOMER-LAST-NAME  PIC X(20).
+                 05 SORTED-CUSTOMER-FIRST-NAME PIC X(20).
+                 05 FILLER                     PIC X(173).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Structure for printing title line.
+       01  TITLE-LINE.
+                 05 FILLER                     PIC X(15) VALUE SPACE.
+                 05 FILLER                     PIC X(30) VALUE
+                                   "PHONE/CUSTOMER CROSS-REFERENCE".
+
+       01  EXCEPTION-HEADING-LINE              PIC X(40) VALUE
+                                        "NAMES NOT ON BOTH FILES".
+
+       01  EXCEPTION-DETAIL-LINE.
+                 05 PRINT-LAST-NAME             PIC X(20).
+                 05 FILLER                      PIC X(1) VALUE SPACE.
+                 05 PRINT-FIRST-NAME            PIC X(20).
+                 05 FILLER                      PIC X(3) VALUE SPACE.
+                 05 PRINT-WHICH-FILE            PIC X(20).
+
+       01  SUMMARY-LINE.
+                 05 FILLER                     PIC X(20) VALUE
+                                        "NAMES ON BOTH FILES:".
+                 05 PRINT-MATCH-COUNT          PIC ZZZZ9.
+
+       01  END-OF-PHONE                        PIC X.
+       01  END-OF-CUSTOMER                     PIC X.
+       01  MATCH-COUNT                         PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE.
+            MOVE "N" TO END-OF-PHONE.
+            MOVE "N" TO END-OF-CUSTOMER.
+            PERFORM READ-NEXT-PHONE.
+            PERFORM READ-NEXT-CUSTOMER.
+            PERFORM COMPARE-RECORDS
+                 UNTIL END-OF-PHONE = "Y" AND END-OF-CUSTOMER = "Y".
+            PERFORM PRINT-SUMMARY.
+            PERFORM CLOSING-PROCEDURE.
+            STOP RUN.
+
+      * CUSTOMER.DAT IS NOT KEPT IN NAME ORDER, SO IT IS SORTED INTO
+      * SORTED-CUSTOMER-FILE THE SAME WAY PHNPRT02 SORTS PHONE.DAT,
+      * MAKING A NAME-BY-NAME COMPARE AGAINST PHONE.DAT POSSIBLE.
+       OPENING-PROCEDURE.
+                 SORT SORT-WORK-FILE
+                           ON ASCENDING KEY SORT-LAST-NAME
+                                            SORT-FIRST-NAME
+                           USING CUSTOMER-FILE
+                           GIVING SORTED-CUSTOMER-FILE.
+                 OPEN INPUT PHONE-FILE.
+                 OPEN INPUT SORTED-CUSTOMER-FILE.
+                 OPEN OUTPUT PRINTER-FILE.
+                 MOVE TITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE EXCEPTION-HEADING-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+
+       CLOSING-PROCEDURE.
+                 CLOSE PHONE-FILE.
+                 CLOSE SORTED-CUSTOMER-FILE.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+                 CLOSE PRINTER-FILE.
+
+      * COMPARE-RECORDS DOES A CLASSIC TWO-FILE MATCH/MERGE BY NAME.
+      * A NAME THAT APPEARS ON ONLY ONE FILE IS PRINTED AS AN
+      * EXCEPTION; A NAME ON BOTH FILES IS COUNTED BUT NOT PRINTED.
+       COMPARE-RECORDS.
+                 IF END-OF-PHONE = "Y"
+                           PERFORM PRINT-CUSTOMER-ONLY
+                           PERFORM READ-NEXT-CUSTOMER
+                 ELSE
+                 IF END-OF-CUSTOMER = "Y"
+                           PERFORM PRINT-PHONE-ONLY
+                           PERFORM READ-NEXT-PHONE
+                 ELSE
+                 IF PHONE-NAME-KEY < SORTED-CUSTOMER-RECORD (1:40)
+                           PERFORM PRINT-PHONE-ONLY
+                           PERFORM READ-NEXT-PHONE
+                 ELSE
+                 IF PHONE-NAME-KEY > SORTED-CUSTOMER-RECORD (1:40)
+                           PERFORM PRINT-CUSTOMER-ONLY
+                           PERFORM READ-NEXT-CUSTOMER
+                 ELSE
+                           ADD 1 TO MATCH-COUNT
+                           PERFORM READ-NEXT-PHONE
+                           PERFORM READ-NEXT-CUSTOMER.
+
+       PRINT-PHONE-ONLY.
+                 MOVE PHONE-LAST-NAME TO PRINT-LAST-NAME.
+                 MOVE PHONE-FIRST-NAME TO PRINT-FIRST-NAME.
+                 MOVE "PHONE FILE ONLY" TO PRINT-WHICH-FILE.
+                 MOVE EXCEPTION-DETAIL-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       PRINT-CUSTOMER-ONLY.
+                 MOVE SORTED-CUSTOMER-LAST-NAME TO PRINT-LAST-NAME.
+                 MOVE SORTED-CUSTOMER-FIRST-NAME TO PRINT-FIRST-NAME.
+                 MOVE "CUSTOMER FILE ONLY" TO PRINT-WHICH-FILE.
+                 MOVE EXCEPTION-DETAIL-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       PRINT-SUMMARY.
+                 MOVE MATCH-COUNT TO PRINT-MATCH-COUNT.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+                 MOVE SUMMARY-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       READ-NEXT-PHONE.
+                 READ PHONE-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-PHONE.
+
+       READ-NEXT-CUSTOMER.
+                 READ SORTED-CUSTOMER-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-CUSTOMER.
+
+       END PROGRAM PHNCUST01.
