@@ -16,16 +16,24 @@
        FILE-CONTROL.
                  SELECT OPTIONAL PHONE-FILE
                  ASSIGN TO "PHONE.DAT"
-                 ORGANIZATION SEQUENTIAL.
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PHONE-NAME-KEY.
+
+                 SELECT OPTIONAL CSV-FILE
+                 ASSIGN TO "PHNLST.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CSV-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  PHONE-FILE
            LABEL RECORDS ARE STANDARD.
-       01  PHONE-RECORD.
-                 05 PHONE-LAST-NAME            PIC X(20).
-                 05 PHONE-FIRST-NAME           PIC X(20).
-                 05 PHONE-NUMBER               PIC X(15).
+       COPY WPHONEF.
+
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-RECORD                 PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -42,9 +50,36 @@
        01  END-OF-FILE                PIC X.
        01  SCREEN-LINES               PIC 99.
        01  A-DUMMY                    PIC X.
+       01  CSV-FILE-STATUS            PIC XX.
+       01  CSV-MODE-ANSWER            PIC X.
+       01  TODAY-ONLY-ANSWER          PIC X.
+       01  TODAYS-DATE                PIC 9(8).
+
+      * Structure for building a comma-separated export line - each
+      * field is followed by a one-byte comma FILLER.
+       01  CSV-DETAIL-LINE.
+                05 CSV-LAST-NAME      PIC X(20).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-FIRST-NAME     PIC X(20).
+                05 FILLER             PIC X(1) VALUE ",".
+                05 CSV-NUMBER         PIC X(15).
+
+       01  CSV-HEADER-LINE             PIC X(19) VALUE
+                     "LAST,FIRST,NUMBER".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "EXPORT TO CSV (Y/N)? " WITH NO ADVANCING.
+            ACCEPT CSV-MODE-ANSWER.
+            IF CSV-MODE-ANSWER = "y"
+                      MOVE "Y" TO CSV-MODE-ANSWER.
+            DISPLAY "SHOW ONLY RECORDS ADDED TODAY (Y/N)? "
+                    WITH NO ADVANCING.
+            ACCEPT TODAY-ONLY-ANSWER.
+            IF TODAY-ONLY-ANSWER = "y"
+                      MOVE "Y" TO TODAY-ONLY-ANSWER.
+            IF TODAY-ONLY-ANSWER = "Y"
+                      ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
             PERFORM OPENING-PROCEDURE.
             MOVE ZEROES TO SCREEN-LINES.
             MOVE "N" TO END-OF-FILE.
@@ -56,14 +91,37 @@
 
        OPENING-PROCEDURE.
                  OPEN INPUT PHONE-FILE.
+                 IF CSV-MODE-ANSWER = "Y"
+                           OPEN OUTPUT CSV-FILE
+                           IF CSV-FILE-STATUS NOT = "00"
+                                     DISPLAY "UNABLE TO OPEN "
+                                             "PHNLST.CSV - STATUS "
+                                             CSV-FILE-STATUS
+                                     STOP RUN
+                           MOVE CSV-HEADER-LINE TO CSV-RECORD
+                           WRITE CSV-RECORD.
 
        CLOSING-PROCEDURE.
                  CLOSE PHONE-FILE.
+                 IF CSV-MODE-ANSWER = "Y"
+                           CLOSE CSV-FILE.
 
        DISPLAY-RECORDS.
-                 PERFORM DISPLAY-FIELDS.
+                 IF CSV-MODE-ANSWER = "Y"
+                           PERFORM EXPORT-FIELDS
+                 ELSE
+                           PERFORM DISPLAY-FIELDS.
                  PERFORM READ-NEXT-RECORD.
 
+      * EXPORT-FIELDS WRITES ONE COMMA-SEPARATED LINE PER RECORD TO
+      * THE CSV FILE INSTEAD OF DISPLAYING IT ON THE SCREEN.
+       EXPORT-FIELDS.
+                 MOVE PHONE-LAST-NAME TO CSV-LAST-NAME.
+                 MOVE PHONE-FIRST-NAME TO CSV-FIRST-NAME.
+                 MOVE PHONE-NUMBER TO CSV-NUMBER.
+                 MOVE CSV-DETAIL-LINE TO CSV-RECORD.
+                 WRITE CSV-RECORD.
+
        DISPLAY-FIELDS.
                  IF SCREEN-LINES = 15
                            PERFORM PRESS-ENTER.
@@ -77,6 +135,19 @@
                  READ PHONE-FILE NEXT RECORD
                  AT END
                  MOVE "Y" TO END-OF-FILE.
+                 IF TODAY-ONLY-ANSWER = "Y"
+                           PERFORM SKIP-NON-TODAY-RECORDS
+                                UNTIL END-OF-FILE = "Y" OR
+                                      PHONE-DATE-ADDED = TODAYS-DATE.
+
+      * SKIP-NON-TODAY-RECORDS IS PERFORMED REPEATEDLY BY
+      * READ-NEXT-RECORD WHEN THE "ADDED TODAY" QUICK VIEW IS ON, SO
+      * THE PROGRAM ONLY EVER STOPS ON A RECORD ADDED TODAY OR AT THE
+      * END OF THE FILE.
+       SKIP-NON-TODAY-RECORDS.
+                 READ PHONE-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
 
        PRESS-ENTER.
                  DISPLAY "PRESS ENTER TO CONTINUE..."
