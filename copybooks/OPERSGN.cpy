@@ -0,0 +1,10 @@
+      ******************************************************************
+      * OPERSGN - shared operator sign-on prompt, COPYed into the
+      * PROCEDURE DIVISION of every report program that needs to know
+      * who is running it, so the wording of the prompt only has to be
+      * maintained in one place. The including program must declare
+      * its own OPERATOR-ID PIC X(10) in WORKING-STORAGE.
+      ******************************************************************
+       GET-OPERATOR-ID.
+                 DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+                 ACCEPT OPERATOR-ID.
