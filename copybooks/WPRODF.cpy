@@ -0,0 +1,10 @@
+      ******************************************************************
+      * WPRODF - shared record layout for PRODUCT.DAT, COPYed into
+      * every program that reads or writes the product file so a
+      * field added in one place is automatically picked up everywhere.
+      ******************************************************************
+       01  PRODUCT-RECORD.
+                 05 PRODUCT-CODE           PIC X(10).
+                 05 PRODUCT-DESCRIPTION    PIC X(30).
+                 05 PRODUCT-PRICE          PIC 9(7)V99.
+                 05 PRODUCT-QTY-ON-HAND    PIC 9(5).
