@@ -0,0 +1,20 @@
+      ******************************************************************
+      * WCUSTF - shared record layout for CUSTOMER.DAT, COPYed into
+      * every program that reads or writes the customer file so a
+      * field added in one place is automatically picked up everywhere.
+      ******************************************************************
+       01 CUSTOMER-RECORD.
+                 05 CUSTOMER-LAST-NAME       PIC X(20).
+                 05 CUSTOMER-FIRST-NAME      PIC X(20).
+                 05 CUSTOMER-NUMBER          PIC X(15).
+                 05 CUSTOMER-EXTENSION       PIC 9(5).
+                 05 CUSTOMER-FAX             PIC X(15).
+                 05 CUSTOMER-ADDRESS1        PIC X(25).
+                 05 CUSTOMER-ADDRESS2        PIC X(25).
+                 05 CUSTOMER-CITY            PIC X(15).
+                 05 CUSTOMER-STATE           PIC X(15).
+                 05 CUSTOMER-ZIP             PIC 9(5).
+                 05 CUSTOMER-ZIP-PLUS4       PIC 9(4).
+                 05 CUSTOMER-EMAIL           PIC X(40).
+                 05 CUSTOMER-STATUS          PIC X(1).
+           05 CUSTOMER-LAST-CONTACT-DATE PIC 9(8).
