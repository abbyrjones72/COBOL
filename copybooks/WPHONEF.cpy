@@ -0,0 +1,21 @@
+      ******************************************************************
+      * WPHONEF - shared record layout for PHONE.DAT, COPYed into
+      * every program that reads or writes the phone book file so a
+      * field added in one place is automatically picked up everywhere.
+      ******************************************************************
+       01  PHONE-RECORD.
+                 05 PHONE-NAME-KEY.
+                           10 PHONE-LAST-NAME    PIC X(20).
+                           10 PHONE-FIRST-NAME   PIC X(20).
+                 05 PHONE-NUMBER           PIC X(15).
+                 05 PHONE-EXTENSION        PIC X(5).
+                 05 PHONE-TYPE             PIC X(1).
+                           88 PHONE-TYPE-HOME  VALUE "H".
+                           88 PHONE-TYPE-WORK  VALUE "W".
+                           88 PHONE-TYPE-CELL  VALUE "C".
+                 05 PHONE-ADDRESS1         PIC X(25).
+                 05 PHONE-CITY             PIC X(15).
+                 05 PHONE-STATE            PIC X(15).
+                 05 PHONE-ZIP              PIC X(15).
+                 05 PHONE-LAST-CONTACT-DATE PIC 9(8).
+                 05 PHONE-DATE-ADDED       PIC 9(8).
