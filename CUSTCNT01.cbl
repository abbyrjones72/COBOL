@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCNT01.
+      ******************************************************************
+      * This program counts the records on CUSTOMER.DAT and displays
+      * the total along with the first and last last-name encountered,
+      * as a quick sanity check before and after a batch load.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT OPTIONAL CUSTOMER-FILE
+                 ASSIGN TO "CUSTOMER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WCUSTF.
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE                         PIC X.
+       01  RECORD-COUNT                        PIC 9(7) VALUE ZERO.
+       01  FIRST-LAST-NAME                     PIC X(20) VALUE SPACE.
+       01  LAST-LAST-NAME                      PIC X(20) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE THRU OPENING-PROCEDURE-EXIT.
+            MOVE "N" TO END-OF-FILE.
+            PERFORM READ-NEXT-RECORD THRU READ-NEXT-RECORD-EXIT.
+            PERFORM COUNT-RECORDS
+                 UNTIL END-OF-FILE = "Y".
+            PERFORM PRINT-RESULTS THRU PRINT-RESULTS-EXIT.
+            PERFORM CLOSING-PROCEDURE THRU CLOSING-PROCEDURE-EXIT.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+                 OPEN INPUT CUSTOMER-FILE.
+
+       OPENING-PROCEDURE-EXIT.
+                 EXIT.
+
+       CLOSING-PROCEDURE.
+                 CLOSE CUSTOMER-FILE.
+
+       CLOSING-PROCEDURE-EXIT.
+                 EXIT.
+
+       COUNT-RECORDS.
+                 ADD 1 TO RECORD-COUNT.
+                 IF RECORD-COUNT = 1
+                           MOVE CUSTOMER-LAST-NAME TO FIRST-LAST-NAME.
+                 MOVE CUSTOMER-LAST-NAME TO LAST-LAST-NAME.
+                 PERFORM READ-NEXT-RECORD.
+
+       READ-NEXT-RECORD.
+                 READ CUSTOMER-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       READ-NEXT-RECORD-EXIT.
+                 EXIT.
+
+       PRINT-RESULTS.
+                 DISPLAY "CUSTOMER FILE RECORD COUNT: " RECORD-COUNT.
+                 IF RECORD-COUNT > 0
+                           DISPLAY "FIRST LAST NAME:  "
+                                   FIRST-LAST-NAME
+                           DISPLAY "LAST LAST NAME:   "
+                                   LAST-LAST-NAME.
+
+       PRINT-RESULTS-EXIT.
+                 EXIT.
+
+       END PROGRAM CUSTCNT01.
