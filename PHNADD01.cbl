@@ -9,20 +9,90 @@
       * THIS PROGRAM CREATES A NEW DATA FILE IF NECESSARY AND ADDS
       * RECORDS TO THE FILE FROM USER-ENTERED DATA.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PHONE-DIGIT IS "0123456789".
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                  SELECT OPTIONAL PHONE-FILE
                            ASSIGN TO "PHONE.DAT"
-                           ORGANIZATION IS SEQUENTIAL.
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS PHONE-NAME-KEY
+                           FILE STATUS IS PHONE-FILE-STATUS.
+
+                 SELECT OPTIONAL AUDIT-FILE
+                           ASSIGN TO "AUDIT.DAT"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS AUDIT-FILE-STATUS.
+
+                 SELECT OPTIONAL RESTART-FILE
+                           ASSIGN TO "PHNADD01.MRK"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS RESTART-FILE-STATUS.
+
+                 SELECT SORT-WORK-FILE
+                 ASSIGN TO "PHNSORT.WRK".
+
+                 SELECT SORTED-PHONE-FILE
+                 ASSIGN TO "PHNSORT.DAT"
+                 ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
        FD  PHONE-FILE
            LABEL RECORDS ARE STANDARD.
-           01 PHONE-RECORD.
-                     05 PHONE-LAST-NAME        PIC X(20).
-                     05 PHONE-FIRST-NAME       PIC X(20).
-                     05 PHONE-NUMBER           PIC X(15).
+           COPY WPHONEF.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           01 AUDIT-RECORD.
+                     05 AUDIT-DATE             PIC 9(6).
+                     05 AUDIT-TIME             PIC 9(8).
+                     05 AUDIT-PROGRAM-ID       PIC X(12).
+                     05 AUDIT-ACTION           PIC X(10).
+                     05 AUDIT-LAST-NAME        PIC X(20).
+                     05 AUDIT-FIRST-NAME       PIC X(20).
+                     05 AUDIT-OPERATOR-ID      PIC X(10).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+                     05 RESTART-LAST-NAME      PIC X(20).
+                     05 RESTART-FIRST-NAME     PIC X(20).
+                     05 RESTART-OPERATOR-ID    PIC X(10).
+
+      * SORT-RECORD/SORTED-PHONE-RECORD MIRROR PHONE-RECORD SO
+      * PHNSORT.DAT CAN BE REBUILT HERE THE SAME WAY PHNPRT02 BUILDS
+      * IT FOR PRINTING.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+                 05 SORT-LAST-NAME             PIC X(20).
+                 05 SORT-FIRST-NAME            PIC X(20).
+                 05 SORT-NUMBER                PIC X(15).
+                 05 SORT-EXTENSION             PIC X(5).
+                 05 SORT-TYPE                  PIC X(1).
+                 05 SORT-ADDRESS1              PIC X(25).
+                 05 SORT-CITY                  PIC X(15).
+                 05 SORT-STATE                 PIC X(15).
+                 05 SORT-ZIP                   PIC X(15).
+                 05 SORT-LAST-CONTACT-DATE     PIC 9(8).
+                 05 SORT-DATE-ADDED            PIC 9(8).
+
+       FD  SORTED-PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-PHONE-RECORD.
+                 05 SORTED-LAST-NAME           PIC X(20).
+                 05 SORTED-FIRST-NAME          PIC X(20).
+                 05 SORTED-NUMBER              PIC X(15).
+                 05 SORTED-EXTENSION           PIC X(5).
+                 05 SORTED-TYPE                PIC X(1).
+                 05 SORTED-ADDRESS1            PIC X(25).
+                 05 SORTED-CITY                PIC X(15).
+                 05 SORTED-STATE               PIC X(15).
+                 05 SORTED-ZIP                 PIC X(15).
+                 05 SORTED-LAST-CONTACT-DATE   PIC 9(8).
+                 05 SORTED-DATE-ADDED          PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
@@ -33,6 +103,20 @@
 
            01 YES-NO       PIC X.
            01 ENTRY-OK     PIC X.
+           01 PHONE-FILE-STATUS PIC XX.
+           01 AUDIT-FILE-STATUS PIC XX.
+           01 RESTART-FILE-STATUS PIC XX.
+           01 OPERATOR-ID       PIC X(10).
+
+      * VARIABLES FOR DUPLICATE-ENTRY CHECKING
+           01 SAVE-PHONE-RECORD PIC X(147).
+           01 DUPLICATE-FOUND   PIC X.
+
+      * VARIABLES FOR PHONE-NUMBER FORMAT VALIDATION
+           01 CHAR-INDEX        PIC 99.
+           01 DIGIT-COUNT       PIC 99.
+           01 BAD-CHAR-FOUND    PIC X.
+           01 ONE-CHARACTER     PIC X.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -44,8 +128,44 @@
             STOP RUN.
 
       * OPENING AND CLOSING
+      * OPEN-PHONE-FILE OPENS PHONE.DAT FOR UPDATE, CREATING IT FIRST
+      * IF THIS IS THE VERY FIRST RECORD ADDED TO THE SYSTEM.
        OPENING-PROCEDURE.
-           OPEN EXTEND PHONE-FILE.
+           PERFORM GET-OPERATOR-ID.
+           PERFORM OPEN-PHONE-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO OPEN AUDIT FILE - STATUS "
+                             AUDIT-FILE-STATUS
+                     STOP RUN.
+           PERFORM CHECK-FOR-RESTART-MARKER.
+
+      * CHECK-FOR-RESTART-MARKER DETECTS A MARKER LEFT BEHIND BY A RUN
+      * THAT DID NOT SHUT DOWN NORMALLY, AND TELLS THE OPERATOR WHICH
+      * RECORD WAS LAST ADDED SUCCESSFULLY BEFORE THE INTERRUPTION.
+       CHECK-FOR-RESTART-MARKER.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-FILE-STATUS = "00"
+                     READ RESTART-FILE
+                     CLOSE RESTART-FILE
+                     IF RESTART-FILE-STATUS = "00"
+                               DISPLAY "PREVIOUS RUN DID NOT CLOSE "
+                                       "DOWN NORMALLY"
+                               DISPLAY "LAST RECORD ADDED WAS: "
+                                       RESTART-LAST-NAME " "
+                                       RESTART-FIRST-NAME
+                               DISPLAY "ADDED BY: " RESTART-OPERATOR-ID.
+
+       OPEN-PHONE-FILE.
+           OPEN I-O PHONE-FILE.
+           IF PHONE-FILE-STATUS = "35"
+                     OPEN OUTPUT PHONE-FILE
+                     CLOSE PHONE-FILE
+                     OPEN I-O PHONE-FILE.
+           IF PHONE-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO OPEN PHONE FILE - STATUS "
+                             PHONE-FILE-STATUS
+                     STOP RUN.
 
        ADD-RECORDS.
 
@@ -57,19 +177,98 @@
 
        CLOSING-PROCEDURE.
            CLOSE PHONE-FILE.
+           CLOSE AUDIT-FILE.
+           PERFORM CLEAR-RESTART-MARKER.
+           PERFORM RESORT-PHONE-FILE.
+
+      * RESORT-PHONE-FILE REBUILDS PHNSORT.DAT IN LAST NAME/FIRST NAME
+      * ORDER AS SOON AS THIS SESSION'S ADDS ARE DONE, SO A SORTED
+      * COPY OF THE PHONE BOOK IS ALWAYS CURRENT WITHOUT WAITING ON
+      * THE NEXT PHNPRT02 RUN TO REBUILD IT.
+       RESORT-PHONE-FILE.
+           SORT SORT-WORK-FILE
+                     ON ASCENDING KEY SORT-LAST-NAME
+                                      SORT-FIRST-NAME
+                     USING PHONE-FILE
+                     GIVING SORTED-PHONE-FILE.
+
+      * CLEAR-RESTART-MARKER WIPES THE MARKER FILE ONCE THE RUN HAS
+      * SHUT DOWN NORMALLY, SO THE NEXT RUN WILL NOT THINK IT NEEDS
+      * TO WARN THE OPERATOR ABOUT AN INTERRUPTED SESSION.
+       CLEAR-RESTART-MARKER.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
 
        GET-FIELDS.
            MOVE SPACE TO PHONE-RECORD.
+           MOVE ZERO TO PHONE-LAST-CONTACT-DATE.
+           ACCEPT PHONE-DATE-ADDED FROM DATE YYYYMMDD.
            DISPLAY PROMPT-1 " ? ".
            ACCEPT PHONE-LAST-NAME.
            DISPLAY PROMPT-2 " ? ".
            ACCEPT PHONE-FIRST-NAME.
            DISPLAY PROMPT-3 " ? ".
            ACCEPT PHONE-NUMBER.
+           PERFORM NORMALIZE-NAME-CASE.
            PERFORM VALIDATE-FIELDS.
 
+      * NORMALIZE-NAME-CASE PUTS THE ENTERED NAME IN A CONSISTENT
+      * "FIRST LETTER CAPITALIZED" FORM SO THE SAME PERSON DOES NOT
+      * END UP FILED UNDER SEVERAL DIFFERENT CAPITALIZATIONS.
+       NORMALIZE-NAME-CASE.
+           IF PHONE-LAST-NAME NOT = SPACE
+                     INSPECT PHONE-LAST-NAME CONVERTING
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                          "abcdefghijklmnopqrstuvwxyz"
+                     INSPECT PHONE-LAST-NAME (1:1) CONVERTING
+                          "abcdefghijklmnopqrstuvwxyz" TO
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           IF PHONE-FIRST-NAME NOT = SPACE
+                     INSPECT PHONE-FIRST-NAME CONVERTING
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                          "abcdefghijklmnopqrstuvwxyz"
+                     INSPECT PHONE-FIRST-NAME (1:1) CONVERTING
+                          "abcdefghijklmnopqrstuvwxyz" TO
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
        ADD-THIS-RECORD.
-           WRITE PHONE-RECORD.
+           WRITE PHONE-RECORD
+                     INVALID KEY
+                     DISPLAY "DUPLICATE ENTRY - ALREADY ON FILE".
+           IF PHONE-FILE-STATUS NOT = "00" AND PHONE-FILE-STATUS
+                                                     NOT = "22"
+                     DISPLAY "ERROR WRITING PHONE FILE - STATUS "
+                             PHONE-FILE-STATUS
+                     STOP RUN.
+           IF PHONE-FILE-STATUS = "00"
+                     PERFORM WRITE-AUDIT-RECORD
+                     PERFORM WRITE-RESTART-MARKER.
+
+      * WRITE-RESTART-MARKER RECORDS THE LAST RECORD SUCCESSFULLY
+      * ADDED SO A RUN THAT IS INTERRUPTED CAN TELL THE NEXT OPERATOR
+      * WHERE IT LEFT OFF.
+       WRITE-RESTART-MARKER.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE PHONE-LAST-NAME TO RESTART-LAST-NAME.
+           MOVE PHONE-FIRST-NAME TO RESTART-FIRST-NAME.
+           MOVE OPERATOR-ID TO RESTART-OPERATOR-ID.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+      * WRITE-AUDIT-RECORD LOGS EACH SUCCESSFUL ADD TO THE SHARED
+      * AUDIT TRAIL SO WE KNOW WHO ADDED WHAT AND WHEN.
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE "PHNADD01" TO AUDIT-PROGRAM-ID.
+           MOVE "ADD" TO AUDIT-ACTION.
+           MOVE PHONE-LAST-NAME TO AUDIT-LAST-NAME.
+           MOVE PHONE-FIRST-NAME TO AUDIT-FIRST-NAME.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           WRITE AUDIT-RECORD.
+           IF AUDIT-FILE-STATUS NOT = "00"
+                     DISPLAY "ERROR WRITING AUDIT FILE - STATUS "
+                             AUDIT-FILE-STATUS.
 
        GO-AGAIN.
            DISPLAY "GO AGAIN?".
@@ -84,5 +283,55 @@
            IF PHONE-LAST-NAME = SPACE
                      DISPLAY "LAST NAME MUST BE ENTERED"
                      MOVE "N" TO ENTRY-OK.
+           IF ENTRY-OK = "Y"
+                     PERFORM VALIDATE-PHONE-NUMBER.
+           IF ENTRY-OK = "Y"
+                     PERFORM CHECK-FOR-DUPLICATE.
+
+      * VALIDATE-PHONE-NUMBER MAKES SURE THE NUMBER CONTAINS ONLY
+      * DIGITS AND STANDARD PUNCTUATION, AND HAS AT LEAST 7 DIGITS.
+       VALIDATE-PHONE-NUMBER.
+           MOVE ZEROES TO DIGIT-COUNT.
+           MOVE "N" TO BAD-CHAR-FOUND.
+           PERFORM CHECK-ONE-PHONE-CHAR
+                     VARYING CHAR-INDEX FROM 1 BY 1
+                     UNTIL CHAR-INDEX > 15.
+           IF BAD-CHAR-FOUND = "Y"
+                     DISPLAY "NUMBER MAY ONLY CONTAIN DIGITS ( ) - ."
+                     MOVE "N" TO ENTRY-OK.
+           IF DIGIT-COUNT < 7
+                     DISPLAY "NUMBER MUST CONTAIN AT LEAST 7 DIGITS"
+                     MOVE "N" TO ENTRY-OK.
+
+       CHECK-ONE-PHONE-CHAR.
+           MOVE PHONE-NUMBER (CHAR-INDEX:1) TO ONE-CHARACTER.
+           IF ONE-CHARACTER IS PHONE-DIGIT
+                     ADD 1 TO DIGIT-COUNT
+           ELSE
+                     IF ONE-CHARACTER NOT = SPACE AND
+                        ONE-CHARACTER NOT = "(" AND
+                        ONE-CHARACTER NOT = ")" AND
+                        ONE-CHARACTER NOT = "-" AND
+                        ONE-CHARACTER NOT = "."
+                               MOVE "Y" TO BAD-CHAR-FOUND.
+
+      * CHECK-FOR-DUPLICATE LOOKS THIS LAST NAME/FIRST NAME COMBINATION
+      * UP BY KEY TO MAKE SURE IT IS NOT ALREADY ON FILE, THEN PUTS THE
+      * RECORD BEING ENTERED BACK INTO PHONE-RECORD.
+       CHECK-FOR-DUPLICATE.
+           MOVE PHONE-RECORD TO SAVE-PHONE-RECORD.
+           READ PHONE-FILE
+                     INVALID KEY
+                     MOVE "N" TO DUPLICATE-FOUND
+                     NOT INVALID KEY
+                     MOVE "Y" TO DUPLICATE-FOUND.
+           MOVE SAVE-PHONE-RECORD TO PHONE-RECORD.
+           IF DUPLICATE-FOUND = "Y"
+                     DISPLAY "DUPLICATE ENTRY - ALREADY ON FILE"
+                     MOVE "N" TO ENTRY-OK.
+
+      * GET-OPERATOR-ID IS SHARED ACROSS PROGRAMS THAT NEED TO KNOW WHO
+      * IS RUNNING THEM - SEE COPYBOOKS/OPERSGN.CPY.
+       COPY OPERSGN.
 
        END PROGRAM PHNADD01.
