@@ -15,27 +15,34 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                  SELECT PHONE-FILE
-                           ASSIGN TO "phone.dat"
-                           ORGANIZATION IS SEQUENTIAL.
+                           ASSIGN TO "PHONE.DAT"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS PHONE-NAME-KEY
+                           FILE STATUS IS PHONE-FILE-STATUS.
 
                  SELECT PRINTER-FILE
                            ASSIGN TO PRINTER
                            ORGANIZATION IS LINE SEQUENTIAL.
 
+                 SELECT OPTIONAL CHECKPOINT-FILE
+                           ASSIGN TO "PHNBLD.CKP"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PHONE-FILE
            LABEL RECORDS ARE STANDARD.
-       01  PHONE-RECORD.
-                 05 PHONE-LAST-NAME        PIC X(20).
-                 05 PHONE-FIRST-NAME       PIC X(20).
-                 05 PHONE-NUMBER           PIC X(15).
-                 05 PHONE-EXTENSION        PIC X(5).
+       COPY WPHONEF.
 
        FD  PRINTER-FILE
            LABEL RECORDS ARE OMITTED.
        01  PRINTER-RECORD            PIC X(80).
 
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD         PIC 9(3).
 
        WORKING-STORAGE SECTION.
        01  HOW-MANY                  PIC 999.
@@ -43,32 +50,176 @@
 
        01  PRINT-LINES               PIC 99 VALUE ZEROES.
        01  FORMATTED-NUMBER.
-                 05 FILLER           PIC X(6) VALUE "(404) ".
+                 05 AREA-CODE-PART.
+                           10 FILLER PIC X(1) VALUE "(".
+                           10 PRINT-AREA-CODE PIC 9(3).
+                           10 FILLER PIC X(2) VALUE ") ".
                  05 FILLER           PIC X(4) VALUE "555-".
                  05 PHONE-COUNTER    PIC 9(4) VALUE ZERO.
 
+      * ROTATING TABLE OF TEST-DATA NAMES SO GENERATED RECORDS DO NOT
+      * ALL COME OUT WITH THE SAME LAST/FIRST NAME.
+       01  NAME-TABLE-DATA.
+                 05 FILLER PIC X(20) VALUE "SMITH".
+                 05 FILLER PIC X(20) VALUE "JOHN".
+                 05 FILLER PIC X(20) VALUE "JOHNSON".
+                 05 FILLER PIC X(20) VALUE "MARY".
+                 05 FILLER PIC X(20) VALUE "WILLIAMS".
+                 05 FILLER PIC X(20) VALUE "ROBERT".
+                 05 FILLER PIC X(20) VALUE "BROWN".
+                 05 FILLER PIC X(20) VALUE "PATRICIA".
+                 05 FILLER PIC X(20) VALUE "JONES".
+                 05 FILLER PIC X(20) VALUE "MICHAEL".
+                 05 FILLER PIC X(20) VALUE "GARCIA".
+                 05 FILLER PIC X(20) VALUE "LINDA".
+                 05 FILLER PIC X(20) VALUE "MILLER".
+                 05 FILLER PIC X(20) VALUE "JAMES".
+                 05 FILLER PIC X(20) VALUE "DAVIS".
+                 05 FILLER PIC X(20) VALUE "BARBARA".
+                 05 FILLER PIC X(20) VALUE "RODRIGUEZ".
+                 05 FILLER PIC X(20) VALUE "WILLIAM".
+                 05 FILLER PIC X(20) VALUE "MARTINEZ".
+                 05 FILLER PIC X(20) VALUE "ELIZABETH".
+                 05 FILLER PIC X(20) VALUE "HERNANDEZ".
+                 05 FILLER PIC X(20) VALUE "DAVID".
+                 05 FILLER PIC X(20) VALUE "LOPEZ".
+                 05 FILLER PIC X(20) VALUE "JENNIFER".
+                 05 FILLER PIC X(20) VALUE "GONZALEZ".
+                 05 FILLER PIC X(20) VALUE "RICHARD".
+                 05 FILLER PIC X(20) VALUE "WILSON".
+                 05 FILLER PIC X(20) VALUE "MARIA".
+                 05 FILLER PIC X(20) VALUE "ANDERSON".
+                 05 FILLER PIC X(20) VALUE "SUSAN".
+                 05 FILLER PIC X(20) VALUE "THOMAS".
+                 05 FILLER PIC X(20) VALUE "JOSEPH".
+                 05 FILLER PIC X(20) VALUE "TAYLOR".
+                 05 FILLER PIC X(20) VALUE "MARGARET".
+                 05 FILLER PIC X(20) VALUE "MOORE".
+                 05 FILLER PIC X(20) VALUE "CHARLES".
+                 05 FILLER PIC X(20) VALUE "JACKSON".
+                 05 FILLER PIC X(20) VALUE "KAREN".
+                 05 FILLER PIC X(20) VALUE "MARTIN".
+                 05 FILLER PIC X(20) VALUE "THOMAS".
+       01  NAME-TABLE REDEFINES NAME-TABLE-DATA.
+                 05 NAME-ENTRY OCCURS 20 TIMES.
+                           10 TABLE-LAST-NAME  PIC X(20).
+                           10 TABLE-FIRST-NAME PIC X(20).
+
+       01  NAME-SUBSCRIPT             PIC 99.
+       01  NAME-QUOTIENT              PIC 9(7).
+
+      * THE ROTATING NAME TABLE ONLY HAS 20 ENTRIES, SO A COUNTER
+      * SUFFIX IS STAMPED ONTO THE FIRST NAME TO KEEP THE LAST/FIRST
+      * KEY UNIQUE ONCE MORE THAN 20 RECORDS HAVE BEEN GENERATED.
+       01  COUNTER-SUFFIX             PIC 9(3).
+
+      * SMALL ROTATING SET OF AREA CODES TO VARY THE GENERATED NUMBERS.
+       01  AREA-CODE-TABLE-DATA       PIC X(12) VALUE "404770678470".
+       01  AREA-CODE-TABLE REDEFINES AREA-CODE-TABLE-DATA.
+                 05 AREA-CODE-ENTRY OCCURS 4 TIMES PIC 9(3).
+
+       01  AREA-CODE-SUBSCRIPT        PIC 9.
+       01  AREA-CODE-QUOTIENT         PIC 9(7).
+
+      * VARIABLES FOR CONFIRM-BEFORE-OVERWRITE CHECK.
+       01  PHONE-FILE-STATUS          PIC XX.
+       01  CONFIRM-OVERWRITE          PIC X.
+
+      * VARIABLES FOR CHECKPOINT/RESTART SUPPORT.
+       01  CHECKPOINT-FILE-STATUS     PIC XX.
+       01  RESUME-THIS-RUN            PIC X VALUE "N".
+       01  START-COUNTER              PIC 999 VALUE 1.
+       01  CHECKPOINT-EVERY           PIC 999 VALUE 100.
+       01  CHECKPOINT-QUOTIENT        PIC 9(7).
+       01  CHECKPOINT-REMAINDER       PIC 999.
+
+      * OPERATOR-ID IDENTIFIES WHO RAN THIS TEST-DATA BUILD, SO IT CAN
+      * BE PRINTED ON THE GENERATED REPORT ALONGSIDE THE RECORDS IT
+      * ADDED.
+       01  OPERATOR-ID                PIC X(10).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM CHECK-FOR-CHECKPOINT.
+            PERFORM GET-OPERATOR-ID.
             PERFORM OPENING-PROCEDURE.
+            PERFORM WRITE-SESSION-HEADER.
             PERFORM GET-HOW-MANY.
             MOVE ZEROES TO PRINT-LINES.
             PERFORM ADD-RECORDS
                  VARYING PHONE-COUNTER
-                 FROM 1 BY 1 UNTIL
+                 FROM START-COUNTER BY 1 UNTIL
                   PHONE-COUNTER > HOW-MANY.
             PERFORM CLOSING-PROCEDURE.
 
             STOP RUN.
 
+      * CHECK-FOR-CHECKPOINT DETECTS A CHECKPOINT LEFT BEHIND BY A RUN
+      * THAT DID NOT FINISH, AND OFFERS TO PICK UP WHERE IT LEFT OFF
+      * INSTEAD OF STARTING PHONE-COUNTER OVER AT 1.
+       CHECK-FOR-CHECKPOINT.
+                 OPEN INPUT CHECKPOINT-FILE.
+                 IF CHECKPOINT-FILE-STATUS = "00"
+                           READ CHECKPOINT-FILE
+                           CLOSE CHECKPOINT-FILE
+                           IF CHECKPOINT-FILE-STATUS = "00"
+                              AND CHECKPOINT-RECORD > ZERO
+                                DISPLAY "PREVIOUS RUN STOPPED AFTER "
+                                  CHECKPOINT-RECORD " RECORDS"
+                                DISPLAY "RESUME (Y/N)?"
+                                ACCEPT CONFIRM-OVERWRITE
+                                IF CONFIRM-OVERWRITE = "Y" OR
+                                   CONFIRM-OVERWRITE = "y"
+                                  MOVE "Y" TO RESUME-THIS-RUN
+                                  COMPUTE START-COUNTER =
+                                    CHECKPOINT-RECORD + 1.
+
        OPENING-PROCEDURE.
-                 OPEN OUTPUT PHONE-FILE.
-                 OPEN OUTPUT PRINTER-FILE.
+                 IF RESUME-THIS-RUN = "Y"
+                           OPEN I-O PHONE-FILE
+                           OPEN EXTEND PRINTER-FILE
+                 ELSE
+                           PERFORM CHECK-FOR-EXISTING-FILE
+                           OPEN OUTPUT PHONE-FILE
+                           OPEN OUTPUT PRINTER-FILE.
+
+      * WRITE-SESSION-HEADER PRINTS WHO RAN THIS BUILD AT THE TOP OF
+      * THE GENERATED REPORT, SO A TEST-DATA RUN IS ATTRIBUTABLE TO A
+      * PERSON THE SAME WAY THE ADD PROGRAMS' AUDIT RECORDS ARE.
+       WRITE-SESSION-HEADER.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 STRING "TEST DATA GENERATED BY OPERATOR: "
+                        OPERATOR-ID DELIMITED BY SIZE
+                        INTO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+                 ADD 1 TO PRINT-LINES.
+
+      * CHECK-FOR-EXISTING-FILE WARNS THE OPERATOR BEFORE A TEST RUN
+      * OVERWRITES A PHONE.DAT THAT IS ALREADY ON DISK.
+       CHECK-FOR-EXISTING-FILE.
+                 OPEN INPUT PHONE-FILE.
+                 IF PHONE-FILE-STATUS = "00"
+                           CLOSE PHONE-FILE
+                           DISPLAY "PHONE.DAT ALREADY EXISTS - "
+                                   "OVERWRITE IT (Y/N)?"
+                           ACCEPT CONFIRM-OVERWRITE
+                           IF CONFIRM-OVERWRITE NOT = "Y" AND
+                              CONFIRM-OVERWRITE NOT = "y"
+                                     DISPLAY "FILE NOT CHANGED."
+                                     STOP RUN.
 
        CLOSING-PROCEDURE.
                  CLOSE PHONE-FILE.
                  MOVE SPACE TO PRINTER-RECORD.
                  WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
                  CLOSE PRINTER-FILE.
+                 PERFORM CLEAR-CHECKPOINT.
+
+      * CLEAR-CHECKPOINT WIPES THE CHECKPOINT FILE ONCE THE RUN HAS
+      * FINISHED NORMALLY SO THE NEXT RUN DOES NOT OFFER TO RESUME IT.
+       CLEAR-CHECKPOINT.
+                 OPEN OUTPUT CHECKPOINT-FILE.
+                 CLOSE CHECKPOINT-FILE.
 
        GET-HOW-MANY.
                  DISPLAY "HOW MANY TEST ENTRIES (1-999)?".
@@ -78,15 +229,56 @@
        ADD-RECORDS.
                  PERFORM FORMAT-THE-RECORD.
                  PERFORM ADD-THIS-RECORD.
+                 PERFORM WRITE-CHECKPOINT-IF-DUE.
+
+      * WRITE-CHECKPOINT-IF-DUE SAVES PHONE-COUNTER EVERY N RECORDS SO
+      * A KILLED JOB CAN BE RESUMED CLOSE TO WHERE IT LEFT OFF.
+       WRITE-CHECKPOINT-IF-DUE.
+                 COMPUTE CHECKPOINT-QUOTIENT =
+                           PHONE-COUNTER / CHECKPOINT-EVERY.
+                 COMPUTE CHECKPOINT-REMAINDER =
+                      PHONE-COUNTER - (CHECKPOINT-QUOTIENT *
+                                        CHECKPOINT-EVERY).
+                 IF CHECKPOINT-REMAINDER = 0
+                           OPEN OUTPUT CHECKPOINT-FILE
+                           MOVE PHONE-COUNTER TO CHECKPOINT-RECORD
+                           WRITE CHECKPOINT-RECORD
+                           CLOSE CHECKPOINT-FILE.
 
        FORMAT-THE-RECORD.
-                 MOVE "JOSHUA----------X" TO PHONE-FIRST-NAME.
-                 MOVE "JOHNSON----------X" TO PHONE-LAST-NAME.
+                 PERFORM GET-NAME-SUBSCRIPT.
+                 MOVE TABLE-LAST-NAME (NAME-SUBSCRIPT) TO
+                           PHONE-LAST-NAME.
+                 MOVE TABLE-FIRST-NAME (NAME-SUBSCRIPT) TO
+                           PHONE-FIRST-NAME.
+                 MOVE PHONE-COUNTER TO COUNTER-SUFFIX.
+                 MOVE COUNTER-SUFFIX TO PHONE-FIRST-NAME (18:3).
                  MOVE "12345" TO PHONE-EXTENSION.
+                 PERFORM GET-AREA-CODE-SUBSCRIPT.
+                 MOVE AREA-CODE-ENTRY (AREA-CODE-SUBSCRIPT) TO
+                           PRINT-AREA-CODE.
                  MOVE FORMATTED-NUMBER TO PHONE-NUMBER.
+                 MOVE ZERO TO PHONE-LAST-CONTACT-DATE.
+                 ACCEPT PHONE-DATE-ADDED FROM DATE YYYYMMDD.
+
+      * CYCLES NAME-SUBSCRIPT THROUGH 1-20 AS PHONE-COUNTER INCREASES.
+       GET-NAME-SUBSCRIPT.
+                 COMPUTE NAME-QUOTIENT = (PHONE-COUNTER - 1) / 20.
+                 COMPUTE NAME-SUBSCRIPT =
+                           PHONE-COUNTER - (NAME-QUOTIENT * 20).
+
+      * CYCLES AREA-CODE-SUBSCRIPT THROUGH 1-4 AS PHONE-COUNTER
+      * INCREASES, SO THE GENERATED NUMBERS ARE NOT ALL THE SAME
+      * AREA CODE.
+       GET-AREA-CODE-SUBSCRIPT.
+                 COMPUTE AREA-CODE-QUOTIENT = (PHONE-COUNTER - 1) / 4.
+                 COMPUTE AREA-CODE-SUBSCRIPT =
+                           PHONE-COUNTER - (AREA-CODE-QUOTIENT * 4).
 
        ADD-THIS-RECORD.
-                 WRITE PHONE-RECORD.
+                 WRITE PHONE-RECORD
+                           INVALID KEY
+                           DISPLAY "DUPLICATE KEY - RECORD SKIPPED".
                  PERFORM PRINT-THIS-RECORD.
 
        PRINT-THIS-RECORD.
@@ -101,4 +293,8 @@
                  WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
                  MOVE ZEROES TO PRINT-LINES.
 
+      * GET-OPERATOR-ID IS SHARED ACROSS PROGRAMS THAT NEED TO KNOW WHO
+      * IS RUNNING THEM - SEE COPYBOOKS/OPERSGN.CPY.
+       COPY OPERSGN.
+
        END PROGRAM PHNBLD01.
