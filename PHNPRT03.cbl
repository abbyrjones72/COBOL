@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHNPRT03.
+      ******************************************************************
+      * This program reads the phone file and prints a one-page
+      * summary: the total number of contacts on file and a count of
+      * contacts broken down by area code, extracted from the leading
+      * digits of PHONE-NUMBER.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT OPTIONAL PHONE-FILE
+                 ASSIGN TO "PHONE.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PHONE-NAME-KEY.
+
+                 SELECT PRINTER-FILE
+                 ASSIGN TO PRINTER
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WPHONEF.
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Structure for printing title line.
+       01  TITLE-LINE.
+                 05 FILLER                     PIC X(21) VALUE SPACE.
+                 05 FILLER                     PIC X(25) VALUE
+                                          "PHONE BOOK SUMMARY REPORT".
+
+       01  TOTAL-LINE.
+                 05 FILLER                     PIC X(24) VALUE
+                                          "TOTAL CONTACTS ON FILE:".
+                 05 FILLER                     PIC X(1) VALUE SPACE.
+                 05 PRINT-TOTAL-COUNT          PIC ZZZZ9.
+
+       01  AREA-HEADING-LINE                   PIC X(30) VALUE
+                                          "BREAKDOWN BY AREA CODE".
+
+       01  AREA-DETAIL-LINE.
+                 05 FILLER                     PIC X(4) VALUE "AREA".
+                 05 FILLER                     PIC X(1) VALUE SPACE.
+                 05 PRINT-AREA-CODE            PIC X(3).
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 FILLER                     PIC X(6) VALUE "COUNT:".
+                 05 FILLER                     PIC X(1) VALUE SPACE.
+                 05 PRINT-AREA-COUNT           PIC ZZZZ9.
+
+      * TABLE OF DISTINCT AREA CODES ENCOUNTERED AND THEIR COUNTS.
+       01  AREA-CODE-TABLE.
+                 05 AREA-CODE-ENTRY OCCURS 50 TIMES.
+                           10 TABLE-AREA-CODE   PIC X(3).
+                           10 TABLE-AREA-COUNT  PIC 9(5).
+
+       01  AREA-CODE-COUNT                     PIC 99  VALUE ZERO.
+       01  TOTAL-COUNT                         PIC 9(5) VALUE ZERO.
+
+       01  ONE-PHONE-NUMBER                    PIC X(15).
+       01  DIGITS-ONLY                         PIC X(15).
+       01  DIGIT-COUNT                         PIC 99.
+       01  CHAR-INDEX                          PIC 99.
+       01  ONE-CHARACTER                       PIC X.
+       01  THIS-AREA-CODE                      PIC X(3).
+       01  MATCH-FOUND                         PIC X.
+       01  TABLE-SUBSCRIPT                     PIC 99.
+
+       01  END-OF-FILE                         PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE.
+            MOVE "N" TO END-OF-FILE.
+            PERFORM READ-NEXT-RECORD.
+            PERFORM ACCUMULATE-RECORDS
+                 UNTIL END-OF-FILE = "Y".
+            PERFORM PRINT-THE-SUMMARY.
+            PERFORM CLOSING-PROCEDURE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+                 OPEN INPUT PHONE-FILE.
+                 OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+                 CLOSE PHONE-FILE.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+                 CLOSE PRINTER-FILE.
+
+       ACCUMULATE-RECORDS.
+                 ADD 1 TO TOTAL-COUNT.
+                 PERFORM EXTRACT-AREA-CODE.
+                 PERFORM TALLY-AREA-CODE.
+                 PERFORM READ-NEXT-RECORD.
+
+      * EXTRACT-AREA-CODE STRIPS ALL NON-DIGIT CHARACTERS OUT OF
+      * PHONE-NUMBER AND TAKES THE FIRST THREE DIGITS AS THE AREA CODE.
+       EXTRACT-AREA-CODE.
+                 MOVE PHONE-NUMBER TO ONE-PHONE-NUMBER.
+                 MOVE SPACE TO DIGITS-ONLY.
+                 MOVE ZEROES TO DIGIT-COUNT.
+                 PERFORM STRIP-ONE-CHARACTER
+                           VARYING CHAR-INDEX FROM 1 BY 1
+                           UNTIL CHAR-INDEX > 15.
+                 MOVE SPACE TO THIS-AREA-CODE.
+                 IF DIGIT-COUNT NOT < 3
+                           MOVE DIGITS-ONLY (1:3) TO THIS-AREA-CODE.
+
+       STRIP-ONE-CHARACTER.
+                 MOVE ONE-PHONE-NUMBER (CHAR-INDEX:1) TO ONE-CHARACTER.
+                 IF ONE-CHARACTER IS NUMERIC
+                           ADD 1 TO DIGIT-COUNT
+                           MOVE ONE-CHARACTER TO
+                                     DIGITS-ONLY (DIGIT-COUNT:1).
+
+      * TALLY-AREA-CODE LOOKS FOR THIS-AREA-CODE IN THE TABLE, ADDING A
+      * NEW TABLE ENTRY THE FIRST TIME IT IS SEEN.
+       TALLY-AREA-CODE.
+                 IF THIS-AREA-CODE NOT = SPACE
+                    MOVE "N" TO MATCH-FOUND
+                    PERFORM FIND-AREA-CODE-ENTRY
+                         VARYING TABLE-SUBSCRIPT FROM 1 BY 1
+                         UNTIL TABLE-SUBSCRIPT > AREA-CODE-COUNT
+                    IF MATCH-FOUND = "N" AND AREA-CODE-COUNT < 50
+                       ADD 1 TO AREA-CODE-COUNT
+                       MOVE THIS-AREA-CODE TO
+                            TABLE-AREA-CODE (AREA-CODE-COUNT)
+                       MOVE 1 TO
+                            TABLE-AREA-COUNT (AREA-CODE-COUNT).
+
+       FIND-AREA-CODE-ENTRY.
+                 IF MATCH-FOUND = "N" AND
+                    TABLE-AREA-CODE (TABLE-SUBSCRIPT) = THIS-AREA-CODE
+                           MOVE "Y" TO MATCH-FOUND
+                           ADD 1 TO TABLE-AREA-COUNT (TABLE-SUBSCRIPT).
+
+       PRINT-THE-SUMMARY.
+                 MOVE TITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE TOTAL-COUNT TO PRINT-TOTAL-COUNT.
+                 MOVE TOTAL-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE AREA-HEADING-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 PERFORM PRINT-ONE-AREA-CODE
+                           VARYING TABLE-SUBSCRIPT FROM 1 BY 1
+                           UNTIL TABLE-SUBSCRIPT > AREA-CODE-COUNT.
+
+       PRINT-ONE-AREA-CODE.
+                 MOVE TABLE-AREA-CODE (TABLE-SUBSCRIPT) TO
+                           PRINT-AREA-CODE.
+                 MOVE TABLE-AREA-COUNT (TABLE-SUBSCRIPT) TO
+                           PRINT-AREA-COUNT.
+                 MOVE AREA-DETAIL-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       READ-NEXT-RECORD.
+                 READ PHONE-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       END PROGRAM PHNPRT03.
