@@ -11,8 +11,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                  SELECT PHONE-FILE
-                           ASSIGN TO "phone.dat"
-                           ORGANIZATION IS SEQUENTIAL.
+                           ASSIGN TO "PHONE.DAT"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS PHONE-NAME-KEY.
 
                  SELECT PRINTER-FILE
                            ASSIGN TO PRINTER
@@ -22,11 +24,7 @@
        FILE SECTION.
        FD PHONE-FILE
            LABEL RECORDS ARE STANDARD.
-           01  PHONE-RECORD.
-                 05 PHONE-LAST-NAME            PIC X(20).
-                 05 PHONE-FIRST-NAME           PIC X(20).
-                 05 PHONE-NUMBER               PIC X(15).
-                 05 PHONE-EXTENSION            PIC X(5).
+           COPY WPHONEF.
 
        FD PRINTER-FILE
            LABEL RECORDS ARE OMITTED.
@@ -45,13 +43,62 @@
                  05 PROMPT-4                   PIC X(4) VALUE "XTN:".
                  05 PRINT-PHONE-EXTENSION      PIC X(5).
 
+      * Structure for printing the report heading.
+           01  TITLE-LINE.
+                 05 FILLER                     PIC X(21) VALUE SPACE.
+                 05 FILLER                     PIC X(18) VALUE
+                                               "PHONE FILE REPORT".
+                 05 FILLER                     PIC X(15) VALUE SPACE.
+                 05 FILLER                     PIC X(5) VALUE "Page".
+                 05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+           01  RUN-DATE.
+                 05 RUN-YEAR                   PIC 99.
+                 05 RUN-MONTH                  PIC 99.
+                 05 RUN-DAY                    PIC 99.
+
+           01  RUN-TIME.
+                 05 RUN-HOUR                   PIC 99.
+                 05 RUN-MINUTE                 PIC 99.
+                 05 RUN-SECOND                 PIC 99.
+                 05 RUN-HUNDREDTHS             PIC 99.
+
+           01  OPERATOR-ID                     PIC X(10).
+
+           01  PRINT-RUN-DATE.
+                 05 PRINT-RUN-MONTH            PIC 99.
+                 05 FILLER                     PIC X VALUE "/".
+                 05 PRINT-RUN-DAY              PIC 99.
+                 05 FILLER                     PIC X VALUE "/".
+                 05 PRINT-RUN-YEAR             PIC 99.
+
+           01  PRINT-RUN-TIME.
+                 05 PRINT-RUN-HOUR             PIC 99.
+                 05 FILLER                     PIC X VALUE ":".
+                 05 PRINT-RUN-MINUTE           PIC 99.
+                 05 FILLER                     PIC X VALUE ":".
+                 05 PRINT-RUN-SECOND           PIC 99.
+
+           01  SUBTITLE-LINE.
+                 05 FILLER                     PIC X(6) VALUE "DATE: ".
+                 05 SUB-RUN-DATE               PIC X(8).
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(6) VALUE "TIME: ".
+                 05 SUB-RUN-TIME               PIC X(8).
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(10) VALUE
+                                               "OPERATOR: ".
+                 05 SUB-OPERATOR-ID            PIC X(10).
+
            77  END-OF-FILE                         PIC X.
            77  PRINT-LINES                         PIC 99.
+           77  PAGE-NUMBER                         PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM OPENING-PROCEDURE.
-            MOVE ZEROES TO PRINT-LINES.
+            MOVE ZEROES TO PRINT-LINES PAGE-NUMBER.
+            PERFORM NEW-PAGE.
             MOVE "N" TO END-OF-FILE.
             PERFORM READ-NEXT-RECORD.
             PERFORM PRINT-RECORDS
@@ -61,9 +108,28 @@
             STOP RUN.
 
        OPENING-PROCEDURE.
+                 PERFORM GET-RUN-INFO.
                  OPEN INPUT PHONE-FILE.
                  OPEN OUTPUT PRINTER-FILE.
 
+       GET-RUN-INFO.
+                 ACCEPT RUN-DATE FROM DATE.
+                 ACCEPT RUN-TIME FROM TIME.
+                 PERFORM GET-OPERATOR-ID.
+                 MOVE RUN-MONTH TO PRINT-RUN-MONTH.
+                 MOVE RUN-DAY TO PRINT-RUN-DAY.
+                 MOVE RUN-YEAR TO PRINT-RUN-YEAR.
+                 MOVE RUN-HOUR TO PRINT-RUN-HOUR.
+                 MOVE RUN-MINUTE TO PRINT-RUN-MINUTE.
+                 MOVE RUN-SECOND TO PRINT-RUN-SECOND.
+                 MOVE PRINT-RUN-DATE TO SUB-RUN-DATE.
+                 MOVE PRINT-RUN-TIME TO SUB-RUN-TIME.
+                 MOVE OPERATOR-ID TO SUB-OPERATOR-ID.
+
+      * GET-OPERATOR-ID IS SHARED ACROSS THE REPORT PROGRAMS - SEE
+      * COPYBOOKS/OPERSGN.CPY.
+       COPY OPERSGN.
+
        CLOSING-PROCEDURE.
                  CLOSE PHONE-FILE.
                  MOVE SPACE TO PRINTER-RECORD.
@@ -92,6 +158,12 @@
        NEW-PAGE.
                  MOVE SPACE TO PRINTER-RECORD.
                  WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
-                 MOVE ZEROES TO PRINT-LINES.
+                 ADD 1 TO PAGE-NUMBER.
+                 MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+                 MOVE TITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE SUBTITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE 4 TO PRINT-LINES.
 
        END PROGRAM PHNPRT01.
