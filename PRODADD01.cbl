@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODADD01.
+      * THIS PROGRAM CREATES A NEW DATA FILE IF NECESSARY AND ADDS
+      * RECORDS TO THE PRODUCT FILE FROM USER-ENTERED DATA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT OPTIONAL PRODUCT-FILE
+                           ASSIGN TO "PRODUCT.DAT"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS PRODUCT-CODE
+                           FILE STATUS IS PRODUCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PRODUCT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY WPRODF.
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES FOR SCREEN ENTRY
+           01 PROMPT-1     PIC X(4) VALUE "CODE".
+           01 PROMPT-2     PIC X(11) VALUE "DESCRIPTION".
+           01 PROMPT-3     PIC X(5) VALUE "PRICE".
+           01 PROMPT-4     PIC X(11) VALUE "QTY ON HAND".
+
+           01 YES-NO       PIC X.
+           01 ENTRY-OK     PIC X.
+           01 PRODUCT-FILE-STATUS PIC XX.
+
+      * VARIABLES FOR SCREEN ENTRY OF NUMERIC FIELDS
+           01 PRICE-ENTRY-FIELD    PIC Z(6).ZZ.
+           01 QUANTITY-ENTRY-FIELD PIC Z(4)9.
+
+      * VARIABLES FOR DUPLICATE-ENTRY CHECKING
+           01 SAVE-PRODUCT-RECORD PIC X(54).
+           01 DUPLICATE-FOUND     PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE.
+            MOVE "Y" TO YES-NO.
+            PERFORM ADD-RECORDS
+                           UNTIL YES-NO = "N".
+            PERFORM CLOSING-PROCEDURE.
+            STOP RUN.
+
+      * OPENING AND CLOSING
+      * OPEN-PRODUCT-FILE OPENS PRODUCT.DAT FOR UPDATE, CREATING IT
+      * FIRST IF THIS IS THE VERY FIRST RECORD ADDED TO THE SYSTEM.
+       OPENING-PROCEDURE.
+           PERFORM OPEN-PRODUCT-FILE.
+
+       OPEN-PRODUCT-FILE.
+           OPEN I-O PRODUCT-FILE.
+           IF PRODUCT-FILE-STATUS = "35"
+                     OPEN OUTPUT PRODUCT-FILE
+                     CLOSE PRODUCT-FILE
+                     OPEN I-O PRODUCT-FILE.
+           IF PRODUCT-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO OPEN PRODUCT FILE - STATUS "
+                             PRODUCT-FILE-STATUS
+                     STOP RUN.
+
+       ADD-RECORDS.
+           MOVE "N" TO ENTRY-OK.
+           PERFORM GET-FIELDS
+                 UNTIL ENTRY-OK = "Y".
+           PERFORM ADD-THIS-RECORD.
+           PERFORM GO-AGAIN.
+
+       CLOSING-PROCEDURE.
+           CLOSE PRODUCT-FILE.
+
+       GET-FIELDS.
+           MOVE SPACE TO PRODUCT-RECORD.
+           DISPLAY PROMPT-1 " ? ".
+           ACCEPT PRODUCT-CODE.
+           DISPLAY PROMPT-2 " ? ".
+           ACCEPT PRODUCT-DESCRIPTION.
+           DISPLAY PROMPT-3 " ? ".
+           ACCEPT PRICE-ENTRY-FIELD.
+           MOVE PRICE-ENTRY-FIELD TO PRODUCT-PRICE.
+           DISPLAY PROMPT-4 " ? ".
+           ACCEPT QUANTITY-ENTRY-FIELD.
+           MOVE QUANTITY-ENTRY-FIELD TO PRODUCT-QTY-ON-HAND.
+           PERFORM VALIDATE-FIELDS.
+
+       ADD-THIS-RECORD.
+           WRITE PRODUCT-RECORD
+                     INVALID KEY
+                     DISPLAY "DUPLICATE ENTRY - ALREADY ON FILE".
+           IF PRODUCT-FILE-STATUS NOT = "00" AND PRODUCT-FILE-STATUS
+                                                     NOT = "22"
+                     DISPLAY "ERROR WRITING PRODUCT FILE - STATUS "
+                             PRODUCT-FILE-STATUS
+                     STOP RUN.
+
+       GO-AGAIN.
+           DISPLAY "GO AGAIN?".
+           ACCEPT YES-NO.
+           IF YES-NO = "y"
+                     MOVE "Y" TO YES-NO.
+           IF YES-NO NOT = "Y"
+                     MOVE "N" TO YES-NO.
+
+       VALIDATE-FIELDS.
+           MOVE "Y" TO ENTRY-OK.
+           IF PRODUCT-CODE = SPACE
+                     DISPLAY "PRODUCT CODE MUST BE ENTERED"
+                     MOVE "N" TO ENTRY-OK.
+           IF PRODUCT-DESCRIPTION = SPACE
+                     DISPLAY "DESCRIPTION MUST BE ENTERED"
+                     MOVE "N" TO ENTRY-OK.
+           IF PRODUCT-PRICE = ZERO
+                     DISPLAY "PRICE MUST BE GREATER THAN ZERO"
+                     MOVE "N" TO ENTRY-OK.
+           IF ENTRY-OK = "Y"
+                     PERFORM CHECK-FOR-DUPLICATE.
+
+      * CHECK-FOR-DUPLICATE LOOKS THIS PRODUCT CODE UP BY KEY TO MAKE
+      * SURE IT IS NOT ALREADY ON FILE, THEN PUTS THE RECORD BEING
+      * ENTERED BACK INTO PRODUCT-RECORD.
+       CHECK-FOR-DUPLICATE.
+           MOVE PRODUCT-RECORD TO SAVE-PRODUCT-RECORD.
+           READ PRODUCT-FILE
+                     INVALID KEY
+                     MOVE "N" TO DUPLICATE-FOUND
+                     NOT INVALID KEY
+                     MOVE "Y" TO DUPLICATE-FOUND.
+           MOVE SAVE-PRODUCT-RECORD TO PRODUCT-RECORD.
+           IF DUPLICATE-FOUND = "Y"
+                     DISPLAY "DUPLICATE ENTRY - ALREADY ON FILE"
+                     MOVE "N" TO ENTRY-OK.
+
+       END PROGRAM PRODADD01.
