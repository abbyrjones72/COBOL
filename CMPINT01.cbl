@@ -6,15 +6,68 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CMPINT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT PRINTER-FILE
+                           ASSIGN TO PRINTER
+                           ORGANIZATION IS LINE SEQUENTIAL.
+
+                 SELECT OPTIONAL COMPOUND-FILE
+                           ASSIGN TO "COMPOUND.DAT"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS COMPOUND-FILE-STATUS.
+
+                 SELECT OPTIONAL RATE-FILE
+                           ASSIGN TO "RATES.DAT"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS RATE-CODE
+                           FILE STATUS IS RATE-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                      PIC X(80).
+
+       FD  COMPOUND-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  COMPOUND-RECORD.
+                 05 COMPOUND-DATE              PIC 9(6).
+                 05 COMPOUND-PRINCIPAL         PIC 9(9)V99.
+                 05 COMPOUND-INTEREST          PIC 99V9.
+                 05 COMPOUND-FREQUENCY-OUT     PIC X.
+                 05 COMPOUND-PERIODS           PIC 999.
+                 05 COMPOUND-RESULT            PIC 9(9)V99.
+                 05 COMPOUND-OPERATOR-ID       PIC X(10).
+
+      * RATE-RECORD HOLDS ONE ROW OF THE STANDING RATE TABLE ON
+      * RATES.DAT, LOOKED UP BY A SHORT CODE INSTEAD OF THE OPERATOR
+      * HAVING TO KNOW THE CURRENT RATE OFF THE TOP OF THEIR HEAD.
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RATE-RECORD.
+                 05 RATE-CODE                  PIC X(2).
+                 05 RATE-DESCRIPTION           PIC X(20).
+                 05 RATE-PERCENT               PIC 99V9.
+
        WORKING-STORAGE SECTION.
 
+       01  OPERATOR-ID                         PIC X(10).
        01  YES-NO                              PIC X.
        01  THE-INTEREST                        PIC 99V9.
        01  INTEREST-AS-DECIMAL                 PIC V999.
        01  THE-PRINCIPAL                       PIC 9(9)V99.
+       01  THE-ORIGINAL-PRINCIPAL              PIC 9(9)V99.
+       01  COMPOUND-FILE-STATUS                PIC XX.
+       01  RATE-FILE-STATUS                    PIC XX.
+       01  USE-RATE-TABLE-ANSWER               PIC X.
        01  THE-NEW-VALUE                       PIC 9(9)V99.
+       01  TEST-NEW-VALUE                      PIC 9(11)V99.
+       01  MAXIMUM-VALUE                       PIC 9(11)V99 VALUE
+                                               999999999.99.
+       01  OVERFLOW-DETECTED                   PIC X VALUE "N".
        01  EARNED-INTEREST                     PIC 9(9)V99.
        01  THE-PERIOD                          PIC 9999.
        01  NO-OF-PERIODS                       PIC 999.
@@ -22,24 +75,91 @@
        01  ENTRY-FIELD                         PIC Z(9).ZZ.
        01  DISPLAY-VALUE                       PIC ZZZ,ZZZ,ZZ9.99.
 
+      * VARIABLES FOR THE ANNUAL/MONTHLY/QUARTERLY COMPOUNDING PROMPT.
+       01  COMPOUND-FREQUENCY                  PIC X.
+       01  PERIODS-PER-YEAR                    PIC 99.
+
+      * VARIABLES FOR THE PRINTED SAVINGS SCHEDULE.
+       01  SCENARIO-NUMBER                      PIC 999 VALUE ZERO.
+       01  PRINT-LINES                          PIC 99  VALUE ZERO.
+       01  PAGE-NUMBER                          PIC 9(5) VALUE ZERO.
+
+       01  SCHEDULE-TITLE-LINE.
+                 05 FILLER                     PIC X(19) VALUE SPACE.
+                 05 FILLER                     PIC X(9) VALUE
+                                               "SCENARIO ".
+                 05 PRINT-SCENARIO-NUMBER      PIC ZZ9.
+                 05 FILLER                     PIC X(11) VALUE
+                                               " - SCHEDULE".
+
+       01  SCHEDULE-COLUMN-HEADINGS.
+                 05 FILLER                     PIC X(6) VALUE "PERIOD".
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(8) VALUE
+                                               "INTEREST".
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(15) VALUE
+                                               "RUNNING BALANCE".
+
+       01  SCHEDULE-DETAIL-LINE.
+                 05 PRINT-THE-PERIOD           PIC ZZZ9.
+                 05 FILLER                     PIC X(6) VALUE SPACE.
+                 05 PRINT-EARNED-INTEREST      PIC ZZZ,ZZ9.99.
+                 05 FILLER                     PIC X(3) VALUE SPACE.
+                 05 PRINT-RUNNING-BALANCE      PIC ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            PERFORM GET-OPERATOR-ID.
+            OPEN OUTPUT PRINTER-FILE.
+            OPEN EXTEND COMPOUND-FILE.
+            IF COMPOUND-FILE-STATUS NOT = "00"
+                      OPEN OUTPUT COMPOUND-FILE.
+            OPEN INPUT RATE-FILE.
             MOVE "Y" TO YES-NO.
             PERFORM GET-AND-DISPLAY-RESULT
                  UNTIL YES-NO = "N".
+            CLOSE PRINTER-FILE.
+            CLOSE COMPOUND-FILE.
+            IF RATE-FILE-STATUS = "00"
+                      CLOSE RATE-FILE.
 
             STOP RUN.
 
            GET-AND-DISPLAY-RESULT.
                  PERFORM GET-THE-PRINCIPAL.
                  PERFORM GET-THE-INTEREST.
+                 PERFORM GET-THE-FREQUENCY.
                  PERFORM GET-THE-PERIODS.
+                 PERFORM START-THE-SCHEDULE.
                  PERFORM CALCULATE-THE-RESULT.
-                 PERFORM CALCULATE-ONE-PERIOD.
                  PERFORM DISPLAY-THE-RESULT.
+                 PERFORM WRITE-HISTORY-RECORD.
                  PERFORM GO-AGAIN.
 
+      * WRITE-HISTORY-RECORD APPENDS TODAY'S SCENARIO TO COMPOUND.DAT
+      * SO PAST RUNS DO NOT HAVE TO BE RE-KEYED FROM MEMORY.
+           WRITE-HISTORY-RECORD.
+                     ACCEPT COMPOUND-DATE FROM DATE.
+                     MOVE THE-ORIGINAL-PRINCIPAL TO COMPOUND-PRINCIPAL.
+                     MOVE THE-INTEREST TO COMPOUND-INTEREST.
+                     MOVE COMPOUND-FREQUENCY TO COMPOUND-FREQUENCY-OUT.
+                     MOVE NO-OF-PERIODS TO COMPOUND-PERIODS.
+                     MOVE THE-NEW-VALUE TO COMPOUND-RESULT.
+                     MOVE OPERATOR-ID TO COMPOUND-OPERATOR-ID.
+                     WRITE COMPOUND-RECORD.
+
+      * START-THE-SCHEDULE PRINTS THE HEADING FOR THIS SCENARIO'S
+      * PERIOD-BY-PERIOD SAVINGS SCHEDULE.
+           START-THE-SCHEDULE.
+                     ADD 1 TO SCENARIO-NUMBER.
+                     MOVE SCENARIO-NUMBER TO PRINT-SCENARIO-NUMBER.
+                     MOVE SCHEDULE-TITLE-LINE TO PRINTER-RECORD.
+                     WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                     MOVE SCHEDULE-COLUMN-HEADINGS TO PRINTER-RECORD.
+                     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
 
            GET-THE-PRINCIPAL.
                      DISPLAY "PRINCIPAL (.01 TO 999999.99)?".
@@ -49,17 +169,72 @@
                                THE-PRINCIPAL > 999999.99
                                DISPLAY "INVALID ENTRY"
                                GO TO GET-THE-PRINCIPAL.
+                     MOVE THE-PRINCIPAL TO THE-ORIGINAL-PRINCIPAL.
 
+      * GET-THE-INTEREST OFFERS TO LOOK THE RATE UP ON RATES.DAT BY
+      * A SHORT CODE WHEN THE TABLE IS AVAILABLE, FALLING BACK TO
+      * HAVING THE OPERATOR KEY THE RATE IN DIRECTLY OTHERWISE.
            GET-THE-INTEREST.
-                     DISPLAY "INTEREST (.1% TO 99.9%)?"
+                     IF RATE-FILE-STATUS = "00"
+                               DISPLAY "LOOK UP RATE FROM TABLE (Y/N)? "
+                                       WITH NO ADVANCING
+                               ACCEPT USE-RATE-TABLE-ANSWER
+                               IF USE-RATE-TABLE-ANSWER = "y"
+                                         MOVE "Y" TO
+                                              USE-RATE-TABLE-ANSWER
+                     ELSE
+                               MOVE "N" TO USE-RATE-TABLE-ANSWER.
+                     IF USE-RATE-TABLE-ANSWER = "Y"
+                               PERFORM LOOKUP-THE-RATE
+                     ELSE
+                               PERFORM KEY-THE-INTEREST.
+
+      * LOOKUP-THE-RATE READS ONE ROW FROM RATES.DAT BY ITS CODE. A
+      * CODE NOT ON FILE SENDS THE OPERATOR BACK TO GET-THE-INTEREST
+      * TO TRY AGAIN OR SWITCH TO KEYING THE RATE IN BY HAND.
+           LOOKUP-THE-RATE.
+                     DISPLAY "RATE CODE ? " WITH NO ADVANCING.
+                     ACCEPT RATE-CODE.
+                     READ RATE-FILE
+                               INVALID KEY
+                               DISPLAY "RATE CODE NOT FOUND ON "
+                                       "RATES.DAT"
+                               GO TO GET-THE-INTEREST.
+                     MOVE RATE-PERCENT TO THE-INTEREST.
+                     DISPLAY "RATE FOR " RATE-DESCRIPTION ": "
+                             THE-INTEREST "%".
+
+           KEY-THE-INTEREST.
+                     DISPLAY "ANNUAL INTEREST RATE (.1% TO 99.9%)?"
                      ACCEPT ENTRY-FIELD.
                      MOVE ENTRY-FIELD TO THE-INTEREST.
                      IF THE-INTEREST < .1 OR THE-INTEREST > 99.9
                                DISPLAY "INVALID ENTRY"
-                               GO TO GET-THE-INTEREST
+                               GO TO KEY-THE-INTEREST.
+
+      * GET-THE-FREQUENCY ASKS HOW OFTEN THE RATE ENTERED ABOVE IS
+      * COMPOUNDED AND DIVIDES IT DOWN TO A PER-PERIOD RATE.
+           GET-THE-FREQUENCY.
+                     DISPLAY "COMPOUNDING (A=ANNUAL, M=MONTHLY, "
+                             "Q=QUARTERLY)?".
+                     ACCEPT COMPOUND-FREQUENCY.
+                     IF COMPOUND-FREQUENCY = "a"
+                               MOVE "A" TO COMPOUND-FREQUENCY.
+                     IF COMPOUND-FREQUENCY = "m"
+                               MOVE "M" TO COMPOUND-FREQUENCY.
+                     IF COMPOUND-FREQUENCY = "q"
+                               MOVE "Q" TO COMPOUND-FREQUENCY.
+                     IF COMPOUND-FREQUENCY = "M"
+                               MOVE 12 TO PERIODS-PER-YEAR
+                     ELSE IF COMPOUND-FREQUENCY = "Q"
+                               MOVE 4 TO PERIODS-PER-YEAR
+                     ELSE IF COMPOUND-FREQUENCY = "A"
+                               MOVE 1 TO PERIODS-PER-YEAR
                      ELSE
-                               COMPUTE INTEREST-AS-DECIMAL =
-                               THE-INTEREST / 100.
+                               DISPLAY "INVALID ENTRY"
+                               GO TO GET-THE-FREQUENCY.
+                     COMPUTE INTEREST-AS-DECIMAL =
+                               (THE-INTEREST / 100) / PERIODS-PER-YEAR.
 
            GET-THE-PERIODS.
                      DISPLAY "NUMBER OF PERIODS (1 TO 999)?".
@@ -70,26 +245,54 @@
                                GO TO GET-THE-PERIODS.
 
            CALCULATE-THE-RESULT.
+                     MOVE "N" TO OVERFLOW-DETECTED.
                      PERFORM CALCULATE-ONE-PERIOD
                            VARYING THE-PERIOD FROM 1 BY 1
-                                     UNTIL THE-PERIOD > NO-OF-PERIODS.
+                                     UNTIL THE-PERIOD > NO-OF-PERIODS
+                                     OR OVERFLOW-DETECTED = "Y".
 
+      * CALCULATE-ONE-PERIOD FIGURES THE NEXT PERIOD'S BALANCE IN AN
+      * OVERSIZED WORKING FIELD FIRST SO A RESULT TOO BIG FOR
+      * THE-NEW-VALUE CAN BE CAUGHT BEFORE IT IS TRUNCATED.
            CALCULATE-ONE-PERIOD.
                      COMPUTE EARNED-INTEREST ROUNDED =
                            THE-PRINCIPAL * INTEREST-AS-DECIMAL.
-                     COMPUTE THE-NEW-VALUE =
-                     THE-PRINCIPAL + EARNED-INTEREST.
-                     MOVE THE-NEW-VALUE TO THE-PRINCIPAL.
+                     COMPUTE TEST-NEW-VALUE =
+                           THE-PRINCIPAL + EARNED-INTEREST.
+                     IF TEST-NEW-VALUE > MAXIMUM-VALUE
+                               DISPLAY "BALANCE WOULD EXCEED "
+                                       "999999999.99 - STOPPING AT "
+                                       "PERIOD " THE-PERIOD
+                               MOVE "Y" TO OVERFLOW-DETECTED
+                     ELSE
+                               MOVE TEST-NEW-VALUE TO THE-NEW-VALUE
+                               MOVE THE-NEW-VALUE TO THE-PRINCIPAL
+                               PERFORM PRINT-SCHEDULE-LINE.
+
+      * PRINT-SCHEDULE-LINE ADDS ONE LINE TO THE PRINTED SAVINGS
+      * SCHEDULE FOR THE CURRENT PERIOD.
+           PRINT-SCHEDULE-LINE.
+                     MOVE THE-PERIOD TO PRINT-THE-PERIOD.
+                     MOVE EARNED-INTEREST TO PRINT-EARNED-INTEREST.
+                     MOVE THE-NEW-VALUE TO PRINT-RUNNING-BALANCE.
+                     MOVE SCHEDULE-DETAIL-LINE TO PRINTER-RECORD.
+                     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+                     ADD 1 TO PRINT-LINES.
 
            GO-AGAIN.
                      DISPLAY "GO AGAIN?".
                      ACCEPT YES-NO.
                      IF YES-NO = "y"
                                MOVE "Y" TO YES-NO
-                     IF YES-NO NOT = "y"
+                     IF YES-NO NOT = "Y"
                                MOVE "N" TO YES-NO.
 
            DISPLAY-THE-RESULT.
                      MOVE THE-NEW-VALUE TO DISPLAY-VALUE.
                      DISPLAY "RESULTING VALUE IS " DISPLAY-VALUE.
+
+      * GET-OPERATOR-ID IS SHARED ACROSS PROGRAMS THAT NEED TO KNOW WHO
+      * IS RUNNING THEM - SEE COPYBOOKS/OPERSGN.CPY.
+           COPY OPERSGN.
+
        END PROGRAM CMPINT01.
