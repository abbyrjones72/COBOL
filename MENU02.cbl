@@ -8,19 +8,18 @@
        PROGRAM-ID. MENU02.
 
       ******************************************************************
-      * THIS PROGRAM DISPLAYS A THREE CHOICE MENU OF MESSAGES THAT CAN
-      * BE DISPLAYED. THE USER ENTERS 1, 2, OR 3, AND THE APPROPRIATE
-      * MESSAGE IS DISPLAYED. AN ERROR MESSAGE IS DISPLAYED IF AN
-      * INVALID CHOICE IS MADE.
+      * THIS PROGRAM DISPLAYS THE MAIN MENU OF PHONE BOOK AND CUSTOMER
+      * PROGRAMS AND CALLS THE PROGRAM THE USER PICKS. AN ERROR MESSAGE
+      * IS DISPLAYED IF AN INVALID CHOICE IS MADE.
       ******************************************************************
 
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       01 MENU-PICK        PIC 9.
-                 88 PICK-IS-EXIT VALUE 9.
-                 88 PICK-IS-VALID VALUES 0 THRU 3, 9.
+       01 MENU-PICK        PIC 99.
+                 88 PICK-IS-EXIT VALUE 0.
+                 88 PICK-IS-VALID VALUES 0 THRU 10.
 
 
        PROCEDURE DIVISION.
@@ -29,7 +28,7 @@
             MOVE 1 TO MENU-PICK.
             PERFORM GET-AND-DO-PICK
                  UNTIL PICK-IS-EXIT.
-      *                    MENU-PICK = 9
+      *                    MENU-PICK = 0
             DISPLAY "THANK YOU. EXITING...".
 
             STOP RUN.
@@ -43,28 +42,48 @@
                  PERFORM GET-THE-PICK.
 
        DO-THE-MENU-PICK.
-      *             NOT (MENU-PICK = 1 OR 2 OR 3 OR 9)
                  IF NOT PICK-IS-VALID
                            DISPLAY "INVALID SELECTION".
                  IF MENU-PICK = 1
-                           DISPLAY "BASIC OPTIONS".
+                           CALL "PHNADD01".
                  IF MENU-PICK = 2
-                           DISPLAY "ADVANCED OPTIONS".
+                           CALL "PHNLST01".
                  IF MENU-PICK = 3
-                           DISPLAY "MISC. OPTIONS".
+                           CALL "PHNFND01".
+                 IF MENU-PICK = 4
+                           CALL "PHNUPD01".
+                 IF MENU-PICK = 5
+                           CALL "PHNPRT02".
+                 IF MENU-PICK = 6
+                           CALL "CUSTADD01RW".
+                 IF MENU-PICK = 7
+                           CALL "CUSTLST01RW".
+                 IF MENU-PICK = 8
+                           CALL "CUSTPRT01".
+                 IF MENU-PICK = 9
+                           CALL "PRODADD01".
+                 IF MENU-PICK = 10
+                           CALL "PRODLST01".
 
        DISPLAY-THE-MENU.
 
       * INCLUDES THE DISPLAY OF SOME BLANK LINES TO IMPROVE APPEARANCE.
 
-           DISPLAY "PLEASE ENTER THE NUMBER OF THE OPTION TO DISPLAY:"
+           DISPLAY "PLEASE ENTER THE NUMBER OF THE OPTION TO RUN:"
            DISPLAY " ".
-           DISPLAY "1. BASIC OPTIONS".
-           DISPLAY "2. ADVANCED OPTIONS".
-           DISPLAY "3. MISC. OPTIONS".
+           DISPLAY "1. ADD A PHONE BOOK ENTRY".
+           DISPLAY "2. LIST THE PHONE BOOK".
+           DISPLAY "3. SEARCH THE PHONE BOOK BY NAME".
+           DISPLAY "4. UPDATE OR DELETE A PHONE BOOK ENTRY".
+           DISPLAY "5. PRINT THE PHONE BOOK REPORT".
+           DISPLAY "6. ADD A CUSTOMER".
+           DISPLAY "7. LIST THE CUSTOMERS".
+           DISPLAY "8. PRINT THE CUSTOMER REPORT".
+           DISPLAY "9. ADD A PRODUCT".
+           DISPLAY "10. LIST THE PRODUCTS".
            DISPLAY " ".
            DISPLAY "0. EXIT".
-           DISPLAY "YOUR SELECTION (1-3)?".
+           DISPLAY "YOUR SELECTION (0-10)?".
 
        GET-THE-PICK.
                  ACCEPT MENU-PICK.
