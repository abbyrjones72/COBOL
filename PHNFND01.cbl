@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHNFND01.
+
+      ******************************************************************
+      * This program prompts for a last name (or partial last name)
+      * and displays only the phone file entries that match it,
+      * instead of listing the whole file.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT OPTIONAL PHONE-FILE
+                 ASSIGN TO "PHONE.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PHONE-NAME-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WPHONEF.
+
+       WORKING-STORAGE SECTION.
+
+      * Structure for SCREEN DISPLAY
+       01  FIELDS-TO-DISPLAY.
+                05 PROMPT-1           PIC X(10) VALUE "LAST NAME:".
+                05 DISPLAY-LAST-NAME  PIC X(20).
+                05 PROMPT-2           PIC X(6) VALUE "FIRST:".
+                05 DISPLAY-FIRST-NAME PIC X(20).
+                05 PROMPT-3           PIC X(3) VALUE "NO:".
+                05 DISPLAY-NUMBER     PIC X(15).
+
+       01  SEARCH-LAST-NAME           PIC X(20).
+       01  SEARCH-LENGTH              PIC 99.
+       01  MATCH-COUNT                PIC 999.
+
+       01  END-OF-FILE                PIC X.
+       01  SCREEN-LINES               PIC 99.
+       01  A-DUMMY                    PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM GET-SEARCH-NAME.
+            MOVE ZEROES TO SCREEN-LINES.
+            MOVE ZEROES TO MATCH-COUNT.
+            MOVE "N" TO END-OF-FILE.
+            PERFORM READ-NEXT-RECORD.
+            PERFORM DISPLAY-RECORDS
+                 UNTIL END-OF-FILE = "Y".
+            PERFORM DISPLAY-MATCH-COUNT.
+            PERFORM CLOSING-PROCEDURE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+                 OPEN INPUT PHONE-FILE.
+
+       CLOSING-PROCEDURE.
+                 CLOSE PHONE-FILE.
+
+       GET-SEARCH-NAME.
+                 MOVE SPACE TO SEARCH-LAST-NAME.
+                 DISPLAY "LAST NAME (OR PARTIAL) TO FIND ? ".
+                 ACCEPT SEARCH-LAST-NAME.
+                 PERFORM NORMALIZE-SEARCH-NAME-CASE.
+                 PERFORM GET-SEARCH-LENGTH.
+
+      * NORMALIZE-SEARCH-NAME-CASE PUTS THE ENTERED SEARCH TEXT IN THE
+      * SAME "FIRST LETTER CAPITALIZED" FORM THE ADD PROGRAMS STORE
+      * NAMES IN, SO THE PARTIAL-NAME COMPARE BELOW MATCHES REGARDLESS
+      * OF HOW THE OPERATOR TYPED IT.
+       NORMALIZE-SEARCH-NAME-CASE.
+                 IF SEARCH-LAST-NAME NOT = SPACE
+                           INSPECT SEARCH-LAST-NAME CONVERTING
+                                "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                                "abcdefghijklmnopqrstuvwxyz"
+                           INSPECT SEARCH-LAST-NAME (1:1) CONVERTING
+                                "abcdefghijklmnopqrstuvwxyz" TO
+                                "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       GET-SEARCH-LENGTH.
+                 MOVE ZEROES TO SEARCH-LENGTH.
+                 INSPECT SEARCH-LAST-NAME TALLYING
+                           SEARCH-LENGTH FOR CHARACTERS
+                           BEFORE INITIAL SPACE.
+
+       DISPLAY-RECORDS.
+                 IF SEARCH-LENGTH = ZERO OR
+                    PHONE-LAST-NAME (1:SEARCH-LENGTH) =
+                           SEARCH-LAST-NAME (1:SEARCH-LENGTH)
+                           PERFORM DISPLAY-FIELDS
+                           ADD 1 TO MATCH-COUNT.
+                 PERFORM READ-NEXT-RECORD.
+
+       DISPLAY-FIELDS.
+                 IF SCREEN-LINES = 15
+                           PERFORM PRESS-ENTER.
+                 MOVE PHONE-LAST-NAME TO DISPLAY-LAST-NAME.
+                 MOVE PHONE-FIRST-NAME TO DISPLAY-FIRST-NAME.
+                 MOVE PHONE-NUMBER TO DISPLAY-NUMBER.
+                 DISPLAY FIELDS-TO-DISPLAY.
+                 ADD 1 TO SCREEN-LINES.
+
+       READ-NEXT-RECORD.
+                 READ PHONE-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       DISPLAY-MATCH-COUNT.
+                 DISPLAY MATCH-COUNT " MATCHING RECORD(S) FOUND".
+
+       PRESS-ENTER.
+                 DISPLAY "PRESS ENTER TO CONTINUE..."
+                 ACCEPT A-DUMMY.
+                 MOVE 0 TO SCREEN-LINES.
+
+       END PROGRAM PHNFND01.
