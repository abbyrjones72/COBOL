@@ -17,24 +17,44 @@
       ********************* RANDELL FIX - BEGIN ************************
            SELECT CUSTOMER-FILE
                  ASSIGN TO "CUSTOMER.DAT"
-                 ORGANIZATION IS LINE SEQUENTIAL.
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CUSTOMER-FILE-STATUS.
 
       ********************* RANDELL FIX - END   ************************
+           SELECT OPTIONAL AUDIT-FILE
+                 ASSIGN TO "AUDIT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT OPTIONAL IMPORT-FILE
+                 ASSIGN TO "CUSTIMP.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS IMPORT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
 
        FD  CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD.
-           01 CUSTOMER-RECORD.
-                     05 CUSTOMER-LAST-NAME       PIC X(20).
-                     05 CUSTOMER-FIRST-NAME      PIC X(20).
-                     05 CUSTOMER-NUMBER          PIC X(15).
-                     05 CUSTOMER-EXTENSION       PIC X(5).
-                     05 CUSTOMER-FAX             PIC X(15).
-                     05 CUSTOMER-ADDRESS1        PIC X(25).
-                     05 CUSTOMER-CITY            PIC X(15).
-                     05 CUSTOMER-STATE           PIC X(15).
-                     05 CUSTOMER-ZIP             PIC X(15).
+           COPY WCUSTF.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           01 AUDIT-RECORD.
+                     05 AUDIT-DATE               PIC 9(6).
+                     05 AUDIT-TIME               PIC 9(8).
+                     05 AUDIT-PROGRAM-ID         PIC X(12).
+                     05 AUDIT-ACTION             PIC X(10).
+                     05 AUDIT-LAST-NAME          PIC X(20).
+                     05 AUDIT-FIRST-NAME         PIC X(20).
+                     05 AUDIT-OPERATOR-ID        PIC X(10).
+
+      * IMPORT-RECORD IS THE SAME LENGTH AS CUSTOMER-RECORD (WCUSTF) SO
+      * A BATCH-IMPORTED LINE CAN BE MOVED STRAIGHT ACROSS BYTE FOR
+      * BYTE; SEE THE PHNCUST01 CROSS-REFERENCE PROGRAM FOR THE SAME
+      * MIRRORED-LAYOUT APPROACH.
+       FD  IMPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  IMPORT-RECORD                         PIC X(213).
 
        WORKING-STORAGE SECTION.
 
@@ -45,25 +65,173 @@
            01 PROMPT-4     PIC X(3) VALUE "EXT".
            01 PROMPT-5     PIC X(3) VALUE "FAX".
            01 PROMPT-6     PIC X(8) VALUE "ADDRESS1".
+           01 PROMPT-6A    PIC X(8) VALUE "ADDRESS2".
            01 PROMPT-7     PIC X(4) VALUE "CITY".
            01 PROMPT-8     PIC X(5) VALUE "STATE".
            01 PROMPT-9     PIC X(3) VALUE "ZIP".
+           01 PROMPT-10    PIC X(5) VALUE "EMAIL".
+           01 PROMPT-11    PIC X(6) VALUE "STATUS".
 
            01 YES-NO       PIC X.
            01 ENTRY-OK     PIC X.
+           01 CUSTOMER-FILE-STATUS PIC XX.
+           01 AUDIT-FILE-STATUS    PIC XX.
+           01 IMPORT-FILE-STATUS   PIC XX.
+
+      * VARIABLES FOR BATCH IMPORT MODE
+           01 BATCH-MODE-ANSWER    PIC X.
+           01 IMPORT-END-OF-FILE   PIC X.
+
+      * VARIABLES FOR DOUBLE-KEY VERIFY MODE
+           01 DOUBLE-KEY-ANSWER       PIC X.
+           01 VERIFY-CUSTOMER-NUMBER  PIC X(15).
+           01 VERIFY-ZIP5-ENTRY       PIC X(5).
+
+      * VARIABLES FOR THE BEFORE/AFTER RECORD COUNT
+           01 RECORD-COUNT-BEFORE     PIC 9(7) VALUE ZERO.
+           01 RECORD-COUNT-AFTER      PIC 9(7) VALUE ZERO.
+           01 RECORD-COUNT-ADDED      PIC 9(7) VALUE ZERO.
+           01 COUNT-RECORD-COUNT      PIC 9(7).
+           01 COUNT-END-OF-FILE       PIC X.
+
+      * VARIABLES FOR THE WITHIN-FILE DUPLICATE CUSTOMER NUMBER CHECK
+           01 SAVE-CUSTOMER-RECORD          PIC X(213).
+           01 ENTERED-CUSTOMER-NUMBER       PIC X(15).
+           01 CUSTOMER-SCAN-END-OF-FILE     PIC X.
+           01 DUPLICATE-CUSTOMER-NUMBER-FOUND PIC X.
+           01 DUPLICATE-CUSTOMER-LAST-NAME  PIC X(20).
+           01 DUPLICATE-CUSTOMER-FIRST-NAME PIC X(20).
+           01 OVERRIDE-DUPLICATE-ANSWER     PIC X.
+
+      * VARIABLES FOR FORMATTING PHONE/FAX NUMBERS FOR CONFIRMATION
+           01 ONE-PHONE-NUMBER   PIC X(15).
+           01 DIGITS-ONLY        PIC X(15).
+           01 DIGIT-COUNT        PIC 99.
+           01 CHAR-INDEX         PIC 99.
+           01 ONE-CHARACTER      PIC X.
+           01 DISPLAY-PHONE-NUMBER.
+                     05 DISPLAY-PHONE-AREA      PIC 999.
+                     05 FILLER                  PIC X VALUE "-".
+                     05 DISPLAY-PHONE-EXCHANGE  PIC 999.
+                     05 FILLER                  PIC X VALUE "-".
+                     05 DISPLAY-PHONE-LINE      PIC 9999.
+
+           01 DISPLAY-FAX-NUMBER.
+                     05 DISPLAY-FAX-AREA        PIC 999.
+                     05 FILLER                  PIC X VALUE "-".
+                     05 DISPLAY-FAX-EXCHANGE    PIC 999.
+                     05 FILLER                  PIC X VALUE "-".
+                     05 DISPLAY-FAX-LINE        PIC 9999.
+
+      * TABLE OF VALID TWO-LETTER STATE/TERRITORY ABBREVIATIONS USED
+      * TO VALIDATE CUSTOMER-STATE.
+           01 STATE-CODE-TABLE-DATA.
+                     05 FILLER PIC X(2) VALUE "AL".
+                     05 FILLER PIC X(2) VALUE "AK".
+                     05 FILLER PIC X(2) VALUE "AZ".
+                     05 FILLER PIC X(2) VALUE "AR".
+                     05 FILLER PIC X(2) VALUE "CA".
+                     05 FILLER PIC X(2) VALUE "CO".
+                     05 FILLER PIC X(2) VALUE "CT".
+                     05 FILLER PIC X(2) VALUE "DE".
+                     05 FILLER PIC X(2) VALUE "DC".
+                     05 FILLER PIC X(2) VALUE "FL".
+                     05 FILLER PIC X(2) VALUE "GA".
+                     05 FILLER PIC X(2) VALUE "HI".
+                     05 FILLER PIC X(2) VALUE "ID".
+                     05 FILLER PIC X(2) VALUE "IL".
+                     05 FILLER PIC X(2) VALUE "IN".
+                     05 FILLER PIC X(2) VALUE "IA".
+                     05 FILLER PIC X(2) VALUE "KS".
+                     05 FILLER PIC X(2) VALUE "KY".
+                     05 FILLER PIC X(2) VALUE "LA".
+                     05 FILLER PIC X(2) VALUE "ME".
+                     05 FILLER PIC X(2) VALUE "MD".
+                     05 FILLER PIC X(2) VALUE "MA".
+                     05 FILLER PIC X(2) VALUE "MI".
+                     05 FILLER PIC X(2) VALUE "MN".
+                     05 FILLER PIC X(2) VALUE "MS".
+                     05 FILLER PIC X(2) VALUE "MO".
+                     05 FILLER PIC X(2) VALUE "MT".
+                     05 FILLER PIC X(2) VALUE "NE".
+                     05 FILLER PIC X(2) VALUE "NV".
+                     05 FILLER PIC X(2) VALUE "NH".
+                     05 FILLER PIC X(2) VALUE "NJ".
+                     05 FILLER PIC X(2) VALUE "NM".
+                     05 FILLER PIC X(2) VALUE "NY".
+                     05 FILLER PIC X(2) VALUE "NC".
+                     05 FILLER PIC X(2) VALUE "ND".
+                     05 FILLER PIC X(2) VALUE "OH".
+                     05 FILLER PIC X(2) VALUE "OK".
+                     05 FILLER PIC X(2) VALUE "OR".
+                     05 FILLER PIC X(2) VALUE "PA".
+                     05 FILLER PIC X(2) VALUE "RI".
+                     05 FILLER PIC X(2) VALUE "SC".
+                     05 FILLER PIC X(2) VALUE "SD".
+                     05 FILLER PIC X(2) VALUE "TN".
+                     05 FILLER PIC X(2) VALUE "TX".
+                     05 FILLER PIC X(2) VALUE "UT".
+                     05 FILLER PIC X(2) VALUE "VT".
+                     05 FILLER PIC X(2) VALUE "VA".
+                     05 FILLER PIC X(2) VALUE "WA".
+                     05 FILLER PIC X(2) VALUE "WV".
+                     05 FILLER PIC X(2) VALUE "WI".
+                     05 FILLER PIC X(2) VALUE "WY".
+           01 STATE-CODE-TABLE REDEFINES STATE-CODE-TABLE-DATA.
+                     05 STATE-CODE-ENTRY OCCURS 51 TIMES PIC X(2).
+
+           01 STATE-SUBSCRIPT   PIC 99.
+           01 STATE-MATCH-FOUND PIC X.
+
+      * SCREEN-ENTRY FIELDS FOR THE NUMERIC EXTENSION/ZIP CODE. THE
+      * OPERATOR TYPES INTO THESE ALPHANUMERIC FIELDS SO A BLANK ENTRY
+      * CAN BE TOLD APART FROM A BAD ONE BEFORE THE VALUE IS MOVED INTO
+      * THE ACTUAL NUMERIC RECORD FIELD.
+           01 EXTENSION-ENTRY   PIC X(5).
+           01 ZIP5-ENTRY        PIC X(5).
+           01 ZIP4-ENTRY        PIC X(4).
+           01 CONVERSION-OK     PIC X.
+
+           01 OPERATOR-ID       PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM OPENING-PROCEDURE.
-            MOVE "Y" TO YES-NO.
-            PERFORM ADD-RECORDS
-                           UNTIL YES-NO = "N".
+            DISPLAY "IMPORT RECORDS FROM CUSTIMP.DAT (Y/N)? "
+                    WITH NO ADVANCING.
+            ACCEPT BATCH-MODE-ANSWER.
+            IF BATCH-MODE-ANSWER = "y"
+                      MOVE "Y" TO BATCH-MODE-ANSWER.
+            IF BATCH-MODE-ANSWER = "Y"
+                      PERFORM BATCH-IMPORT-RECORDS
+            ELSE
+                      DISPLAY "DOUBLE-KEY VERIFY PHONE NUMBER (Y/N)? "
+                              WITH NO ADVANCING
+                      ACCEPT DOUBLE-KEY-ANSWER
+                      IF DOUBLE-KEY-ANSWER = "y"
+                                MOVE "Y" TO DOUBLE-KEY-ANSWER
+                      MOVE "Y" TO YES-NO
+                      PERFORM ADD-RECORDS
+                                     UNTIL YES-NO = "N".
             PERFORM CLOSING-PROCEDURE.
             STOP RUN.
 
       * OPENING AND CLOSING
        OPENING-PROCEDURE.
+           PERFORM GET-OPERATOR-ID.
+           PERFORM COUNT-CUSTOMER-RECORDS.
+           MOVE COUNT-RECORD-COUNT TO RECORD-COUNT-BEFORE.
            OPEN EXTEND CUSTOMER-FILE.
+           IF CUSTOMER-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO OPEN CUSTOMER FILE - STATUS "
+                             CUSTOMER-FILE-STATUS
+                     STOP RUN.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = "00" AND AUDIT-FILE-STATUS
+                                                     NOT = "05"
+                     DISPLAY "UNABLE TO OPEN AUDIT FILE - STATUS "
+                             AUDIT-FILE-STATUS
+                     STOP RUN.
 
        ADD-RECORDS.
 
@@ -73,33 +241,227 @@
            PERFORM ADD-THIS-RECORD.
            PERFORM GO-AGAIN.
 
+      * BATCH-IMPORT-RECORDS READS CUSTIMP.DAT ONE LINE AT A TIME AND
+      * ADDS EACH RECORD THE SAME WAY AN OPERATOR WOULD AT THE
+      * CONSOLE, WITHOUT STOPPING TO PROMPT FOR EACH FIELD.
+       BATCH-IMPORT-RECORDS.
+           OPEN INPUT IMPORT-FILE.
+           IF IMPORT-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO OPEN CUSTIMP.DAT - STATUS "
+                             IMPORT-FILE-STATUS
+           ELSE
+                     MOVE "N" TO IMPORT-END-OF-FILE
+                     PERFORM READ-NEXT-IMPORT-RECORD
+                     PERFORM IMPORT-ONE-RECORD
+                          UNTIL IMPORT-END-OF-FILE = "Y"
+                     CLOSE IMPORT-FILE.
+
+       READ-NEXT-IMPORT-RECORD.
+           READ IMPORT-FILE NEXT RECORD
+                     AT END
+                     MOVE "Y" TO IMPORT-END-OF-FILE.
+
+       IMPORT-ONE-RECORD.
+           MOVE IMPORT-RECORD TO CUSTOMER-RECORD.
+           PERFORM NORMALIZE-NAME-CASE.
+           PERFORM VALIDATE-IMPORT-NUMBER-FIELDS.
+           PERFORM VALIDATE-FIELDS.
+           IF ENTRY-OK = "Y"
+                     PERFORM ADD-THIS-RECORD
+           ELSE
+                     DISPLAY "SKIPPED: " CUSTOMER-LAST-NAME " "
+                             CUSTOMER-FIRST-NAME.
+           PERFORM READ-NEXT-IMPORT-RECORD.
+
+      * VALIDATE-IMPORT-NUMBER-FIELDS CHECKS THE NUMERIC FIELDS OF A
+      * BATCH-IMPORTED RECORD THE SAME WAY CONVERT-ENTERED-NUMBER-
+      * FIELDS CHECKS THEM FOR INTERACTIVE ENTRY, SETTING CONVERSION-OK
+      * SO VALIDATE-FIELDS REJECTS THE RECORD IF CUSTIMP.DAT PUT
+      * ANYTHING BUT DIGITS IN THESE COLUMNS.
+       VALIDATE-IMPORT-NUMBER-FIELDS.
+           MOVE "Y" TO CONVERSION-OK.
+           IF CUSTOMER-EXTENSION NOT NUMERIC
+                     MOVE "N" TO CONVERSION-OK.
+           IF CUSTOMER-ZIP NOT NUMERIC
+                     MOVE "N" TO CONVERSION-OK.
+           IF CUSTOMER-ZIP-PLUS4 NOT NUMERIC
+                     MOVE "N" TO CONVERSION-OK.
+
        CLOSING-PROCEDURE.
            CLOSE CUSTOMER-FILE.
+           CLOSE AUDIT-FILE.
+           PERFORM COUNT-CUSTOMER-RECORDS.
+           MOVE COUNT-RECORD-COUNT TO RECORD-COUNT-AFTER.
+           PERFORM PRINT-RECORD-COUNTS.
+
+      * COUNT-CUSTOMER-RECORDS OPENS CUSTOMER-FILE FOR INPUT LONG
+      * ENOUGH TO COUNT ITS RECORDS, THE SAME WAY CUSTCNT01 DOES,
+      * SO THE OPERATOR CAN SEE HOW MANY RECORDS WERE ADDED THIS RUN
+      * WITHOUT HAVING TO RUN THAT UTILITY SEPARATELY.
+       COUNT-CUSTOMER-RECORDS.
+           MOVE ZERO TO COUNT-RECORD-COUNT.
+           OPEN INPUT CUSTOMER-FILE.
+           IF CUSTOMER-FILE-STATUS = "00"
+                     MOVE "N" TO COUNT-END-OF-FILE
+                     PERFORM COUNT-READ-NEXT-RECORD
+                     PERFORM COUNT-ONE-RECORD
+                          UNTIL COUNT-END-OF-FILE = "Y"
+                     CLOSE CUSTOMER-FILE.
+
+       COUNT-READ-NEXT-RECORD.
+           READ CUSTOMER-FILE NEXT RECORD
+                     AT END
+                     MOVE "Y" TO COUNT-END-OF-FILE.
+
+       COUNT-ONE-RECORD.
+           ADD 1 TO COUNT-RECORD-COUNT.
+           PERFORM COUNT-READ-NEXT-RECORD.
+
+       PRINT-RECORD-COUNTS.
+           COMPUTE RECORD-COUNT-ADDED =
+                     RECORD-COUNT-AFTER - RECORD-COUNT-BEFORE.
+           DISPLAY "CUSTOMER RECORDS BEFORE THIS RUN: "
+                   RECORD-COUNT-BEFORE.
+           DISPLAY "CUSTOMER RECORDS AFTER THIS RUN:  "
+                   RECORD-COUNT-AFTER.
+           DISPLAY "RECORDS ADDED THIS RUN:           "
+                   RECORD-COUNT-ADDED.
 
        GET-FIELDS.
            MOVE SPACE TO CUSTOMER-RECORD.
+           MOVE ZERO TO CUSTOMER-LAST-CONTACT-DATE.
+           MOVE ZERO TO CUSTOMER-EXTENSION.
+           MOVE ZERO TO CUSTOMER-ZIP.
+           MOVE ZERO TO CUSTOMER-ZIP-PLUS4.
            DISPLAY PROMPT-1 " ? ".
            ACCEPT CUSTOMER-LAST-NAME.
            DISPLAY PROMPT-2 " ? ".
            ACCEPT CUSTOMER-FIRST-NAME.
            DISPLAY PROMPT-3 " ? ".
            ACCEPT CUSTOMER-NUMBER.
+           PERFORM FORMAT-AND-CONFIRM-NUMBER.
+           IF DOUBLE-KEY-ANSWER = "Y"
+                     PERFORM VERIFY-NUMBER-ENTRY.
            DISPLAY PROMPT-4 " ? ".
-           ACCEPT CUSTOMER-EXTENSION.
+           ACCEPT EXTENSION-ENTRY.
            DISPLAY PROMPT-5 " ? ".
            ACCEPT CUSTOMER-FAX.
+           PERFORM FORMAT-AND-CONFIRM-FAX.
            DISPLAY PROMPT-6 " ? ".
            ACCEPT CUSTOMER-ADDRESS1.
+           DISPLAY PROMPT-6A " ? ".
+           ACCEPT CUSTOMER-ADDRESS2.
            DISPLAY PROMPT-7 " ? ".
            ACCEPT CUSTOMER-CITY.
            DISPLAY PROMPT-8 " ? ".
            ACCEPT CUSTOMER-STATE.
            DISPLAY PROMPT-9 " ? ".
-           ACCEPT CUSTOMER-ZIP.
+           ACCEPT ZIP5-ENTRY.
+           IF DOUBLE-KEY-ANSWER = "Y"
+                     PERFORM VERIFY-ZIP-ENTRY.
+           DISPLAY "ZIP+4 (BLANK IF NONE) ? ".
+           ACCEPT ZIP4-ENTRY.
+           DISPLAY PROMPT-10 " ? ".
+           ACCEPT CUSTOMER-EMAIL.
+           DISPLAY PROMPT-11 " (A=ACTIVE, I=INACTIVE, C=CLOSED) ? ".
+           ACCEPT CUSTOMER-STATUS.
+           PERFORM NORMALIZE-NAME-CASE.
+           PERFORM CONVERT-ENTERED-NUMBER-FIELDS.
            PERFORM VALIDATE-FIELDS.
 
+      * NORMALIZE-NAME-CASE PUTS THE ENTERED NAME IN A CONSISTENT
+      * "FIRST LETTER CAPITALIZED" FORM SO THE SAME PERSON DOES NOT
+      * END UP FILED UNDER SEVERAL DIFFERENT CAPITALIZATIONS.
+       NORMALIZE-NAME-CASE.
+           IF CUSTOMER-LAST-NAME NOT = SPACE
+                     INSPECT CUSTOMER-LAST-NAME CONVERTING
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                          "abcdefghijklmnopqrstuvwxyz"
+                     INSPECT CUSTOMER-LAST-NAME (1:1) CONVERTING
+                          "abcdefghijklmnopqrstuvwxyz" TO
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           IF CUSTOMER-FIRST-NAME NOT = SPACE
+                     INSPECT CUSTOMER-FIRST-NAME CONVERTING
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                          "abcdefghijklmnopqrstuvwxyz"
+                     INSPECT CUSTOMER-FIRST-NAME (1:1) CONVERTING
+                          "abcdefghijklmnopqrstuvwxyz" TO
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+      * FORMAT-AND-CONFIRM-NUMBER REDISPLAYS THE PHONE NUMBER JUST
+      * ENTERED THROUGH AN EDITED PICTURE SO THE OPERATOR CAN CATCH A
+      * MISKEYED DIGIT BEFORE THE RECORD IS WRITTEN.
+       FORMAT-AND-CONFIRM-NUMBER.
+           MOVE CUSTOMER-NUMBER TO ONE-PHONE-NUMBER.
+           PERFORM EXTRACT-DIGITS.
+           IF DIGIT-COUNT = 10
+                     MOVE DIGITS-ONLY (1:3) TO DISPLAY-PHONE-AREA
+                     MOVE DIGITS-ONLY (4:3) TO DISPLAY-PHONE-EXCHANGE
+                     MOVE DIGITS-ONLY (7:4) TO DISPLAY-PHONE-LINE
+                     DISPLAY "NUMBER ON FILE AS: " DISPLAY-PHONE-NUMBER.
+
+      * VERIFY-NUMBER-ENTRY MAKES THE OPERATOR RE-KEY THE PHONE NUMBER
+      * A SECOND TIME SO A TRANSPOSED OR MISKEYED DIGIT IS CAUGHT BY A
+      * MISMATCH INSTEAD OF SLIPPING THROUGH ON A CONFIRM-BY-DISPLAY
+      * ALONE. VALIDATE-DOUBLE-KEY-NUMBER REJECTS THE ENTRY IF THE TWO
+      * DO NOT AGREE.
+       VERIFY-NUMBER-ENTRY.
+           DISPLAY "RE-ENTER " PROMPT-3 " TO VERIFY ? ".
+           ACCEPT VERIFY-CUSTOMER-NUMBER.
+
+      * VERIFY-ZIP-ENTRY MAKES THE OPERATOR RE-KEY THE ZIP CODE A
+      * SECOND TIME, THE SAME DOUBLE-KEY IDEA AS VERIFY-NUMBER-ENTRY.
+       VERIFY-ZIP-ENTRY.
+           DISPLAY "RE-ENTER " PROMPT-9 " TO VERIFY ? ".
+           ACCEPT VERIFY-ZIP5-ENTRY.
+
+       FORMAT-AND-CONFIRM-FAX.
+           MOVE CUSTOMER-FAX TO ONE-PHONE-NUMBER.
+           PERFORM EXTRACT-DIGITS.
+           IF DIGIT-COUNT = 10
+                     MOVE DIGITS-ONLY (1:3) TO DISPLAY-FAX-AREA
+                     MOVE DIGITS-ONLY (4:3) TO DISPLAY-FAX-EXCHANGE
+                     MOVE DIGITS-ONLY (7:4) TO DISPLAY-FAX-LINE
+                     DISPLAY "FAX ON FILE AS:    " DISPLAY-FAX-NUMBER.
+
+      * EXTRACT-DIGITS STRIPS ALL NON-DIGIT CHARACTERS OUT OF
+      * ONE-PHONE-NUMBER, LEAVING DIGITS-ONLY/DIGIT-COUNT BEHIND.
+       EXTRACT-DIGITS.
+           MOVE SPACE TO DIGITS-ONLY.
+           MOVE ZEROES TO DIGIT-COUNT.
+           PERFORM STRIP-ONE-CHARACTER
+                     VARYING CHAR-INDEX FROM 1 BY 1
+                     UNTIL CHAR-INDEX > 15.
+
+       STRIP-ONE-CHARACTER.
+           MOVE ONE-PHONE-NUMBER (CHAR-INDEX:1) TO ONE-CHARACTER.
+           IF ONE-CHARACTER IS NUMERIC
+                     ADD 1 TO DIGIT-COUNT
+                     MOVE ONE-CHARACTER TO
+                               DIGITS-ONLY (DIGIT-COUNT:1).
+
        ADD-THIS-RECORD.
            WRITE CUSTOMER-RECORD.
+           IF CUSTOMER-FILE-STATUS NOT = "00"
+                     DISPLAY "ERROR WRITING CUSTOMER FILE - STATUS "
+                             CUSTOMER-FILE-STATUS
+                     STOP RUN.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      * WRITE-AUDIT-RECORD LOGS EACH SUCCESSFUL ADD TO THE SHARED
+      * AUDIT TRAIL SO WE KNOW WHO ADDED WHAT AND WHEN.
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE "CUSTADD01RW" TO AUDIT-PROGRAM-ID.
+           MOVE "ADD" TO AUDIT-ACTION.
+           MOVE CUSTOMER-LAST-NAME TO AUDIT-LAST-NAME.
+           MOVE CUSTOMER-FIRST-NAME TO AUDIT-FIRST-NAME.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           WRITE AUDIT-RECORD.
+           IF AUDIT-FILE-STATUS NOT = "00"
+                     DISPLAY "ERROR WRITING AUDIT FILE - STATUS "
+                             AUDIT-FILE-STATUS.
 
        GO-AGAIN.
            DISPLAY "GO AGAIN?".
@@ -114,5 +476,168 @@
            IF CUSTOMER-LAST-NAME = SPACE
                      DISPLAY "LAST NAME MUST BE ENTERED"
                      MOVE "N" TO ENTRY-OK.
+           IF CUSTOMER-STATUS NOT = "A" AND NOT = "I"
+                     AND NOT = "C"
+                     DISPLAY "STATUS MUST BE A, I, OR C"
+                     MOVE "N" TO ENTRY-OK.
+           IF ENTRY-OK = "Y"
+                     PERFORM VALIDATE-STATE.
+           IF ENTRY-OK = "Y" AND CONVERSION-OK = "N"
+                     DISPLAY "EXTENSION AND ZIP MUST BE NUMERIC"
+                     MOVE "N" TO ENTRY-OK.
+           IF ENTRY-OK = "Y"
+                     PERFORM VALIDATE-DOUBLE-KEY-NUMBER.
+           IF ENTRY-OK = "Y"
+                     PERFORM VALIDATE-DOUBLE-KEY-ZIP.
+           IF ENTRY-OK = "Y"
+                     PERFORM APPLY-NUMBER-FORMATTING.
+           IF ENTRY-OK = "Y" AND CUSTOMER-NUMBER NOT = SPACE
+                     PERFORM CHECK-CUSTOMER-FILE-FOR-DUPLICATE.
+
+      * VALIDATE-DOUBLE-KEY-NUMBER ONLY APPLIES WHEN DOUBLE-KEY VERIFY
+      * MODE WAS TURNED ON AT THE START OF THE RUN; BATCH-IMPORTED
+      * RECORDS ARE NOT OPERATOR-TYPED SO THEY NEVER SET
+      * DOUBLE-KEY-ANSWER AND SKIP THIS CHECK.
+       VALIDATE-DOUBLE-KEY-NUMBER.
+           IF DOUBLE-KEY-ANSWER = "Y" AND
+              VERIFY-CUSTOMER-NUMBER NOT = CUSTOMER-NUMBER
+                     DISPLAY "NUMBERS DO NOT MATCH - PLEASE RE-ENTER"
+                     MOVE "N" TO ENTRY-OK.
+
+      * VALIDATE-DOUBLE-KEY-ZIP IS THE SAME DOUBLE-KEY CHECK AS
+      * VALIDATE-DOUBLE-KEY-NUMBER, APPLIED TO THE ZIP CODE.
+       VALIDATE-DOUBLE-KEY-ZIP.
+           IF DOUBLE-KEY-ANSWER = "Y" AND
+              VERIFY-ZIP5-ENTRY NOT = ZIP5-ENTRY
+                     DISPLAY "ZIP CODES DO NOT MATCH - PLEASE RE-ENTER"
+                     MOVE "N" TO ENTRY-OK.
+
+      * APPLY-NUMBER-FORMATTING REWRITES CUSTOMER-NUMBER AND
+      * CUSTOMER-FAX INTO THE SAME EDITED FORM FORMAT-AND-CONFIRM-
+      * NUMBER/FAX ALREADY DISPLAY FOR CONFIRMATION, SO EVERY RECORD
+      * ON CUSTOMER.DAT ENDS UP WITH CONSISTENT FORMATTING. THIS RUNS
+      * AFTER THE DOUBLE-KEY CHECKS SO THOSE STILL COMPARE THE RAW
+      * DIGITS THE OPERATOR ACTUALLY KEYED.
+       APPLY-NUMBER-FORMATTING.
+           MOVE CUSTOMER-NUMBER TO ONE-PHONE-NUMBER.
+           PERFORM EXTRACT-DIGITS.
+           IF DIGIT-COUNT = 10
+                     MOVE DIGITS-ONLY (1:3) TO DISPLAY-PHONE-AREA
+                     MOVE DIGITS-ONLY (4:3) TO DISPLAY-PHONE-EXCHANGE
+                     MOVE DIGITS-ONLY (7:4) TO DISPLAY-PHONE-LINE
+                     MOVE DISPLAY-PHONE-NUMBER TO CUSTOMER-NUMBER.
+           MOVE CUSTOMER-FAX TO ONE-PHONE-NUMBER.
+           PERFORM EXTRACT-DIGITS.
+           IF DIGIT-COUNT = 10
+                     MOVE DIGITS-ONLY (1:3) TO DISPLAY-FAX-AREA
+                     MOVE DIGITS-ONLY (4:3) TO DISPLAY-FAX-EXCHANGE
+                     MOVE DIGITS-ONLY (7:4) TO DISPLAY-FAX-LINE
+                     MOVE DISPLAY-FAX-NUMBER TO CUSTOMER-FAX.
+
+      * CHECK-CUSTOMER-FILE-FOR-DUPLICATE SCANS THE CUSTOMER FILE FOR
+      * A DIFFERENT RECORD ALREADY CARRYING THIS SAME CUSTOMER NUMBER.
+      * CUSTOMER-FILE IS HELD OPEN EXTEND FOR THE WHOLE ADD SESSION,
+      * SO IT IS CLOSED AND BRIEFLY REOPENED FOR INPUT TO SCAN IT, THE
+      * SAME WAY COUNT-CUSTOMER-RECORDS DOES, THEN REOPENED EXTEND SO
+      * THE SESSION CAN CONTINUE APPENDING. A MATCH ONLY BLOCKS THE
+      * ADD IF THE OPERATOR DOES NOT EXPLICITLY OVERRIDE IT.
+       CHECK-CUSTOMER-FILE-FOR-DUPLICATE.
+           MOVE CUSTOMER-RECORD TO SAVE-CUSTOMER-RECORD.
+           MOVE CUSTOMER-NUMBER TO ENTERED-CUSTOMER-NUMBER.
+           MOVE "N" TO DUPLICATE-CUSTOMER-NUMBER-FOUND.
+           CLOSE CUSTOMER-FILE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF CUSTOMER-FILE-STATUS = "00"
+                     MOVE "N" TO CUSTOMER-SCAN-END-OF-FILE
+                     PERFORM SCAN-NEXT-CUSTOMER-RECORD
+                     PERFORM SCAN-ONE-CUSTOMER-RECORD
+                          UNTIL CUSTOMER-SCAN-END-OF-FILE = "Y" OR
+                                DUPLICATE-CUSTOMER-NUMBER-FOUND = "Y"
+                     CLOSE CUSTOMER-FILE.
+           OPEN EXTEND CUSTOMER-FILE.
+           MOVE SAVE-CUSTOMER-RECORD TO CUSTOMER-RECORD.
+           IF DUPLICATE-CUSTOMER-NUMBER-FOUND = "Y"
+                     DISPLAY "WARNING - CUSTOMER NUMBER ALREADY ON "
+                             "FILE FOR: " DUPLICATE-CUSTOMER-LAST-NAME
+                             " " DUPLICATE-CUSTOMER-FIRST-NAME
+                     DISPLAY "ADD ANYWAY (Y/N)? " WITH NO ADVANCING
+                     ACCEPT OVERRIDE-DUPLICATE-ANSWER
+                     IF OVERRIDE-DUPLICATE-ANSWER = "y"
+                               MOVE "Y" TO OVERRIDE-DUPLICATE-ANSWER
+                     IF OVERRIDE-DUPLICATE-ANSWER NOT = "Y"
+                               DISPLAY "DUPLICATE CUSTOMER NUMBER - "
+                                       "ENTRY REJECTED"
+                               MOVE "N" TO ENTRY-OK.
+
+       SCAN-NEXT-CUSTOMER-RECORD.
+           READ CUSTOMER-FILE NEXT RECORD
+                     AT END
+                     MOVE "Y" TO CUSTOMER-SCAN-END-OF-FILE.
+
+       SCAN-ONE-CUSTOMER-RECORD.
+           IF CUSTOMER-NUMBER = ENTERED-CUSTOMER-NUMBER
+                     MOVE "Y" TO DUPLICATE-CUSTOMER-NUMBER-FOUND
+                     MOVE CUSTOMER-LAST-NAME TO
+                          DUPLICATE-CUSTOMER-LAST-NAME
+                     MOVE CUSTOMER-FIRST-NAME TO
+                          DUPLICATE-CUSTOMER-FIRST-NAME
+           ELSE
+                     PERFORM SCAN-NEXT-CUSTOMER-RECORD.
+
+      * VALIDATE-STATE MAKES SURE CUSTOMER-STATE IS ONE OF THE 50
+      * STATES, DC, OR IS LEFT BLANK.
+       VALIDATE-STATE.
+           IF CUSTOMER-STATE NOT = SPACE
+                     INSPECT CUSTOMER-STATE CONVERTING
+                          "abcdefghijklmnopqrstuvwxyz" TO
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                     MOVE "N" TO STATE-MATCH-FOUND
+                     PERFORM FIND-STATE-CODE
+                          VARYING STATE-SUBSCRIPT FROM 1 BY 1
+                          UNTIL STATE-SUBSCRIPT > 51
+                     IF STATE-MATCH-FOUND = "N"
+                          DISPLAY "STATE MUST BE A VALID 2-LETTER "
+                                  "STATE ABBREVIATION"
+                          MOVE "N" TO ENTRY-OK.
+
+       FIND-STATE-CODE.
+           IF STATE-MATCH-FOUND = "N" AND
+              STATE-CODE-ENTRY (STATE-SUBSCRIPT) = CUSTOMER-STATE (1:2)
+                     MOVE "Y" TO STATE-MATCH-FOUND.
+
+      * CONVERT-ENTERED-NUMBER-FIELDS MOVES THE EXTENSION AND ZIP
+      * FIELDS FROM THE ALPHANUMERIC SCREEN-ENTRY FIELDS INTO THE
+      * ACTUAL NUMERIC RECORD FIELDS, TREATING A BLANK ENTRY AS ZERO
+      * (NONE ON FILE) AND FLAGGING ANYTHING ELSE THAT IS NOT NUMERIC.
+      * THIS ONLY RUNS FOR INTERACTIVE ENTRY - A BATCH-IMPORTED RECORD
+      * ARRIVES WITH THESE FIELDS ALREADY IN NUMERIC FORM.
+       CONVERT-ENTERED-NUMBER-FIELDS.
+           MOVE "Y" TO CONVERSION-OK.
+           IF EXTENSION-ENTRY = SPACE
+                     MOVE ZERO TO CUSTOMER-EXTENSION
+           ELSE
+                     IF EXTENSION-ENTRY IS NUMERIC
+                               MOVE EXTENSION-ENTRY TO
+                                    CUSTOMER-EXTENSION
+                     ELSE
+                               MOVE "N" TO CONVERSION-OK.
+           IF ZIP5-ENTRY = SPACE
+                     MOVE ZERO TO CUSTOMER-ZIP
+           ELSE
+                     IF ZIP5-ENTRY IS NUMERIC
+                               MOVE ZIP5-ENTRY TO CUSTOMER-ZIP
+                     ELSE
+                               MOVE "N" TO CONVERSION-OK.
+           IF ZIP4-ENTRY = SPACE
+                     MOVE ZERO TO CUSTOMER-ZIP-PLUS4
+           ELSE
+                     IF ZIP4-ENTRY IS NUMERIC
+                               MOVE ZIP4-ENTRY TO CUSTOMER-ZIP-PLUS4
+                     ELSE
+                               MOVE "N" TO CONVERSION-OK.
+
+      * GET-OPERATOR-ID IS SHARED ACROSS PROGRAMS THAT NEED TO KNOW WHO
+      * IS RUNNING THEM - SEE COPYBOOKS/OPERSGN.CPY.
+       COPY OPERSGN.
 
        END PROGRAM CUSTADD01RW.
