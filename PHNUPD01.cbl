@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHNUPD01.
+      ******************************************************************
+      * This program looks up a record on the phone file by last name
+      * and first name, and lets the operator change the PHONE-NUMBER
+      * or PHONE-EXTENSION, or remove the record entirely.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT PHONE-FILE
+                           ASSIGN TO "PHONE.DAT"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS PHONE-NAME-KEY
+                           FILE STATUS IS PHONE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY WPHONEF.
+
+       WORKING-STORAGE SECTION.
+
+      * VARIABLES FOR SCREEN ENTRY
+           01 PROMPT-1     PIC X(9) VALUE "LAST NAME".
+           01 PROMPT-2     PIC X(10) VALUE "FIRST NAME".
+           01 PROMPT-3     PIC X(6) VALUE "NUMBER".
+           01 PROMPT-4     PIC X(3) VALUE "EXT".
+
+           01 PHONE-FILE-STATUS  PIC X(2).
+           01 YES-NO             PIC X.
+           01 RECORD-FOUND       PIC X.
+           01 ACTION-CODE        PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE.
+            MOVE "Y" TO YES-NO.
+            PERFORM PROCESS-RECORDS
+                           UNTIL YES-NO = "N".
+            PERFORM CLOSING-PROCEDURE.
+            STOP RUN.
+
+      * OPENING AND CLOSING
+       OPENING-PROCEDURE.
+           OPEN I-O PHONE-FILE.
+           IF PHONE-FILE-STATUS NOT = "00"
+                     DISPLAY "UNABLE TO OPEN PHONE.DAT - STATUS "
+                               PHONE-FILE-STATUS
+                     STOP RUN.
+
+       CLOSING-PROCEDURE.
+           CLOSE PHONE-FILE.
+
+       PROCESS-RECORDS.
+           PERFORM GET-LOOKUP-KEY.
+           PERFORM READ-THE-RECORD.
+           IF RECORD-FOUND = "Y"
+                     PERFORM DISPLAY-THE-RECORD
+                     PERFORM GET-ACTION
+                     PERFORM DO-THE-ACTION
+           ELSE
+                     DISPLAY "NO RECORD ON FILE FOR THAT NAME".
+           PERFORM GO-AGAIN.
+
+       GET-LOOKUP-KEY.
+           MOVE SPACE TO PHONE-LAST-NAME PHONE-FIRST-NAME.
+           DISPLAY PROMPT-1 " ? ".
+           ACCEPT PHONE-LAST-NAME.
+           DISPLAY PROMPT-2 " ? ".
+           ACCEPT PHONE-FIRST-NAME.
+           PERFORM NORMALIZE-NAME-CASE.
+
+      * NORMALIZE-NAME-CASE PUTS THE ENTERED NAME IN THE SAME
+      * "FIRST LETTER CAPITALIZED" FORM THE ADD PROGRAMS STORE IT IN,
+      * SO THE KEYED READ BELOW MATCHES REGARDLESS OF HOW THE OPERATOR
+      * TYPED THE NAME.
+       NORMALIZE-NAME-CASE.
+           IF PHONE-LAST-NAME NOT = SPACE
+                     INSPECT PHONE-LAST-NAME CONVERTING
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                          "abcdefghijklmnopqrstuvwxyz"
+                     INSPECT PHONE-LAST-NAME (1:1) CONVERTING
+                          "abcdefghijklmnopqrstuvwxyz" TO
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           IF PHONE-FIRST-NAME NOT = SPACE
+                     INSPECT PHONE-FIRST-NAME CONVERTING
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                          "abcdefghijklmnopqrstuvwxyz"
+                     INSPECT PHONE-FIRST-NAME (1:1) CONVERTING
+                          "abcdefghijklmnopqrstuvwxyz" TO
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       READ-THE-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ PHONE-FILE
+                     INVALID KEY
+                     MOVE "N" TO RECORD-FOUND.
+
+       DISPLAY-THE-RECORD.
+           DISPLAY PROMPT-1 ": " PHONE-LAST-NAME.
+           DISPLAY PROMPT-2 ": " PHONE-FIRST-NAME.
+           DISPLAY PROMPT-3 ": " PHONE-NUMBER.
+           DISPLAY PROMPT-4 ": " PHONE-EXTENSION.
+
+       GET-ACTION.
+           DISPLAY "(U)PDATE, (D)ELETE, OR (N)OTHING?".
+           ACCEPT ACTION-CODE.
+
+       DO-THE-ACTION.
+           IF ACTION-CODE = "u"
+                     MOVE "U" TO ACTION-CODE.
+           IF ACTION-CODE = "d"
+                     MOVE "D" TO ACTION-CODE.
+           IF ACTION-CODE = "U"
+                     PERFORM UPDATE-THE-RECORD.
+           IF ACTION-CODE = "D"
+                     PERFORM DELETE-THE-RECORD.
+
+      * UPDATING A RECORD IS THE SYSTEM'S ONLY RECORD OF THE OPERATOR
+      * HAVING BEEN IN TOUCH WITH THIS PERSON, SO THE LAST-CONTACT
+      * DATE IS STAMPED WITH TODAY'S DATE HERE - THIS IS WHAT
+      * PHNPURG01 LATER USES TO DECIDE WHAT HAS GONE STALE.
+       UPDATE-THE-RECORD.
+           DISPLAY PROMPT-3 " ? ".
+           ACCEPT PHONE-NUMBER.
+           DISPLAY PROMPT-4 " ? ".
+           ACCEPT PHONE-EXTENSION.
+           ACCEPT PHONE-LAST-CONTACT-DATE FROM DATE YYYYMMDD.
+           REWRITE PHONE-RECORD
+                     INVALID KEY
+                     DISPLAY "REWRITE FAILED - STATUS "
+                               PHONE-FILE-STATUS.
+
+       DELETE-THE-RECORD.
+           DELETE PHONE-FILE
+                     INVALID KEY
+                     DISPLAY "DELETE FAILED - STATUS "
+                               PHONE-FILE-STATUS
+                     NOT INVALID KEY
+                     DISPLAY "RECORD REMOVED".
+
+       GO-AGAIN.
+           DISPLAY "LOOK UP ANOTHER RECORD?".
+           ACCEPT YES-NO.
+           IF YES-NO = "y"
+                     MOVE "Y" TO YES-NO
+           IF YES-NO NOT = "Y"
+                     MOVE "N" TO YES-NO.
+
+       END PROGRAM PHNUPD01.
