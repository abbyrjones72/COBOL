@@ -12,12 +12,61 @@
 
        01  SALES-TOTAL               PIC S9(5)V99.
        01  COMMISSION-PERCENT        PIC 99.
-       01  PERCENT-AS-DECIMAL        PIC 99.
+       01  PERCENT-AS-DECIMAL        PIC V999.
        01  THE-COMMISSION            PIC S9(5)V99.
        01  DISPLAY-COMMISSION        PIC -9(5).99.
 
+       01  ENTRY-FIELD-SALES         PIC Z(5).ZZ.
+       01  ENTRY-FIELD-PERCENT       PIC ZZ.
+       01  YES-NO                    PIC X.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
+            MOVE "Y" TO YES-NO.
+            PERFORM GET-AND-DISPLAY-COMMISSION
+                 UNTIL YES-NO = "N".
             STOP RUN.
+
+       GET-AND-DISPLAY-COMMISSION.
+                 PERFORM GET-SALES-TOTAL.
+                 PERFORM GET-COMMISSION-PERCENT.
+                 PERFORM CALCULATE-COMMISSION.
+                 PERFORM DISPLAY-THE-COMMISSION.
+                 PERFORM GO-AGAIN.
+
+       GET-SALES-TOTAL.
+                 DISPLAY "SALES TOTAL (.01 TO 99999.99)?".
+                 ACCEPT ENTRY-FIELD-SALES.
+                 MOVE ENTRY-FIELD-SALES TO SALES-TOTAL.
+                 IF SALES-TOTAL < .01 OR SALES-TOTAL > 99999.99
+                           DISPLAY "INVALID ENTRY"
+                           GO TO GET-SALES-TOTAL.
+
+       GET-COMMISSION-PERCENT.
+                 DISPLAY "COMMISSION PERCENT (1 TO 99)?".
+                 ACCEPT ENTRY-FIELD-PERCENT.
+                 MOVE ENTRY-FIELD-PERCENT TO COMMISSION-PERCENT.
+                 IF COMMISSION-PERCENT < 1 OR COMMISSION-PERCENT > 99
+                           DISPLAY "INVALID ENTRY"
+                           GO TO GET-COMMISSION-PERCENT
+                 ELSE
+                           COMPUTE PERCENT-AS-DECIMAL =
+                                     COMMISSION-PERCENT / 100.
+
+       CALCULATE-COMMISSION.
+                 COMPUTE THE-COMMISSION ROUNDED =
+                           SALES-TOTAL * PERCENT-AS-DECIMAL.
+
+       DISPLAY-THE-COMMISSION.
+                 MOVE THE-COMMISSION TO DISPLAY-COMMISSION.
+                 DISPLAY "COMMISSION IS " DISPLAY-COMMISSION.
+
+       GO-AGAIN.
+                 DISPLAY "GO AGAIN?".
+                 ACCEPT YES-NO.
+                 IF YES-NO = "y"
+                           MOVE "Y" TO YES-NO.
+                 IF YES-NO NOT = "Y"
+                           MOVE "N" TO YES-NO.
+
        END PROGRAM SALES-COMMISSION.
