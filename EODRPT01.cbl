@@ -0,0 +1,300 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRPT01.
+      ******************************************************************
+      * This program prints a single consolidated end-of-day report,
+      * pulling one summary line from each of the standing data files
+      * (phone book, customer roster, product file, and year-to-date
+      * sales commission) instead of an operator having to run each of
+      * PHNPRT03/CUSTCNT01/PRODLST01/SALESRPT01 separately to see where
+      * things stand.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                 SELECT OPTIONAL PHONE-FILE
+                 ASSIGN TO "PHONE.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PHONE-NAME-KEY.
+
+                 SELECT OPTIONAL CUSTOMER-FILE
+                 ASSIGN TO "CUSTOMER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+                 SELECT OPTIONAL PRODUCT-FILE
+                 ASSIGN TO "PRODUCT.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PRODUCT-CODE.
+
+                 SELECT OPTIONAL SALES-YTD-FILE
+                 ASSIGN TO "SALESYTD.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS SALES-YTD-ID.
+
+                 SELECT PRINTER-FILE
+                 ASSIGN TO PRINTER
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WPHONEF.
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WCUSTF.
+
+       FD  PRODUCT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WPRODF.
+
+      * SALES-YTD-RECORD MATCHES THE LAYOUT SALESRPT01 WRITES TO
+      * SALESYTD.DAT.
+       FD  SALES-YTD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SALES-YTD-RECORD.
+                 05 SALES-YTD-ID               PIC X(10).
+                 05 SALES-YTD-COMMISSION       PIC 9(9)V99.
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Structure for printing title line.
+       01  TITLE-LINE.
+                 05 FILLER                     PIC X(21) VALUE SPACE.
+                 05 FILLER                     PIC X(25) VALUE
+                                          "END OF DAY SUMMARY REPORT".
+
+       01  RUN-DATE.
+                 05 RUN-YEAR                   PIC 99.
+                 05 RUN-MONTH                  PIC 99.
+                 05 RUN-DAY                    PIC 99.
+
+       01  RUN-TIME.
+                 05 RUN-HOUR                   PIC 99.
+                 05 RUN-MINUTE                 PIC 99.
+                 05 RUN-SECOND                 PIC 99.
+                 05 RUN-HUNDREDTHS             PIC 99.
+
+       01  OPERATOR-ID                         PIC X(10).
+
+       01  PRINT-RUN-DATE.
+                 05 PRINT-RUN-MONTH            PIC 99.
+                 05 FILLER                     PIC X VALUE "/".
+                 05 PRINT-RUN-DAY              PIC 99.
+                 05 FILLER                     PIC X VALUE "/".
+                 05 PRINT-RUN-YEAR             PIC 99.
+
+       01  PRINT-RUN-TIME.
+                 05 PRINT-RUN-HOUR             PIC 99.
+                 05 FILLER                     PIC X VALUE ":".
+                 05 PRINT-RUN-MINUTE           PIC 99.
+                 05 FILLER                     PIC X VALUE ":".
+                 05 PRINT-RUN-SECOND           PIC 99.
+
+      * Structure for printing the date/time/operator subtitle.
+       01  SUBTITLE-LINE.
+                 05 FILLER                     PIC X(6) VALUE "DATE: ".
+                 05 SUB-RUN-DATE               PIC X(8).
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(6) VALUE "TIME: ".
+                 05 SUB-RUN-TIME               PIC X(8).
+                 05 FILLER                     PIC X(4) VALUE SPACE.
+                 05 FILLER                     PIC X(10) VALUE
+                                               "OPERATOR: ".
+                 05 SUB-OPERATOR-ID            PIC X(10).
+
+      * Structure for one "LABEL: NNNNN" summary line.
+       01  SUMMARY-LINE.
+                 05 PRINT-LABEL                PIC X(30).
+                 05 PRINT-COUNT                PIC ZZZ,ZZ9.
+
+       01  SUMMARY-AMOUNT-LINE.
+                 05 PRINT-AMOUNT-LABEL         PIC X(30).
+                 05 PRINT-AMOUNT                PIC ZZZ,ZZ9.99.
+
+       01  END-OF-FILE                         PIC X.
+       01  PHONE-COUNT                         PIC 9(7) VALUE ZERO.
+       01  CUSTOMER-COUNT                      PIC 9(7) VALUE ZERO.
+       01  PRODUCT-COUNT                       PIC 9(7) VALUE ZERO.
+       01  LOW-STOCK-COUNT                     PIC 9(7) VALUE ZERO.
+       01  LOW-STOCK-THRESHOLD                 PIC 9(5) VALUE 10.
+       01  SALES-YTD-TOTAL                     PIC 9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM COUNT-PHONE-RECORDS.
+            PERFORM COUNT-CUSTOMER-RECORDS.
+            PERFORM COUNT-PRODUCT-RECORDS.
+            PERFORM SUM-SALES-YTD-RECORDS.
+            PERFORM PRINT-THE-REPORT.
+            PERFORM CLOSING-PROCEDURE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+                 PERFORM GET-RUN-INFO.
+                 OPEN OUTPUT PRINTER-FILE.
+
+       GET-RUN-INFO.
+                 ACCEPT RUN-DATE FROM DATE.
+                 ACCEPT RUN-TIME FROM TIME.
+                 PERFORM GET-OPERATOR-ID.
+                 MOVE RUN-MONTH TO PRINT-RUN-MONTH.
+                 MOVE RUN-DAY TO PRINT-RUN-DAY.
+                 MOVE RUN-YEAR TO PRINT-RUN-YEAR.
+                 MOVE RUN-HOUR TO PRINT-RUN-HOUR.
+                 MOVE RUN-MINUTE TO PRINT-RUN-MINUTE.
+                 MOVE RUN-SECOND TO PRINT-RUN-SECOND.
+                 MOVE PRINT-RUN-DATE TO SUB-RUN-DATE.
+                 MOVE PRINT-RUN-TIME TO SUB-RUN-TIME.
+                 MOVE OPERATOR-ID TO SUB-OPERATOR-ID.
+
+      * GET-OPERATOR-ID IS SHARED ACROSS THE REPORT PROGRAMS - SEE
+      * COPYBOOKS/OPERSGN.CPY.
+       COPY OPERSGN.
+
+       CLOSING-PROCEDURE.
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+                 CLOSE PRINTER-FILE.
+
+      * COUNT-PHONE-RECORDS COUNTS THE ENTRIES ON PHONE.DAT, THE SAME
+      * WAY PHNPRT03 DOES FOR ITS TOTAL LINE.
+       COUNT-PHONE-RECORDS.
+                 OPEN INPUT PHONE-FILE.
+                 MOVE "N" TO END-OF-FILE.
+                 PERFORM READ-NEXT-PHONE-RECORD.
+                 PERFORM TALLY-PHONE-RECORD
+                      UNTIL END-OF-FILE = "Y".
+                 CLOSE PHONE-FILE.
+
+       READ-NEXT-PHONE-RECORD.
+                 READ PHONE-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       TALLY-PHONE-RECORD.
+                 ADD 1 TO PHONE-COUNT.
+                 PERFORM READ-NEXT-PHONE-RECORD.
+
+      * COUNT-CUSTOMER-RECORDS COUNTS THE ENTRIES ON CUSTOMER.DAT, THE
+      * SAME WAY CUSTCNT01 DOES.
+       COUNT-CUSTOMER-RECORDS.
+                 OPEN INPUT CUSTOMER-FILE.
+                 MOVE "N" TO END-OF-FILE.
+                 PERFORM READ-NEXT-CUSTOMER-RECORD.
+                 PERFORM TALLY-CUSTOMER-RECORD
+                      UNTIL END-OF-FILE = "Y".
+                 CLOSE CUSTOMER-FILE.
+
+       READ-NEXT-CUSTOMER-RECORD.
+                 READ CUSTOMER-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       TALLY-CUSTOMER-RECORD.
+                 ADD 1 TO CUSTOMER-COUNT.
+                 PERFORM READ-NEXT-CUSTOMER-RECORD.
+
+      * COUNT-PRODUCT-RECORDS COUNTS THE ENTRIES ON PRODUCT.DAT AND
+      * ALSO COUNTS HOW MANY ARE BELOW THE LOW-STOCK THRESHOLD.
+       COUNT-PRODUCT-RECORDS.
+                 OPEN INPUT PRODUCT-FILE.
+                 MOVE "N" TO END-OF-FILE.
+                 PERFORM READ-NEXT-PRODUCT-RECORD.
+                 PERFORM TALLY-PRODUCT-RECORD
+                      UNTIL END-OF-FILE = "Y".
+                 CLOSE PRODUCT-FILE.
+
+       READ-NEXT-PRODUCT-RECORD.
+                 READ PRODUCT-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       TALLY-PRODUCT-RECORD.
+                 ADD 1 TO PRODUCT-COUNT.
+                 IF PRODUCT-QTY-ON-HAND < LOW-STOCK-THRESHOLD
+                           ADD 1 TO LOW-STOCK-COUNT.
+                 PERFORM READ-NEXT-PRODUCT-RECORD.
+
+      * SUM-SALES-YTD-RECORDS ADDS UP THE YEAR-TO-DATE COMMISSION
+      * ACROSS EVERY SALESPERSON ON SALESYTD.DAT.
+       SUM-SALES-YTD-RECORDS.
+                 OPEN INPUT SALES-YTD-FILE.
+                 MOVE "N" TO END-OF-FILE.
+                 PERFORM READ-NEXT-SALES-YTD-RECORD.
+                 PERFORM TALLY-SALES-YTD-RECORD
+                      UNTIL END-OF-FILE = "Y".
+                 CLOSE SALES-YTD-FILE.
+
+       READ-NEXT-SALES-YTD-RECORD.
+                 READ SALES-YTD-FILE NEXT RECORD
+                 AT END
+                 MOVE "Y" TO END-OF-FILE.
+
+       TALLY-SALES-YTD-RECORD.
+                 ADD SALES-YTD-COMMISSION TO SALES-YTD-TOTAL.
+                 PERFORM READ-NEXT-SALES-YTD-RECORD.
+
+      * PRINT-THE-REPORT GIVES EACH COUNT ITS OWN PAGE, SO THE PHONE,
+      * CUSTOMER, PRODUCT, AND SALES-YTD SECTIONS EACH START ON A
+      * FRESH PAGE WITH THE TITLE/SUBTITLE HEADER REPRINTED AT THE
+      * TOP, THE SAME WAY PHNPRT01'S NEW-PAGE REPEATS ITS HEADER.
+       PRINT-THE-REPORT.
+                 PERFORM PRINT-PAGE-HEADER.
+                 MOVE "PHONE BOOK ENTRIES ON FILE:" TO PRINT-LABEL.
+                 MOVE PHONE-COUNT TO PRINT-COUNT.
+                 MOVE SUMMARY-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+                 PERFORM PRINT-PAGE-HEADER.
+                 MOVE "CUSTOMERS ON FILE:" TO PRINT-LABEL.
+                 MOVE CUSTOMER-COUNT TO PRINT-COUNT.
+                 MOVE SUMMARY-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+                 PERFORM PRINT-PAGE-HEADER.
+                 MOVE "PRODUCTS ON FILE:" TO PRINT-LABEL.
+                 MOVE PRODUCT-COUNT TO PRINT-COUNT.
+                 MOVE SUMMARY-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+                 MOVE "PRODUCTS BELOW LOW-STOCK LEVEL:" TO
+                           PRINT-LABEL.
+                 MOVE LOW-STOCK-COUNT TO PRINT-COUNT.
+                 MOVE SUMMARY-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+
+                 MOVE SPACE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+                 PERFORM PRINT-PAGE-HEADER.
+                 MOVE "TOTAL YTD SALES COMMISSION:" TO
+                           PRINT-AMOUNT-LABEL.
+                 MOVE SALES-YTD-TOTAL TO PRINT-AMOUNT.
+                 MOVE SUMMARY-AMOUNT-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       PRINT-PAGE-HEADER.
+                 MOVE TITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+                 MOVE SUBTITLE-LINE TO PRINTER-RECORD.
+                 WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+
+       END PROGRAM EODRPT01.
